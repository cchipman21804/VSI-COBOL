@@ -0,0 +1,14 @@
+      *****************************************************************
+      * DATEWS -- working-storage fields for the current-date stamp  *
+      * shown on a calculator's result screen, copied into a          *
+      * calculator's working-storage section.  FUNCTION CURRENT-DATE  *
+      * returns a 21-character string; only the leading 8 (YYYYMMDD)  *
+      * are used here, the same way DIGINVAR and HAFWVANT already     *
+      * pull the date out of FUNCTION CURRENT-DATE for their own      *
+      * result/design logs.  See the program's own result-display     *
+      * paragraph for where TODAYS-DATE-OUT is displayed.              *
+      *****************************************************************
+       01 todays-date-stamp.
+           05 todays-date            pic 9(8).
+           05 filler                 pic x(13).
+       01 todays-date-out            pic x(10).
