@@ -0,0 +1,572 @@
+      *****************************************************************
+      * CAPITAL ALTERNATIVES COMPARISON                               *
+      *                                                               *
+      * A simple program that prices several competing project        *
+      * alternatives to Present Value -- each alternative entered as   *
+      * either a level Annual Worth cash flow (the FPGA formula) or a  *
+      * single Future Value cash flow (the FPGF formula) -- and then   *
+      * ranks them side by side, highest Present Value first.          *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   fpgcomp.
+
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FPGCOMPSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "FPGCOMPPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "FPGCOMPCSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select tvm-parm-file assign to "TVMPARM"
+                  organization is line sequential
+                  file status is parm-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
+       data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-name          pic x(15).
+           05 sked-type-in       pic x.
+           05 sked-cashflow-in   pic x(8).
+           05 sked-interest-in   pic x(5).
+           05 sked-term-in       pic xx.
+           05 filler             pic x(9).
+
+       fd  report-file
+           record contains 120 characters.
+       01 report-record         pic x(120).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record             pic x(80).
+
+       fd  tvm-parm-file
+           record contains 30 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9(7)v99.
+           05 parm-max-val       pic 9(7)v99.
+           05 parm-min-int       pic 99v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 99.
+           05 parm-max-term      pic 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
+       working-storage section.
+
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      *****************************************************************
+      *                                                               *
+      * Present Value formulas:                                       *
+      *                                                               *
+      *   given Annual Worth:  P = A * (1+i)^n -1 / i * (1+i)^n        *
+      *   given Future Value:  P = F * 1 / (1+i)^n                     *
+      *                                                               *
+      *       P = Present Value                                       *
+      *       A = Annual Worth           F = Future Value              *
+      *       i = annual-interest (rate) n = loan-term (years)         *
+      *                                                               *
+      *****************************************************************
+
+      * Data-entry-fields.
+       01 menu-in            pic x(4).
+       01 name-in            pic x(15).
+       01 cashflow-in        pic x(8).
+       01 int-in             pic x(5).
+       01 term-in            pic xx.
+
+      * Alternatives-table.
+       01 alt-count          pic 99 value zero.
+       01 max-alternatives   pic 99 value 10.
+       01 alt-sub            pic 99.
+       01 alt-idx-1          pic 99.
+       01 alt-idx-2          pic 99.
+       01 entry-done-flag    pic x value "N".
+           88 entry-done            value "Y".
+
+       01 alternatives.
+           05 alt-table occurs 10 times.
+               10 alt-name        pic x(15).
+               10 alt-type        pic x.
+                   88 alt-is-annual     value "A".
+                   88 alt-is-future     value "F".
+               10 alt-cashflow    pic 9(7)v99.
+               10 alt-interest    pic 99v9(4).
+               10 alt-term        pic 99.
+               10 alt-numerator   pic 9(9)v9(6).
+               10 alt-denominator pic 9(9)v9(6).
+               10 alt-pv          pic 9(9)v99.
+
+      * Scratch swap area for 143-swap-alternatives, laid out
+      * field-for-field like one alt-table entry above.
+       01 alt-swap.
+           05 swap-name        pic x(15).
+           05 swap-type        pic x.
+           05 swap-cashflow    pic 9(7)v99.
+           05 swap-interest    pic 99v9(4).
+           05 swap-term        pic 99.
+           05 swap-numerator   pic 9(9)v9(6).
+           05 swap-denominator pic 9(9)v9(6).
+           05 swap-pv          pic 9(9)v99.
+
+      * Displayed-fields.
+       01 cashflow-out       pic $ZZZ,ZZZ,ZZ9.99 usage display.
+       01 interest-rate-out  pic Z9.99 usage display.
+       01 term-out           pic Z9 usage display.
+       01 pv-out             pic $ZZZ,ZZZ,ZZ9.99 usage display.
+       01 rank-out           pic Z9 usage display.
+       01 interest-pct       pic 99v9(4) usage display.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 157-export-csv.
+       01 cashflow-csv       pic ZZZZZZ9.99 usage display.
+       01 pv-csv             pic ZZZZZZ9.99 usage display.
+
+      * Scratch-field for the (1+i) base used in 130-calculate-
+      * alternative -- kept as a plain field, reset fresh for each
+      * alt-sub, since an inline (1 + alt-interest(alt-sub)) expression
+      * loses precision when raised to a variable power.
+       01 one-plus-alt-interest pic 9(4)v9(6).
+
+      * Shared range-check constants and messages.
+       COPY tvmconst.
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+       procedure division.
+       100-main-para.
+           perform 105-load-range-parameters
+
+           display spaces
+           display "Read alternatives from a schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           perform 110-display-title-screen
+
+           if batch-mode
+              perform 200-batch-alternative-entry thru 290-batch-exit
+           else
+              perform 120-alternative-entry-loop until entry-done
+           end-if
+
+           if alt-count is equal to zero
+              go to 999-end-program
+           end-if
+
+           perform 130-calculate-alternative
+                   varying alt-sub from 1 by 1
+                   until alt-sub > alt-count
+
+           perform 140-rank-alternatives
+           perform 150-disp-result
+           perform 155-print-report
+           perform 157-export-csv
+           go to 999-end-program.
+
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override TVMCONST's compiled-in range-check defaults
+      * with the site-supplied limits; if not, leave them as compiled.
+       105-load-range-parameters.
+           open input tvm-parm-file
+           if parm-status equal to "00"
+              read tvm-parm-file
+                 at end move "10" to parm-status
+              end-read
+              if parm-status equal to "00"
+                 move parm-min-val  to min-val
+                 move parm-max-val  to max-val
+                 move parm-min-int  to min-int
+                 move parm-max-int  to max-int
+                 move parm-min-term to min-term
+                 move parm-max-term to max-term
+              end-if
+              close tvm-parm-file
+           end-if.
+
+       999-end-program.
+           display spaces
+           display "***** CAPITAL ALTERNATIVES COMPARISON ENDS *****"
+           display spaces
+
+           move "FPGCOMP" to audit-trail-pgm
+           move "Capital alternatives comparison completed."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
+
+       110-display-title-screen.
+           display spaces
+           display "***** CAPITAL ALTERNATIVES COMPARISON BEGINS *****"
+           perform 104-display-letterhead
+           display spaces
+           display "in VSI COBOL for OpenVMS"
+           display spaces
+           display "Enter each alternative's cash flow. Enter a blank"
+           display "name when done entering alternatives.".
+
+       120-alternative-entry-loop.
+           display spaces
+           display "Alternative name (blank to finish): "
+                   with no advancing
+           accept name-in
+
+           if name-in is equal to spaces
+              move "Y" to entry-done-flag
+           else
+              if alt-count is equal to max-alternatives
+                 display "Maximum of 10 alternatives reached."
+                 move "Y" to entry-done-flag
+              else
+                 add 1 to alt-count
+                 move name-in to alt-name(alt-count)
+                 perform 121-cash-flow-type-entry
+                 perform 122-cash-flow-value-entry
+                 perform 123-interest-rate-entry
+                 perform 124-term-entry
+              end-if
+           end-if.
+
+       121-cash-flow-type-entry.
+           display "Is this a level Annual cash flow or a single"
+           display "Future lump sum? (A/F): " with no advancing
+           accept menu-in
+           move function upper-case(menu-in) to menu-in
+
+           if menu-in(1:1) is equal to "A"
+              move "A" to alt-type(alt-count)
+           else
+              if menu-in(1:1) is equal to "F"
+                 move "F" to alt-type(alt-count)
+              else
+                 display "Please enter A or F."
+                 go to 121-cash-flow-type-entry
+              end-if
+           end-if.
+
+       122-cash-flow-value-entry.
+           if alt-is-annual(alt-count)
+              display "Enter annual cash flow value: "
+                      with no advancing
+           else
+              display "Enter future value: " with no advancing
+           end-if
+           accept cashflow-in
+           move function lower-case(cashflow-in) to cashflow-in
+
+           if cashflow-in is equal to "zero"
+              compute alt-cashflow(alt-count) = zero
+           else
+              compute alt-cashflow(alt-count) =
+                      function numval(cashflow-in)
+           end-if
+
+           if alt-cashflow(alt-count) > max-val
+              display quantity-too-much
+              go to 122-cash-flow-value-entry
+           end-if
+
+           if alt-cashflow(alt-count) < min-val
+              display quantity-too-small
+              go to 122-cash-flow-value-entry
+           end-if.
+
+       123-interest-rate-entry.
+           display "Enter annual interest rate %: " with no advancing
+           accept int-in
+           move function lower-case(int-in) to int-in
+
+           compute alt-interest(alt-count) = function numval(int-in)
+
+           if alt-interest(alt-count) > max-int
+              display interest-too-much
+              go to 123-interest-rate-entry
+           end-if
+
+           if alt-interest(alt-count) <= zero
+              display interest-too-small
+              go to 123-interest-rate-entry
+           end-if
+
+           divide alt-interest(alt-count) by 100
+                   giving alt-interest(alt-count).
+
+       124-term-entry.
+           display "Enter term in years: " with no advancing
+           accept term-in
+           move function lower-case(term-in) to term-in
+
+           compute alt-term(alt-count) = function numval(term-in)
+
+           if alt-term(alt-count) > max-term
+              display term-too-long
+              go to 124-term-entry
+           end-if
+
+           if alt-term(alt-count) < min-term
+              display term-too-short
+              go to 124-term-entry
+           end-if.
+
+      * Batch mode: load the alternatives table from a schedule file
+      * instead of prompting for each one interactively -- the rest of
+      * the program (ranking, display) runs unchanged either way. This
+      * is the same schedule-file batch pattern AFFINITY's and
+      * FUELSAVE's batch modes use, adapted here to fill
+      * a table instead of driving one calculation per record, since
+      * FPGCOMP's job is to compare several alternatives in one report.
+       200-batch-alternative-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FPGCOMPSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+       290-batch-exit.
+           close schedule-file.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           if alt-count is equal to max-alternatives
+              display "Maximum of 10 alternatives reached."
+              move "Y" to batch-eof-flag
+           else
+              add 1 to alt-count
+              move sked-name to alt-name(alt-count)
+              move function upper-case(sked-type-in)
+                      to alt-type(alt-count)
+              compute alt-cashflow(alt-count) =
+                      function numval(sked-cashflow-in)
+              compute alt-interest(alt-count) =
+                      function numval(sked-interest-in)
+              divide alt-interest(alt-count) by 100
+                      giving alt-interest(alt-count)
+              compute alt-term(alt-count) =
+                      function numval(sked-term-in)
+              perform 210-read-schedule-record
+           end-if.
+
+       130-calculate-alternative.
+           move alt-interest(alt-sub) to one-plus-alt-interest
+           add 1 to one-plus-alt-interest
+
+           if alt-is-annual(alt-sub)
+              compute alt-numerator(alt-sub) =
+                      one-plus-alt-interest ** alt-term(alt-sub) - 1
+              compute alt-denominator(alt-sub) =
+                      one-plus-alt-interest ** alt-term(alt-sub)
+              multiply alt-interest(alt-sub) by alt-denominator(alt-sub)
+              compute alt-pv(alt-sub) rounded =
+                      alt-cashflow(alt-sub) *
+                      (alt-numerator(alt-sub) /
+                       alt-denominator(alt-sub))
+           else
+              compute alt-denominator(alt-sub) =
+                      one-plus-alt-interest ** alt-term(alt-sub)
+              divide 1 by alt-denominator(alt-sub)
+                      giving alt-denominator(alt-sub)
+              compute alt-pv(alt-sub) rounded =
+                      alt-cashflow(alt-sub) * alt-denominator(alt-sub)
+           end-if.
+
+      * Simple descending bubble sort on alt-pv, swapping whole table
+      * entries, so the alternative with the highest Present Value
+      * lists first in 150-disp-result.
+       140-rank-alternatives.
+           perform 141-rank-outer-pass
+                   varying alt-idx-1 from 1 by 1
+                   until alt-idx-1 > alt-count.
+
+       141-rank-outer-pass.
+           perform 142-rank-inner-pass
+                   varying alt-idx-2 from 1 by 1
+                   until alt-idx-2 > alt-count - alt-idx-1.
+
+       142-rank-inner-pass.
+           if alt-pv(alt-idx-2) < alt-pv(alt-idx-2 + 1)
+              perform 143-swap-alternatives
+           end-if.
+
+       143-swap-alternatives.
+           move alt-table(alt-idx-2)     to alt-swap
+           move alt-table(alt-idx-2 + 1) to alt-table(alt-idx-2)
+           move alt-swap                 to alt-table(alt-idx-2 + 1).
+
+       150-disp-result.
+           move function current-date to todays-date-stamp
+           move todays-date to todays-date-out
+
+           display spaces
+           display "Date: " todays-date-out
+           display "***** PRESENT VALUE RANKING *****"
+           perform 151-disp-one-alternative
+                   varying alt-sub from 1 by 1
+                   until alt-sub > alt-count.
+
+       151-disp-one-alternative.
+           move alt-sub          to rank-out
+           move alt-cashflow(alt-sub) to cashflow-out
+           compute interest-pct = alt-interest(alt-sub) * 100
+           move interest-pct to interest-rate-out
+           move alt-term(alt-sub)     to term-out
+           move alt-pv(alt-sub)       to pv-out
+
+           display spaces
+           display rank-out ". " alt-name(alt-sub)
+           display "   Cash flow: " cashflow-out
+                   " (" alt-type(alt-sub) ")"
+           display "   Rate: " interest-rate-out
+                   "%   Term: " term-out " years"
+           display "   Present Value: " pv-out.
+
+      * Printable-report-file option -- writes the same ranking shown
+      * above to FPGCOMPPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for a capital
+      * budgeting meeting. Reached only by the explicit PERFORM in
+      * 100-main-para.
+       155-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+
+           if print-report
+              open output report-file
+
+              move spaces to report-record
+              string "CAPITAL ALTERNATIVES COMPARISON -- PV RANKING"
+                     delimited by size into report-record
+              write report-record
+
+              perform 156-print-one-alternative
+                      varying alt-sub from 1 by 1
+                      until alt-sub > alt-count
+
+              close report-file
+              display spaces
+              display "Report written to FPGCOMPPRINT."
+           end-if.
+
+       156-print-one-alternative.
+           move alt-sub               to rank-out
+           move alt-cashflow(alt-sub) to cashflow-out
+           compute interest-pct = alt-interest(alt-sub) * 100
+           move interest-pct          to interest-rate-out
+           move alt-term(alt-sub)     to term-out
+           move alt-pv(alt-sub)       to pv-out
+
+           move spaces to report-record
+           string rank-out ". " alt-name(alt-sub)
+                  "  Cash flow: " cashflow-out " (" alt-type(alt-sub)
+                  ")  Rate: " interest-rate-out "%  Term: " term-out
+                  " years  Present Value: " pv-out
+                  delimited by size into report-record
+           write report-record.
+
+      * CSV-export option -- writes a header row and one data row per
+      * alternative to FPGCOMPCSV, for loading into a spreadsheet.
+      * Reached only by the explicit PERFORM in 100-main-para.
+       157-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+
+           if export-csv
+              open output csv-file
+
+              move spaces to csv-record
+              string "RANK,NAME,TYPE,CASH-FLOW,RATE,TERM,PRESENT-VALUE"
+                     delimited by size into csv-record
+              write csv-record
+
+              perform 158-export-one-alternative
+                      varying alt-sub from 1 by 1
+                      until alt-sub > alt-count
+
+              close csv-file
+              display spaces
+              display "Results exported to FPGCOMPCSV."
+           end-if.
+
+       158-export-one-alternative.
+           move alt-sub               to rank-out
+           move alt-cashflow(alt-sub) to cashflow-csv
+           compute interest-pct = alt-interest(alt-sub) * 100
+           move interest-pct          to interest-rate-out
+           move alt-term(alt-sub)     to term-out
+           move alt-pv(alt-sub)       to pv-csv
+
+           move spaces to csv-record
+           string function trim(rank-out) "," alt-name(alt-sub) ","
+                  alt-type(alt-sub) "," function trim(cashflow-csv)
+                  "," function trim(interest-rate-out) ","
+                  function trim(term-out) "," function trim(pv-csv)
+                  delimited by size into csv-record
+           write csv-record.
