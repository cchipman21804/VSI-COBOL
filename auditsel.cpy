@@ -0,0 +1,9 @@
+      *****************************************************************
+      * AUDITSEL -- FILE-CONTROL entry for the suite-wide audit-trail *
+      * log, copied into every calculator's file-control paragraph so *
+      * one log shows every run across the whole suite.  See          *
+      * AUDITFD, AUDITWS, and AUDITLOG.                                *
+      *****************************************************************
+           select audit-trail-file assign to "UTILAUDIT"
+                  organization is line sequential
+                  file status is audit-trail-status.
