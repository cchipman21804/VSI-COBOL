@@ -1,32 +1,325 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ADD2NUMS.
+       PROGRAM-ID.  add2nums.
        AUTHOR.      CHIPMAN.
       *
       * This version of ADD2NUMS will allow the user to enter the
       * numbers without leading zeros.
-      *      
+      *
+      * Modification-history.
+      * 2026-08-09  CAC  Added a four-function menu (add, subtract,
+      *                  multiply, divide) instead of only adding.
+      * 2026-08-09  CAC  Added a running-tape mode that keeps a total
+      *                  going across any number of entries, printing
+      *                  each new total as it goes, like a paper-tape
+      *                  adding machine, instead of only handling one
+      *                  calculation and stopping.
+      * 2026-08-09  CAC  Widened the number fields and allowed entries
+      *                  with a decimal point, instead of 4-digit
+      *                  whole numbers only. DO-DIVIDE and TAPE-DIVIDE
+      *                  now give a true decimal quotient rather than
+      *                  an integer quotient plus remainder.
+      * 2026-08-09  CAC  Added an option to print the result (or the
+      *                  tape total) to a report file.
+      * 2026-08-09  CAC  Added an option to export the result (or the
+      *                  tape total) to a CSV file.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "ADD2PRINT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REPORT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "ADD2CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CSV-STATUS.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-RECORD       PIC X(80).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-RECORD          PIC X(80).
+
+       COPY auditfd.
+
        WORKING-STORAGE SECTION.
-      
-       01 INPUT-ONE           PIC X(4) VALUE SPACES.
-       01 INPUT-TWO           PIC X(4) VALUE SPACES.
-      
-       01 FIRST-NUMBER        PIC 9(4) VALUE ZERO.
-       01 SECOND-NUMBER       PIC 9(4) VALUE ZERO.
-       01 ANSWER              PIC 9(5) VALUE ZERO.
-      
-       01 ANSWER-OUT          PIC ZZZZ9.
-      
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+       01 RESULT-LABEL        PIC X(20) VALUE SPACES.
+       01 INPUT-ONE           PIC X(10) VALUE SPACES.
+       01 INPUT-TWO           PIC X(10) VALUE SPACES.
+       01 OPERATION-IN        PIC X    VALUE SPACE.
+       01 MODE-IN             PIC X    VALUE SPACE.
+
+       01 FIRST-NUMBER        PIC S9(6)V99 VALUE ZERO.
+       01 SECOND-NUMBER       PIC S9(6)V99 VALUE ZERO.
+       01 ANSWER              PIC S9(9)V99 VALUE ZERO.
+
+       01 ANSWER-OUT          PIC -(8)9.99.
+      *
+      * Running-tape fields.
+       01 TAPE-OP-IN           PIC X    VALUE SPACE.
+       01 TAPE-AMOUNT-IN       PIC X(10) VALUE SPACES.
+       01 TAPE-AMOUNT          PIC S9(6)V99 VALUE ZERO.
+       01 RUNNING-TOTAL        PIC S9(9)V99 VALUE ZERO.
+       01 RUNNING-TOTAL-OUT    PIC -(8)9.99.
+       01 TAPE-DONE            PIC X    VALUE "N".
+          88 TAPE-IS-DONE               VALUE "Y".
+
        PROCEDURE DIVISION.
-       ONLY-PARA.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-STAMP
+           MOVE TODAYS-DATE TO TODAYS-DATE-OUT
+           DISPLAY "Date: " TODAYS-DATE-OUT
+
+           PERFORM GET-MODE
+           EVALUATE MODE-IN
+               WHEN "1" PERFORM SINGLE-CALC-MODE
+               WHEN "2" PERFORM RUNNING-TAPE-MODE
+           END-EVALUATE
+
+           PERFORM PRINT-RESULTS-REPORT
+
+           PERFORM EXPORT-RESULTS-CSV
+
+           MOVE "ADD2NUMS" TO AUDIT-TRAIL-PGM
+           MOVE "Four-function calculator run completed."
+                            TO AUDIT-TRAIL-DETAIL
+           PERFORM WRITE-AUDIT-TRAIL
+
+           GOBACK.
+      *
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==WRITE-AUDIT-TRAIL==.
+      *
+       GET-MODE.
+           DISPLAY "1. Single calculation   2. Running tape".
+           DISPLAY "Choose a mode: " WITH NO ADVANCING.
+           ACCEPT MODE-IN.
+           IF MODE-IN IS LESS THAN "1" OR
+              MODE-IN IS GREATER THAN "2"
+              DISPLAY "Please enter 1 or 2."
+              GO TO GET-MODE
+           END-IF.
+      *
+       SINGLE-CALC-MODE.
+           PERFORM GET-NUMBERS
+           PERFORM GET-OPERATION
+           EVALUATE OPERATION-IN
+               WHEN "1" PERFORM DO-ADD
+               WHEN "2" PERFORM DO-SUBTRACT
+               WHEN "3" PERFORM DO-MULTIPLY
+               WHEN "4" PERFORM DO-DIVIDE THRU DO-DIVIDE-EXIT
+           END-EVALUATE.
+      *
+      * Keep a running total going across any number of entries,
+      * printing the new total after each one, until the operator
+      * chooses "Done" -- like reading a paper adding-machine tape.
+       RUNNING-TAPE-MODE.
+           DISPLAY "--- Running Tape ---"
+           PERFORM TAPE-ENTRY UNTIL TAPE-IS-DONE
+           MOVE RUNNING-TOTAL TO RUNNING-TOTAL-OUT
+           DISPLAY "Tape total: " WITH NO ADVANCING
+           DISPLAY RUNNING-TOTAL-OUT.
+      *
+       TAPE-ENTRY.
+           PERFORM GET-TAPE-OPERATION
+           EVALUATE TAPE-OP-IN
+               WHEN "1" PERFORM TAPE-ADD
+               WHEN "2" PERFORM TAPE-SUBTRACT
+               WHEN "3" PERFORM TAPE-MULTIPLY
+               WHEN "4" PERFORM TAPE-DIVIDE THRU TAPE-DIVIDE-EXIT
+               WHEN "5" MOVE "Y" TO TAPE-DONE
+           END-EVALUATE.
+      *
+       GET-TAPE-OPERATION.
+           DISPLAY "1. Add   2. Subtract   3. Multiply   4. Divide"
+           DISPLAY "5. Done (show tape total)".
+           DISPLAY "Choose an operation: " WITH NO ADVANCING.
+           ACCEPT TAPE-OP-IN.
+           IF TAPE-OP-IN IS LESS THAN "1" OR
+              TAPE-OP-IN IS GREATER THAN "5"
+              DISPLAY "Please enter 1 thru 5."
+              GO TO GET-TAPE-OPERATION
+           END-IF.
+      *
+       GET-TAPE-AMOUNT.
+           DISPLAY "Enter amount: " WITH NO ADVANCING.
+           ACCEPT TAPE-AMOUNT-IN.
+           COMPUTE TAPE-AMOUNT = FUNCTION NUMVAL(TAPE-AMOUNT-IN).
+      *
+       TAPE-ADD.
+           PERFORM GET-TAPE-AMOUNT
+           ADD TAPE-AMOUNT TO RUNNING-TOTAL
+           PERFORM PRINT-TAPE-LINE.
+      *
+       TAPE-SUBTRACT.
+           PERFORM GET-TAPE-AMOUNT
+           SUBTRACT TAPE-AMOUNT FROM RUNNING-TOTAL
+           PERFORM PRINT-TAPE-LINE.
+      *
+       TAPE-MULTIPLY.
+           PERFORM GET-TAPE-AMOUNT
+           MULTIPLY TAPE-AMOUNT BY RUNNING-TOTAL
+           PERFORM PRINT-TAPE-LINE.
+      *
+       TAPE-DIVIDE.
+           PERFORM GET-TAPE-AMOUNT
+           IF TAPE-AMOUNT IS EQUAL TO ZERO
+              DISPLAY "Cannot divide by zero."
+              GO TO TAPE-DIVIDE-EXIT
+           END-IF
+           DIVIDE TAPE-AMOUNT INTO RUNNING-TOTAL
+           PERFORM PRINT-TAPE-LINE.
+       TAPE-DIVIDE-EXIT.
+           EXIT.
+      *
+       PRINT-TAPE-LINE.
+           MOVE RUNNING-TOTAL TO RUNNING-TOTAL-OUT
+           DISPLAY "    Running total: " WITH NO ADVANCING
+           DISPLAY RUNNING-TOTAL-OUT.
+      *
+       GET-NUMBERS.
            DISPLAY "Enter 1st number: " WITH NO ADVANCING.
            ACCEPT INPUT-ONE.
            COMPUTE FIRST-NUMBER = FUNCTION NUMVAL(INPUT-ONE).
            DISPLAY "Enter 2nd number: " WITH NO ADVANCING.
            ACCEPT INPUT-TWO.
            COMPUTE SECOND-NUMBER = FUNCTION NUMVAL (INPUT-TWO).
+      *
+       GET-OPERATION.
+           DISPLAY "1. Add   2. Subtract   3. Multiply   4. Divide".
+           DISPLAY "Choose an operation: " WITH NO ADVANCING.
+           ACCEPT OPERATION-IN.
+           IF OPERATION-IN IS LESS THAN "1" OR
+              OPERATION-IN IS GREATER THAN "4"
+              DISPLAY "Please enter 1, 2, 3, or 4."
+              GO TO GET-OPERATION
+           END-IF.
+      *
+       DO-ADD.
            ADD FIRST-NUMBER TO SECOND-NUMBER GIVING ANSWER.
            MOVE ANSWER TO ANSWER-OUT.
-           DISPLAY "The answer is: " WITH NO ADVANCING.
+           MOVE "The sum is: " TO RESULT-LABEL.
+           DISPLAY "The sum is: " WITH NO ADVANCING.
+           DISPLAY ANSWER-OUT.
+      *
+       DO-SUBTRACT.
+           SUBTRACT SECOND-NUMBER FROM FIRST-NUMBER GIVING ANSWER.
+           MOVE ANSWER TO ANSWER-OUT.
+           MOVE "The difference is: " TO RESULT-LABEL.
+           DISPLAY "The difference is: " WITH NO ADVANCING.
+           DISPLAY ANSWER-OUT.
+      *
+       DO-MULTIPLY.
+           MULTIPLY FIRST-NUMBER BY SECOND-NUMBER GIVING ANSWER.
+           MOVE ANSWER TO ANSWER-OUT.
+           MOVE "The product is: " TO RESULT-LABEL.
+           DISPLAY "The product is: " WITH NO ADVANCING.
            DISPLAY ANSWER-OUT.
-           STOP RUN.
+      *
+       DO-DIVIDE.
+           IF SECOND-NUMBER IS EQUAL TO ZERO
+              DISPLAY "Cannot divide by zero."
+              GO TO DO-DIVIDE-EXIT
+           END-IF
+           DIVIDE FIRST-NUMBER BY SECOND-NUMBER GIVING ANSWER.
+           MOVE ANSWER TO ANSWER-OUT.
+           MOVE "The quotient is: " TO RESULT-LABEL.
+           DISPLAY "The quotient is: " WITH NO ADVANCING.
+           DISPLAY ANSWER-OUT.
+       DO-DIVIDE-EXIT.
+           EXIT.
+      *
+      * Printable-report-file option -- writes the single-calculation
+      * result, or the running-tape total, to ADD2PRINT, mirroring
+      * whichever result line was just shown on screen.
+       PRINT-RESULTS-REPORT.
+           DISPLAY "Print result to a report file? (Y/N): "
+                   WITH NO ADVANCING.
+           ACCEPT REPORT-YN.
+           MOVE FUNCTION UPPER-CASE(REPORT-YN) TO REPORT-YN.
+           IF PRINT-REPORT
+              OPEN OUTPUT REPORT-FILE
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "FOUR-FUNCTION CALCULATOR"
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              EVALUATE MODE-IN
+                  WHEN "1"
+                     MOVE SPACES TO REPORT-RECORD
+                     STRING RESULT-LABEL ANSWER-OUT
+                            DELIMITED BY SIZE INTO REPORT-RECORD
+                     WRITE REPORT-RECORD
+                  WHEN "2"
+                     MOVE SPACES TO REPORT-RECORD
+                     STRING "Tape total: " RUNNING-TOTAL-OUT
+                            DELIMITED BY SIZE INTO REPORT-RECORD
+                     WRITE REPORT-RECORD
+              END-EVALUATE
+
+              CLOSE REPORT-FILE
+              DISPLAY "Report written to ADD2PRINT."
+           END-IF.
+      *
+      * CSV-export option -- writes the single-calculation result,
+      * or the running-tape total, to ADD2CSV, mirroring whichever
+      * result line was just shown on screen.
+       EXPORT-RESULTS-CSV.
+           DISPLAY "Export result to a CSV file? (Y/N): "
+                   WITH NO ADVANCING.
+           ACCEPT CSV-YN.
+           MOVE FUNCTION UPPER-CASE(CSV-YN) TO CSV-YN.
+           IF EXPORT-CSV
+              OPEN OUTPUT CSV-FILE
+
+              EVALUATE MODE-IN
+                  WHEN "1"
+                     MOVE SPACES TO CSV-RECORD
+                     STRING "LABEL,RESULT"
+                            DELIMITED BY SIZE INTO CSV-RECORD
+                     WRITE CSV-RECORD
+
+                     MOVE SPACES TO CSV-RECORD
+                     STRING FUNCTION TRIM(RESULT-LABEL) ","
+                            FUNCTION TRIM(ANSWER-OUT)
+                            DELIMITED BY SIZE INTO CSV-RECORD
+                     WRITE CSV-RECORD
+                  WHEN "2"
+                     MOVE SPACES TO CSV-RECORD
+                     STRING "TAPE-TOTAL"
+                            DELIMITED BY SIZE INTO CSV-RECORD
+                     WRITE CSV-RECORD
+
+                     MOVE SPACES TO CSV-RECORD
+                     STRING FUNCTION TRIM(RUNNING-TOTAL-OUT)
+                            DELIMITED BY SIZE INTO CSV-RECORD
+                     WRITE CSV-RECORD
+              END-EVALUATE
+
+              CLOSE CSV-FILE
+              DISPLAY "Results exported to ADD2CSV."
+           END-IF.
