@@ -0,0 +1,16 @@
+      *****************************************************************
+      * AUDITWS -- working-storage fields for the suite-wide audit-   *
+      * trail log, copied into every calculator's working-storage     *
+      * section.  Caller loads AUDIT-TRAIL-PGM (its own program name) *
+      * and AUDIT-TRAIL-DETAIL (one summary line of what it did) by   *
+      * MOVE before performing AUDITLOG's shared write paragraph.     *
+      * See AUDITSEL, AUDITFD, and AUDITLOG.                           *
+      *****************************************************************
+       01 audit-trail-status    pic xx.
+       01 audit-trail-timestamp.
+           05 audit-trail-date      pic 9(8).
+           05 audit-trail-time      pic 9(6).
+       01 audit-trail-date-out  pic x(10).
+       01 audit-trail-time-out  pic x(8).
+       01 audit-trail-pgm       pic x(10).
+       01 audit-trail-detail    pic x(50).
