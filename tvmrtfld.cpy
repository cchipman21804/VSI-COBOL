@@ -0,0 +1,28 @@
+      *****************************************************************
+      * TVMRTFLD -- working-storage fields for the shared annual-     *
+      * interest-rate/term/inflation-adjustment data entry paragraphs *
+      * (TVMRATE, TVMTERM, TVMINFL).  Copied into each TVM            *
+      * calculator's WORKING-STORAGE SECTION so the field layouts     *
+      * stay identical everywhere those shared paragraphs are used.   *
+      *****************************************************************
+      * Rate/term-entry-fields.
+       01 INT-IN              pic x(5).
+       01 TERM-IN             pic x(4).
+       01 ANNUAL-INTEREST     pic S99V9(4).
+       01 ANNUAL-TERM         pic 99.
+       01 INTEREST-RATE       pic Z9.99 usage display.
+       01 TERM-OUT            pic Z9 usage display.
+
+      * Inflation-adjustment-fields.
+       01 inflation-yes-no    pic x value "N".
+           88 adjust-for-inflation    value "Y".
+       01 inflation-in        pic x(5).
+       01 inflation-rate      pic 99v9(4).
+       01 real-interest-pct   pic S99v9(4).
+       01 real-interest-rate-out pic Z9.99- usage display.
+
+      * Confirm-before-calculating field -- see TVMCONF.
+       01 confirm-yes-no      pic x.
+
+      * Recalculate-with-different-values field -- see TVMRECALC.
+       01 recalc-yes-no       pic x.
