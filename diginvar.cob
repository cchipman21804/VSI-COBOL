@@ -23,12 +23,68 @@
       *
       * 3^3 + 7^3 + 1^3 = 371
       *  27 + 343 +   1 = 371
+      *
+      * Modification-history.
+      * 2026-08-09  CAC  number-length is now a runtime prompt instead
+      *                  of a compiled-in constant, so a different
+      *                  digit length can be searched without a rebuild.
+      * 2026-08-09  CAC  Discovered invariants are now also appended to
+      *                  a results file along with the run's
+      *                  number-length and date, instead of only being
+      *                  displayed.
+      * 2026-08-09  CAC  The old search walked every integer from
+      *                  min-number to max-number one at a time, so a
+      *                  digit length above 8 or 9 never finished in a
+      *                  shift.  The search now generates the digits of
+      *                  each candidate directly, one non-decreasing
+      *                  combination of digits at a time, and checks
+      *                  whether the sum of their Nth powers sorts back
+      *                  to that same combination -- a candidate's
+      *                  digit sum is the same no matter how its digits
+      *                  are arranged, so only the combinations need to
+      *                  be visited instead of every permutation of
+      *                  them.  This cuts the search space from 10**N
+      *                  down to the much smaller count of combinations
+      *                  of N digits from 0 thru 9.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select result-file assign to "DIGRESULT"
+                  organization is line sequential
+                  file status is result-status.
       *
        data division.
+       file section.
+       fd  result-file
+           record contains 80 characters.
+       01 result-record          pic x(80).
+      *
        working-storage section.
+      *
+      * Result-file-fields.
+       01 result-status                pic xx.
+       01 result-timestamp.
+          02 result-date              pic 9(8).
+          02 filler                   pic x(13).
+      *
+       01 result-line.
+          02 result-line-date          pic x(10).
+          02 filler                    pic x(4)  value "  N=".
+          02 result-line-nlen          pic z9.
+          02 filler                    pic x(12) value "  INVARIANT=".
+          02 result-line-num           pic z(17)9.
+          02 filler                    pic x(34) value spaces.
+      *
+       01 length-in                   pic x(2).
+       01 min-digit-length            pic 99     value 3.
+       01 max-digit-length            pic 99     value 18.
+      *
+      * Self-test-fields -- see SELF-TEST.
+       01 self-test-yn                pic x.
+          88 run-self-test                       value "Y".
       *
        01 test-number                 pic 9(18).
-       01 candidate-number            pic 9(18).
        01 number-length               pic 99     value 6.
        01 digit.
           02 d                        pic 99
@@ -37,34 +93,203 @@
        01 total                       pic 9(18)  value zero.
        01 min-number                  pic 9(18).
        01 max-number                  pic 9(18).
+      *
+      * Fields used to walk the non-decreasing digit combinations and
+      * to test a candidate total's own digits against them.
+       01 combo-done                  pic x      value "N".
+          88 combos-exhausted                    value "Y".
+       01 advance-idx                 pic 99.
+       01 fill-idx                    pic 99.
+       01 scratch-number              pic 9(18).
+       01 digit-idx                   pic 99.
+       01 total-digit.
+          02 td                       pic 99
+                occurs 3 to 18 times depending on number-length.
+       01 td-outer-idx                pic 99.
+       01 td-inner-idx                pic 99.
+       01 sort-temp                   pic 99.
+       01 compare-idx                 pic 99.
+       01 sets-match                  pic x      value "Y".
+          88 digit-sets-match                    value "Y".
       *
        procedure division.
        main-para.
 	   display "Perfect Digital Invariant"
-           compute min-number = 10 ** (number-length-1)
+           display "Run self-test against the documented 371 example?"
+           display "(Y/N): " with no advancing
+           accept self-test-yn
+           move function upper-case(self-test-yn) to self-test-yn
+
+           if run-self-test
+              perform self-test
+              goback
+           end-if
+
+           perform get-number-length
+           compute min-number = 10 ** (number-length - 1)
            compute max-number = 10 ** number-length - 1
-           perform loop-test-numbers until test-number is equal to max-number
-           stop run.
+           perform search-invariants
+           goback.
+      *
+      * Exercises the same digit-power summation used by SUM-LOOP
+      * against the documented example in the header comment (3^3 +
+      * 7^3 + 1^3 = 371), so a change to that arithmetic can't
+      * silently break the search without a mismatch being flagged
+      * here.
+       self-test.
+           move 3 to number-length
+           move 3 to d(1)
+           move 7 to d(2)
+           move 1 to d(3)
+           move zero to total
+           move number-length to loop
+           perform sum-loop until loop is equal to zero
+
+           display spaces
+           if total is equal to 371
+              display "SELF-TEST PASSED: 3^3 + 7^3 + 1^3 = " total
+           else
+              display "SELF-TEST FAILED: expected 371, got " total
+           end-if.
+      *
+       get-number-length.
+           display "Enter digit length (3-18): " with no advancing
+           accept length-in
+           compute number-length = function numval(length-in)
+      *
+           if number-length is less than min-digit-length or
+              number-length is greater than max-digit-length
+              display "Please enter a value from 3 to 18."
+              go to get-number-length
+           end-if.
+      *
+      * Visit every non-decreasing combination of number-length digits
+      * (0 thru 9), evaluating each one in turn.
+       search-invariants.
+           perform init-combo
+           move "N" to combo-done
+           perform evaluate-and-advance until combos-exhausted.
+      *
+       init-combo.
+           move number-length to loop
+           perform clear-combo-digit until loop is equal to zero.
+      *
+       clear-combo-digit.
+           move zero to d(loop)
+           subtract 1 from loop.
       *
-       loop-test-numbers.
-           move min-number to test-number
+       evaluate-and-advance.
+           perform evaluate-combo thru evaluate-combo-exit
+           perform advance-combo.
+      *
+      * A candidate's digit sum of Nth powers is the same no matter
+      * how its digits are ordered, so total it once per combination
+      * and then see whether total's own digits, sorted, are this
+      * same combination -- if so total is a perfect digital
+      * invariant of this length.
+       evaluate-combo.
            move zero to total
-           move test-number to candidate-number
-	   move number-length to loop
-           perform digit-loop until loop is equal to zero
            move number-length to loop
            perform sum-loop until loop is equal to zero
-           if total is equal to test-number then
+           if total is less than min-number or
+              total is greater than max-number
+              go to evaluate-combo-exit
+           end-if
+           move total to scratch-number
+           move number-length to digit-idx
+           perform extract-total-digit until digit-idx is equal to zero
+           perform sort-total-digits
+           move "Y" to sets-match
+           move number-length to compare-idx
+           perform compare-one-digit until compare-idx is equal to zero
+           if digit-sets-match
+              move total to test-number
               display test-number
+              perform write-result
+           end-if.
+       evaluate-combo-exit.
+           exit.
+      *
+       extract-total-digit.
+           compute td(digit-idx) =
+                function integer(scratch-number / 10 ** (digit-idx - 1))
+           compute scratch-number =
+                scratch-number - td(digit-idx) * 10 ** (digit-idx - 1)
+           subtract 1 from digit-idx.
+      *
+      * Sort total's extracted digits into ascending order so they can
+      * be compared position-for-position against the (already
+      * non-decreasing) combination that produced total.
+       sort-total-digits.
+           perform td-bubble-pass varying td-outer-idx from 1 by 1
+                   until td-outer-idx is greater than number-length.
+      *
+       td-bubble-pass.
+           perform td-compare-swap varying td-inner-idx from 1 by 1
+                   until td-inner-idx is greater than number-length - 1.
+      *
+       td-compare-swap.
+           if td(td-inner-idx) is greater than td(td-inner-idx + 1)
+              move td(td-inner-idx)     to sort-temp
+              move td(td-inner-idx + 1) to td(td-inner-idx)
+              move sort-temp            to td(td-inner-idx + 1)
+           end-if.
+      *
+       compare-one-digit.
+           if td(compare-idx) is not equal to d(compare-idx)
+              move "N" to sets-match
            end-if
-           add 1 to test-number.
+           subtract 1 from compare-idx.
       *
-       digit-loop.
-           compute d(loop) = function integer(candidate-number / 10 ** (loop - 1))
-           compute candidate-number = candidate-number - d(loop) * 10 ** (loop - 1)
-           subtract 1 from loop.
+      * Advance d() to the next combination in lexicographic order:
+      * find the rightmost digit that is still below 9, bump it by
+      * one, and fill every digit to its right with that same value
+      * so the combination stays non-decreasing.  When every digit is
+      * already 9 the combinations are exhausted.
+       advance-combo.
+           move number-length to advance-idx
+           perform find-advance-slot.
+      *
+       find-advance-slot.
+           if advance-idx is equal to zero
+              move "Y" to combo-done
+           else
+              if d(advance-idx) is less than 9
+                 add 1 to d(advance-idx)
+                 move advance-idx to fill-idx
+                 add 1 to fill-idx
+                 perform fill-combo-tail
+                      until fill-idx is greater than number-length
+              else
+                 subtract 1 from advance-idx
+                 go to find-advance-slot
+              end-if
+           end-if.
+      *
+       fill-combo-tail.
+           move d(advance-idx) to d(fill-idx)
+           add 1 to fill-idx.
+      *
+      * Invariants found are appended to a results file along with
+      * the run's number-length and date, so results aren't lost the
+      * moment they scroll off the terminal.
+       write-result.
+           move function current-date to result-timestamp
+           move result-date     to result-line-date
+           move number-length   to result-line-nlen
+           move test-number     to result-line-num
+      *
+           open extend result-file
+           if result-status is equal to "05" or
+              result-status is equal to "35"
+              open output result-file
+           end-if
+      *
+           write result-record from result-line
+      *
+           close result-file.
       *
        sum-loop.
-           compute total = total + d(loop) ** loop
+           compute total = total + d(loop) ** number-length
            subtract 1 from loop.
       *
