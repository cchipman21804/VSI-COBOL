@@ -0,0 +1,12 @@
+      *****************************************************************
+      * REPTWS -- working-storage fields for the printable-report-    *
+      * file option, copied into a calculator's working-storage       *
+      * section.  The program's own result-display paragraph prompts  *
+      * REPORT-YN, then (when PRINT-REPORT) opens its own report      *
+      * file, builds each line into REPORT-RECORD with STRING, and    *
+      * WRITEs it, mirroring the lines it already DISPLAYs.  See the  *
+      * program's own REPORT-FILE SELECT/FD for the file name.        *
+      *****************************************************************
+       01 report-status         pic xx.
+       01 report-yn              pic x.
+           88 print-report              value "Y".
