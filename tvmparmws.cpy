@@ -0,0 +1,14 @@
+      *****************************************************************
+      * TVMPARMWS -- working-storage fields for the configurable-     *
+      * range-limits option, copied into a time-value-of-money        *
+      * calculator's working-storage section.  The program's own      *
+      * 105-load-range-parameters paragraph opens its own TVM-PARM-   *
+      * FILE and, if a parameter record is found, moves each field    *
+      * over top of the matching TVMCONST default (MIN-VAL, MAX-VAL,  *
+      * MIN-INT, MAX-INT, MIN-TERM, MAX-TERM) so a site can widen or   *
+      * narrow the range checks without a recompile.  If the file is  *
+      * missing, or a record can't be read, TVMCONST's compiled-in    *
+      * values are left standing.  See the program's own TVM-PARM-    *
+      * FILE SELECT/FD for the file name.                              *
+      *****************************************************************
+       01 parm-status            pic xx.
