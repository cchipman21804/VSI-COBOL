@@ -10,9 +10,110 @@
        identification division.
        program-id.   fpgf.
 
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FPGFSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "FPGFPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "FPGFCSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select checkpoint-file assign to "FPGFCKPT"
+                  organization is line sequential
+                  file status is checkpoint-status.
+
+           select tvm-parm-file assign to "TVMPARM"
+                  organization is line sequential
+                  file status is parm-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
        data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-fv-in         pic x(8).
+           05 sked-int-in        pic x(5).
+           05 sked-term-in       pic xx.
+           05 filler             pic x(15).
+
+       fd  report-file
+           record contains 80 characters.
+       01 report-record         pic x(80).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record             pic x(80).
+
+       fd  checkpoint-file
+           record contains 4 characters.
+       01 checkpoint-record      pic 9(4).
+
+       fd  tvm-parm-file
+           record contains 30 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9(7)v99.
+           05 parm-max-val       pic 9(7)v99.
+           05 parm-min-int       pic 99v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 99.
+           05 parm-max-term      pic 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        working-storage section.
 
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+      *
+      * Self-test-fields -- see SELF-TEST.
+       01 self-test-yn          pic x.
+           88 run-self-test            value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
       *****************************************************************
       *                                                               *
       * Present Value formula:                                        *
@@ -28,74 +129,202 @@
 
       * Data-entry-fields.
        01 FV-IN              pic x(7).
-       01 INT-IN             pic x(5).
-       01 TERM-IN            pic xx.
 
       * Calculated-fields.
        01 PV                 PIC 9(5)v99.
-       01 ANNUAL-INTEREST    PIC 99V9(4).
-       01 ANNUAL-TERM        PIC 99.
        01 NUMERATOR          PIC 9(9)V9(6).
        01 DENOMINATOR        PIC 9(9)V9(6).
        01 FUTURE-VALUE       PIC 9(9)V99.
+       01 one-plus-interest  pic 9(4)v9(6).
+       01 discount-power     pic 9(9)v9(6).
 
       * Displayed-fields.
        01 PV-OUT             PIC $ZZ,ZZ9.99 USAGE DISPLAY.
        01 FV-OUT             PIC $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
-       01 INTEREST-RATE      PIC Z9.99 USAGE DISPLAY.
-       01 TERM-OUT           PIC Z9 USAGE DISPLAY.
-
-      * Constant-values.
-       01 min-val            pic 9(7)v99 value 0.01.
-       01 max-val            pic 9(7)v99 value 9999999.99.
-       01 min-int            pic 99v99 value 0.01.
-       01 max-int            pic 99v99 value 26.
-       01 min-term           pic 99 value 1.
-       01 max-term           pic 99 value 30.
-
-      * Constant-text.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 166-export-csv.
+       01 PV-CSV             PIC ZZZZ9.99 USAGE DISPLAY.
+       01 FV-CSV             PIC ZZZZZZZZ9.99 USAGE DISPLAY.
+
+      * Rate/term-entry and inflation-adjustment fields shared across
+      * the TVM calculator family.
+       COPY tvmrtfld.
+
+      * Constant-text not covered by the shared copybook.
        01 not-numeric        pic x(16) value " is NOT numeric.".
-       01 quantity-too-small pic x(22)
-                             value "Value must be >= $0.01".
-       01 quantity-too-much  pic x(27)
-                             value "Value must be <= $9,999,999".
-       01 interest-too-much  pic x(23)
-                             value "Interest must be <= 26%".
-       01 interest-too-small pic x(21)
-                             value "Interest must be > 0%".
-       01 term-too-short     pic x(29)
-                             value "Term must be at least 1 year.".
-       01 term-too-long      pic x(25)
-                             value "Term must be <= 30 years.".
+
+      * Shared range-check constants and messages.
+       COPY tvmconst.
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+      * Error/status line shown on the full-screen data-entry form --
+      * see 115-FULL-SCREEN-DATA-ENTRY.
+       01 screen-msg          pic x(60) value spaces.
+
+      * Full-screen data-entry form -- lets the operator see every
+      * field at once and tab between them instead of the old
+      * one-prompt-at-a-time scroll, and (since fields keep whatever
+      * was last typed into them) lets a recalculate pass come back
+      * pre-filled with the prior run's answers instead of blank.
+       screen section.
+       01 fpgf-entry-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** PRESENT VALUE CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  value "Future value:".
+           05 line 5  column 30 pic x(7) using FV-IN.
+           05 line 7  column 1
+              value "Annual interest rate (whole-number percent,".
+           05 line 8  column 1  value "5 = 5%, not .05):".
+           05 line 8  column 30 pic x(5) using INT-IN.
+           05 line 10 column 1
+              value "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 line 10 column 52 pic x using inflation-yes-no.
+           05 line 11 column 1
+              value "  If yes, expected annual inflation rate %:".
+           05 line 11 column 47 pic x(5) using inflation-in.
+           05 line 13 column 1  value "Term in years:".
+           05 line 13 column 30 pic x(4) using TERM-IN.
+           05 line 20 column 1  pic x(60) from screen-msg.
 
        procedure division.
        100-main-para.
-           perform 110-display-title-screen thru 160-disp-result.
+           perform 105-load-range-parameters
+
+           display spaces
+           display "Run self-test against the documented example?"
+           display "(Y/N): " with no advancing
+           accept self-test-yn
+           move function upper-case(self-test-yn) to self-test-yn
+
+           if run-self-test
+              perform self-test
+              goback
+           end-if
+
+           display spaces
+           display "Process a loan/investment schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry thru 290-batch-exit
+           else
+              perform 110-display-title-screen thru 167-recalculate
+           end-if
+
+           go to 999-end-program.
+
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override TVMCONST's compiled-in range-check defaults
+      * with the site-supplied limits; if not, leave them as compiled.
+       105-load-range-parameters.
+           open input tvm-parm-file
+           if parm-status equal to "00"
+              read tvm-parm-file
+                 at end move "10" to parm-status
+              end-read
+              if parm-status equal to "00"
+                 move parm-min-val  to min-val
+                 move parm-max-val  to max-val
+                 move parm-min-int  to min-int
+                 move parm-max-int  to max-int
+                 move parm-min-term to min-term
+                 move parm-max-term to max-term
+              end-if
+              close tvm-parm-file
+           end-if.
+
+      * Exercises 150-calculate-it directly against the documented
+      * Present Value example in the header comment (F=1000, i=5%,
+      * n=10 years yields a Present Value of 613.91), so a change to
+      * that arithmetic can't silently break the calculation without
+      * a mismatch being flagged here.
+       self-test.
+           move 1000.00 to future-value
+           move .0500 to annual-interest
+           move 10 to annual-term
+           perform 150-calculate-it
+
+           display spaces
+           if PV is equal to 613.91
+              display "SELF-TEST PASSED: Present Value = " PV
+           else
+              display "SELF-TEST FAILED: expected 613.91, got " PV
+           end-if.
+
+      * Surfaces the same Present Value formula written out in the
+      * header comment block, for training new staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Present Value formula:"
+           display spaces
+           display "     P = F * (1 / (1+i)^n)"
+           display spaces
+           display "     F = Future Value"
+           display "     P = Present Value"
+           display "     i = annual-interest (rate)"
+           display "     n = loan-term (years)"
+           display spaces.
 
        999-end-program.
            display spaces
            display "***** PRESENT VALUE CALCULATOR UTILITY ENDS *****"
            display spaces
-           stop run.
+
+           move "FPGF"     to audit-trail-pgm
+           move "Present Value (P given F) calculation completed."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
 
        110-display-title-screen.
            display spaces
            display "***** PRESENT VALUE CALCULATOR UTILITY BEGINS *****"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "August 16, 2020"
-           display spaces
-           display "in VSI COBOL for OpenVMS".
-
-       120-future-value-data-entry.
+           perform 104-display-letterhead
            display spaces
-           display "Enter zero for any parameter to end the program."
+           display "in VSI COBOL for OpenVMS"
            display spaces
-           display "Enter future value: " with no advancing
-           accept fv-in
-           move function LOWER-CASE (fv-in) to fV-IN 
-
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if.
+
+      * Shows every field on one screen at once, with the cursor
+      * moving field to field, instead of the old sequence of
+      * separate DISPLAY/ACCEPT prompts -- see FPGF-ENTRY-SCREEN.
+      * Whatever was last typed into a field stays there when this
+      * paragraph is re-entered (a validation retry, or a what-if
+      * recalculate pass), so the operator only has to retype the one
+      * field that was wrong or that they want to change.
+       115-full-screen-data-entry.
+           move spaces to screen-msg
+           display fpgf-entry-screen
+           accept  fpgf-entry-screen
+
+           move function lower-case(fv-in) to fV-IN
            if fv-in IS EQUAL TO "zero"
-            then go to 120-future-value-data-entry
+            then go to 999-end-program
            else
               compute future-value = function numval(fv-in)
            end-if
@@ -105,78 +334,97 @@
            end-if
 
            if future-value > max-val
-              display quantity-too-much
-              display spaces
-              go to 120-future-value-data-entry
+              move quantity-too-much to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            if future-value < min-val
-              display quantity-too-small
-              display spaces
-              go to 120-future-value-data-entry
+              move quantity-too-small to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           move future-value to fv-out.
-
-       130-interest-rate-data-entry.
-           display "Enter annual interest rate %: " with no advancing
-           accept int-in
-           MOVE FUNCTION LOWER-CASE (INT-IN) TO INT-IN 
+           move future-value to fv-out
 
-           if int-in IS EQUAL TO "zero"
-            then go to 130-interest-rate-data-entry
+           move function lower-case(int-in) to int-in
+           if int-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-interest = function numval(int-in)
            end-if
 
-           if annual-interest IS EQUAL ZERO then
+           if annual-interest is equal to zero
               go to 999-end-program
            end-if
 
            if annual-interest > max-int
-              display interest-too-much
-              display spaces
-              go to 130-interest-rate-data-entry
+              move interest-too-much to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           if annual-interest IS LESS THAN ZERO then
-              display interest-too-small
-              display spaces
-              go to 130-interest-rate-data-entry
+           if annual-interest is less than zero
+              move interest-too-small to screen-msg
+              go to 115-full-screen-data-entry
+           end-if
+
+           if annual-interest > zero and annual-interest < 1
+              move "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            move annual-interest to interest-rate
-           divide 100 into annual-interest.
+           divide annual-interest by 100 giving annual-interest
+
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+           if adjust-for-inflation
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
 
-       140-term-data-entry.
-           display "Enter term in years as:" with no advancing
-           accept term-in
-           move function LOWER-CASE (term-in) to TERM-IN 
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if
 
-           if term-in IS EQUAL TO "zero"
-            then go to 140-term-data-entry
+           move function lower-case(term-in) to term-in
+           if term-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-term = function numval(term-in)
            end-if
 
-           if annual-term IS EQUAL TO  ZERO then
+           if annual-term is equal to zero
               go to 999-end-program
            end-if
 
-           if annual-term > max-term then
-              display term-too-long
-              display spaces
-              go to 140-term-data-entry
+           if annual-term > max-term
+              move term-too-long to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           if annual-term < min-term then
-              display term-too-short
-              display spaces
-              go to 140-term-data-entry
+           if annual-term < min-term
+              move term-too-short to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            move annual-term to term-out.
 
+      * Recap the entered values and let the operator catch a
+      * mistyped entry before it is calculated and off the screen.
+      * See TVMCONF.
+       145-confirm-data-entry.
+           display spaces
+           display "***** CONFIRM VALUES *****"
+           display "Future value: " fv-out.
+
+       COPY tvmconf REPLACING ==CONF-PARA== BY
+                    ==146-confirm-rate-term==
+                    ==RESTART-PARA== BY
+                    ==115-full-screen-data-entry==.
+
        150-calculate-it.
 
       *****************************************************************
@@ -192,16 +440,270 @@
       *                                                               *
       *****************************************************************
 
-           compute denominator = (1 / (1 + annual-interest) **
-                                   annual-term)
+           move annual-interest to one-plus-interest
+           add 1 to one-plus-interest
+           compute discount-power = one-plus-interest ** annual-term
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-compute
+           compute denominator = (1 / discount-power)
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-compute
 
            multiply future-value by denominator giving pv rounded
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-multiply
 
            move pv to pv-out.
 
        160-disp-result.
+           move function current-date to todays-date-stamp
+           move todays-date to todays-date-out
+
            display spaces
+           display "Date: " todays-date-out
            display "Future Value: " fv-out
            display "Term: " term-out " years"
-           display "Interest Rate: " interest-rate "%"
+           display "Nominal Interest Rate: " interest-rate "%"
+           if adjust-for-inflation
+              display "Inflation-adjusted real rate: "
+                      real-interest-rate-out "%"
+           end-if
            display "You will need to invest: " pv-out.
+
+      * Printable-report-file option -- writes the same result lines
+      * shown above to FPGFPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for loan paperwork.
+       165-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+
+           if print-report
+              open output report-file
+
+              move spaces to report-record
+              string "PRESENT VALUE CALCULATOR UTILITY"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Future Value: " fv-out
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Term: " term-out " years"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Nominal Interest Rate: " interest-rate "%"
+                     delimited by size into report-record
+              write report-record
+
+              if adjust-for-inflation
+                 move spaces to report-record
+                 string "Inflation-adjusted real rate: "
+                        real-interest-rate-out "%"
+                        delimited by size into report-record
+                 write report-record
+              end-if
+
+              move spaces to report-record
+              string "You will need to invest: " pv-out
+                     delimited by size into report-record
+              write report-record
+
+              close report-file
+              display spaces
+              display "Report written to FPGFPRINT."
+           end-if.
+
+      * CSV-export option -- writes a header row and one data row of
+      * the result figures to FPGFCSV, for loading into a spreadsheet.
+       166-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+
+           if export-csv
+              move pv to pv-csv
+              move future-value to fv-csv
+
+              open output csv-file
+
+              move spaces to csv-record
+              string "FUTURE-VALUE,TERM,RATE,PRESENT-VALUE"
+                     delimited by size into csv-record
+              write csv-record
+
+              move spaces to csv-record
+              string function trim(fv-csv) "," function trim(term-out)
+                     "," function trim(interest-rate) ","
+                     function trim(pv-csv)
+                     delimited by size into csv-record
+              write csv-record
+
+              close csv-file
+              display spaces
+              display "Results exported to FPGFCSV."
+           end-if.
+
+      * What-if recalculation -- see TVMRECALC.
+       COPY tvmrecalc REPLACING ==RECALC-PARA== BY
+                    ==167-recalculate==
+                    ==RESTART-PARA== BY
+                    ==115-full-screen-data-entry==.
+
+      * Batch mode: process an entire loan/investment schedule file
+      * in one pass, producing one combined report instead of one run
+      * per loan, the same schedule-file batch pattern AFFINITY and
+      * FUELSAVE use.
+       200-batch-mode-data-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FPGFSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           perform 205-check-for-checkpoint
+
+           display spaces
+           display "***** COMBINED PRESENT VALUE SCHEDULE REPORT *****"
+           display spaces
+           display "TAG          FUTURE-VALUE    RATE   TERM"
+                   "   PRESENT-VALUE"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " loan records processed."
+
+           if batch-eof
+              perform 226-clear-checkpoint
+           end-if.
+
+      * Restart/checkpoint support -- if FPGFCKPT shows an earlier run
+      * stopped partway through the schedule file, offer to pick up
+      * where it left off instead of reprocessing every loan from the
+      * top. Reached only by the explicit PERFORM in 200 above.
+       205-check-for-checkpoint.
+           move zero to checkpoint-count
+           open input checkpoint-file
+           if checkpoint-status equal to "00"
+              read checkpoint-file into checkpoint-count
+                 at end move zero to checkpoint-count
+              end-read
+              close checkpoint-file
+           end-if
+
+           if checkpoint-count > zero
+              display spaces
+              display "A previous run stopped after " checkpoint-count
+                      " records. Resume from there? (Y/N): "
+                      with no advancing
+              accept checkpoint-yn
+              move function upper-case(checkpoint-yn) to checkpoint-yn
+
+              if resume-from-checkpoint
+                 perform 206-skip-checkpointed-record
+                         checkpoint-count times
+                 move checkpoint-count to batch-item-count
+              end-if
+           end-if.
+
+       206-skip-checkpointed-record.
+           perform 210-read-schedule-record.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function lower-case(sked-fv-in)   to sked-fv-in
+           move function lower-case(sked-int-in)  to sked-int-in
+           move function lower-case(sked-term-in) to sked-term-in
+
+           compute future-value   = function numval(sked-fv-in)
+           compute annual-interest = function numval(sked-int-in)
+           compute annual-term    = function numval(sked-term-in)
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest
+
+           perform 150-calculate-it
+
+           move future-value to fv-out
+           move annual-term  to term-out
+
+           display sked-tag "  " fv-out "  " interest-rate "%  "
+                   term-out "  " pv-out
+
+           add 1 to batch-item-count
+           perform 225-write-checkpoint-progress
+           perform 210-read-schedule-record.
+
+      * Rewrites FPGFCKPT with the count of records successfully
+      * processed so far, so an interrupted run can be resumed by
+      * 205-check-for-checkpoint above instead of starting over.
+       225-write-checkpoint-progress.
+           move batch-item-count to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * Clears FPGFCKPT once the whole schedule file has been
+      * processed, so the next run starts from the beginning instead
+      * of offering to resume a completed run.
+       226-clear-checkpoint.
+           move zero to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * A batch record whose rate/term overflow 150-calculate-it's
+      * formula can't be routed to the interactive full-screen retry --
+      * there is no operator present to answer an ACCEPT in an
+      * unattended run. Log the record as skipped and pick the
+      * schedule loop back up with the next record instead of hanging
+      * the job. Reached only by the ON SIZE ERROR GO TOs above.
+       229-batch-record-error.
+           display sked-tag " skipped -- " screen-msg
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof
+           go to 290-batch-exit.
