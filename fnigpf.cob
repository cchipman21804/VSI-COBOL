@@ -0,0 +1,709 @@
+      *****************************************************************
+      * FIND N OR I GIVEN P AND F                                     *
+      *                                                               *
+      * A simple program that solves for the unknown term (n) or the  *
+      * unknown interest rate (i) of a single-sum loan or investment, *
+      * given the Present Value, the Future Value, and whichever of  *
+      * rate or term is already known.                                *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   fnigpf.
+
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FNIGPFSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "FNIGPFPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "FNIGPFCSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select checkpoint-file assign to "FNIGPFCKPT"
+                  organization is line sequential
+                  file status is checkpoint-status.
+
+           select tvm-parm-file assign to "TVMPARM"
+                  organization is line sequential
+                  file status is parm-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
+       data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-mode-in       pic x.
+           05 sked-pv-in         pic x(8).
+           05 sked-fv-in         pic x(8).
+           05 sked-known-in      pic x(5).
+           05 filler             pic x(8).
+
+       fd  report-file
+           record contains 80 characters.
+       01 report-record         pic x(80).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record             pic x(80).
+
+       fd  checkpoint-file
+           record contains 4 characters.
+       01 checkpoint-record      pic 9(4).
+
+       fd  tvm-parm-file
+           record contains 30 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9(7)v99.
+           05 parm-max-val       pic 9(7)v99.
+           05 parm-min-int       pic 99v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 99.
+           05 parm-max-term      pic 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
+       working-storage section.
+
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
+      *****************************************************************
+      *                                                               *
+      * Single-payment formula:                                       *
+      *                                                               *
+      *              F = P * (1+i)^n                                  *
+      *                                                               *
+      *       solve for n:   n = LOG(F/P) / LOG(1+i)                  *
+      *       solve for i:   i = EXP(LOG(F/P) / n) - 1                *
+      *                                                               *
+      *       P = Present Value                                       *
+      *       F = Future Value                                        *
+      *       i = annual-interest (rate)                              *
+      *       n = loan-term (years)                                   *
+      *                                                               *
+      *****************************************************************
+
+      * Menu-fields.
+       01 menu-in            pic x(4).
+       01 mode-flag          pic 9 value zero.
+           88 solve-for-n           value 1.
+           88 solve-for-i           value 2.
+
+      * Data-entry-fields.
+       01 PV-IN              pic x(8).
+       01 FV-IN              pic x(8).
+       01 INT-IN             pic x(5).
+       01 TERM-IN            pic xx.
+
+      * Calculated-fields.
+       01 PV                 pic 9(7)v99.
+       01 FV                 pic 9(7)v99.
+       01 ANNUAL-INTEREST    pic 99V9(4).
+       01 ANNUAL-TERM        pic 99.
+       01 RATIO-FP           pic 9(4)v9(6).
+       01 LOG-FP             pic S9(4)v9(6).
+       01 LOG-ONE-PLUS-I     pic S9(4)v9(6).
+
+      * Displayed-fields.
+       01 PV-OUT             pic $ZZ,ZZ9.99 USAGE DISPLAY.
+       01 FV-OUT             pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+       01 INTEREST-RATE      pic Z9.99 USAGE DISPLAY.
+       01 TERM-OUT           pic Z9 USAGE DISPLAY.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 176-export-csv.
+       01 PV-CSV              pic ZZZZZZ9.99 USAGE DISPLAY.
+       01 FV-CSV              pic ZZZZZZ9.99 USAGE DISPLAY.
+
+      * Constant-values.
+       01 min-val            pic 9(7)v99 value 0.01.
+       01 max-val            pic 9(7)v99 value 9999999.99.
+       01 min-int            pic 99v99 value 0.01.
+       01 max-int            pic 99v99 value 26.
+       01 min-term           pic 99 value 1.
+       01 max-term           pic 99 value 30.
+
+      * Constant-text.
+       01 not-numeric        pic x(16) value " is NOT numeric.".
+       01 quantity-too-small pic x(22)
+                             value "Value must be >= $0.01".
+       01 quantity-too-much  pic x(27)
+                             value "Value must be <= $9,999,999".
+       01 interest-too-much  pic x(23)
+                             value "Interest must be <= 26%".
+       01 interest-too-small pic x(21)
+                             value "Interest must be > 0%".
+       01 term-too-short     pic x(29)
+                             value "Term must be at least 1 year.".
+       01 term-too-long      pic x(25)
+                             value "Term must be <= 30 years.".
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+       procedure division.
+       100-main-para.
+           perform 105-load-range-parameters
+
+           display spaces
+           display "Process a loan/investment schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry thru 290-batch-exit
+              go to 999-end-program
+           end-if
+
+           perform 110-display-title-screen
+           perform 120-main-menu
+           perform 130-present-value-data-entry
+           perform 140-future-value-data-entry
+
+           evaluate true
+              when solve-for-n
+                   perform 150-interest-rate-data-entry
+              when solve-for-i
+                   perform 151-term-data-entry
+           end-evaluate
+
+           perform 160-calculate-it
+           perform 170-disp-result
+           perform 175-print-report
+           perform 176-export-csv
+           go to 999-end-program.
+
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override this program's compiled-in range-check
+      * defaults with the site-supplied limits; if not, leave them as
+      * compiled.
+       105-load-range-parameters.
+           open input tvm-parm-file
+           if parm-status equal to "00"
+              read tvm-parm-file
+                 at end move "10" to parm-status
+              end-read
+              if parm-status equal to "00"
+                 move parm-min-val  to min-val
+                 move parm-max-val  to max-val
+                 move parm-min-int  to min-int
+                 move parm-max-int  to max-int
+                 move parm-min-term to min-term
+                 move parm-max-term to max-term
+              end-if
+              close tvm-parm-file
+           end-if.
+
+       999-end-program.
+           display spaces
+           display "***** N/I SOLVER CALCULATOR UTILITY ENDS *****"
+           display spaces
+
+           move "FNIGPF"   to audit-trail-pgm
+           move "Term/rate (n or i given P,F) calculation done."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
+
+       110-display-title-screen.
+           display spaces
+           display "***** N/I SOLVER CALCULATOR UTILITY BEGINS *****"
+           perform 104-display-letterhead
+           display spaces
+           display "in VSI COBOL for OpenVMS"
+           display spaces
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if.
+
+      * Surfaces the same Single-payment formula written out in the
+      * header comment block, for training new staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Single-payment formula:"
+           display spaces
+           display "     F = P * (1+i)^n"
+           display spaces
+           display "     solve for n:  n = LOG(F/P) / LOG(1+i)"
+           display "     solve for i:  i = EXP(LOG(F/P) / n) - 1"
+           display spaces
+           display "     P = Present Value"
+           display "     F = Future Value"
+           display "     i = annual-interest (rate)"
+           display "     n = loan-term (years)"
+           display spaces.
+
+       120-main-menu.
+           display spaces
+           display "Enter zero for any parameter to end the program."
+           display spaces
+           display " 1 --- Solve for term (n), rate is known"
+           display " 2 --- Solve for rate (i), term is known"
+           display " 0 --- Quit"
+           display "Select: " with no advancing
+           accept menu-in
+           move function lower-case(menu-in) to menu-in
+
+           if menu-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute mode-flag = function numval(menu-in)
+           end-if
+
+           evaluate true
+              when solve-for-n
+                   continue
+              when solve-for-i
+                   continue
+              when other
+                   go to 999-end-program
+           end-evaluate.
+
+       130-present-value-data-entry.
+           display spaces
+           display "Enter present value: " with no advancing
+           accept pv-in
+           move function lower-case(pv-in) to pv-in
+
+           if pv-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute pv = function numval(pv-in)
+           end-if
+
+           if pv IS EQUAL ZERO then
+              go to 999-end-program
+           end-if
+
+           if pv > max-val
+              display quantity-too-much
+              display spaces
+              go to 130-present-value-data-entry
+           end-if
+
+           if pv < min-val
+              display quantity-too-small
+              display spaces
+              go to 130-present-value-data-entry
+           end-if
+
+           move pv to pv-out.
+
+       140-future-value-data-entry.
+           display "Enter future value: " with no advancing
+           accept fv-in
+           move function lower-case(fv-in) to fv-in
+
+           if fv-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute fv = function numval(fv-in)
+           end-if
+
+           if fv IS EQUAL ZERO then
+              go to 999-end-program
+           end-if
+
+           if fv > max-val
+              display quantity-too-much
+              display spaces
+              go to 140-future-value-data-entry
+           end-if
+
+           if fv < min-val
+              display quantity-too-small
+              display spaces
+              go to 140-future-value-data-entry
+           end-if
+
+           if fv < pv
+              display "Future value must be greater than present "
+                       "value to solve for a positive rate or term."
+              display spaces
+              go to 140-future-value-data-entry
+           end-if
+
+           move fv to fv-out.
+
+       150-interest-rate-data-entry.
+           display "Enter known annual interest rate %: "
+                    with no advancing
+           accept int-in
+           move function lower-case(int-in) to int-in
+
+           if int-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute annual-interest = function numval(int-in)
+           end-if
+
+           if annual-interest IS EQUAL ZERO then
+              go to 999-end-program
+           end-if
+
+           if annual-interest > max-int
+              display interest-too-much
+              display spaces
+              go to 150-interest-rate-data-entry
+           end-if
+
+           if annual-interest IS LESS THAN ZERO then
+              display interest-too-small
+              display spaces
+              go to 150-interest-rate-data-entry
+           end-if
+
+           move annual-interest to interest-rate
+           divide 100 into annual-interest.
+
+       151-term-data-entry.
+           display "Enter known term in years: " with no advancing
+           accept term-in
+           move function lower-case(term-in) to term-in
+
+           if term-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute annual-term = function numval(term-in)
+           end-if
+
+           if annual-term IS EQUAL ZERO then
+              go to 999-end-program
+           end-if
+
+           if annual-term > max-term then
+              display term-too-long
+              display spaces
+              go to 151-term-data-entry
+           end-if
+
+           if annual-term < min-term then
+              display term-too-short
+              display spaces
+              go to 151-term-data-entry
+           end-if
+
+           move annual-term to term-out.
+
+       160-calculate-it.
+
+      *****************************************************************
+      *                                                               *
+      * Single-payment formula:                                       *
+      *                                                               *
+      *              F = P * (1+i)^n                                  *
+      *                                                               *
+      *       solve for n:   n = LOG(F/P) / LOG(1+i)                  *
+      *       solve for i:   i = EXP(LOG(F/P) / n) - 1                *
+      *                                                               *
+      *****************************************************************
+
+           compute ratio-fp = fv / pv
+
+           evaluate true
+              when solve-for-n
+                   compute log-fp = function log(ratio-fp)
+                   compute log-one-plus-i =
+                           function log(1 + annual-interest)
+                   compute annual-term rounded =
+                           log-fp / log-one-plus-i
+                   move annual-term to term-out
+
+              when solve-for-i
+                   compute log-fp = function log(ratio-fp)
+                   compute annual-interest rounded =
+                           function exp(log-fp / annual-term) - 1
+                   multiply 100 by annual-interest
+                   move annual-interest to interest-rate
+           end-evaluate.
+
+       170-disp-result.
+           move function current-date to todays-date-stamp
+           move todays-date to todays-date-out
+
+           display spaces
+           display "Date: " todays-date-out
+           display "Present Value: " pv-out
+           display "Future Value: " fv-out
+           evaluate true
+              when solve-for-n
+                   display "Interest Rate: " interest-rate "%"
+                   display "Required term: " term-out " years"
+              when solve-for-i
+                   display "Term: " term-out " years"
+                   display "Required interest rate: " interest-rate
+                           "%"
+           end-evaluate.
+
+      * Printable-report-file option -- writes the same result lines
+      * shown above to FNIGPFPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for loan paperwork.
+      * Reached only by the explicit PERFORM in 100-main-para.
+       175-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+
+           if print-report
+              open output report-file
+
+              move spaces to report-record
+              string "N/I SOLVER CALCULATOR UTILITY"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Present Value: " pv-out
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Future Value: " fv-out
+                     delimited by size into report-record
+              write report-record
+
+              evaluate true
+                 when solve-for-n
+                      move spaces to report-record
+                      string "Interest Rate: " interest-rate "%"
+                             delimited by size into report-record
+                      write report-record
+
+                      move spaces to report-record
+                      string "Required term: " term-out " years"
+                             delimited by size into report-record
+                      write report-record
+
+                 when solve-for-i
+                      move spaces to report-record
+                      string "Term: " term-out " years"
+                             delimited by size into report-record
+                      write report-record
+
+                      move spaces to report-record
+                      string "Required interest rate: "
+                             interest-rate "%"
+                             delimited by size into report-record
+                      write report-record
+              end-evaluate
+
+              close report-file
+              display spaces
+              display "Report written to FNIGPFPRINT."
+           end-if.
+
+      * CSV-export option -- writes a header row and one data row of
+      * the result figures to FNIGPFCSV, for loading into a
+      * spreadsheet. Reached only by the explicit PERFORM in
+      * 100-main-para.
+       176-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+
+           if export-csv
+              move pv to pv-csv
+              move fv to fv-csv
+
+              open output csv-file
+
+              move spaces to csv-record
+              string "PRESENT-VALUE,FUTURE-VALUE,RATE,TERM"
+                     delimited by size into csv-record
+              write csv-record
+
+              move spaces to csv-record
+              string function trim(pv-csv) "," function trim(fv-csv)
+                     "," function trim(interest-rate) ","
+                     function trim(term-out)
+                     delimited by size into csv-record
+              write csv-record
+
+              close csv-file
+              display spaces
+              display "Results exported to FNIGPFCSV."
+           end-if.
+
+      * Batch mode: process an entire loan/investment schedule file
+      * in one pass, producing one combined report instead of one run
+      * per loan, the same schedule-file batch pattern AFFINITY and
+      * FUELSAVE use.  Each record's mode byte (1 or 2)
+      * picks solve-for-n or solve-for-i, the same as the interactive
+      * main menu, and the known-value field carries whichever of
+      * rate or term is already known for that record.
+       200-batch-mode-data-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FNIGPFSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           perform 205-check-for-checkpoint
+
+           display spaces
+           display "***** COMBINED TERM/RATE SCHEDULE REPORT *****"
+           display spaces
+           display "TAG          PV           FV         RATE   TERM"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " loan records processed."
+           if batch-eof
+              perform 226-clear-checkpoint
+           end-if.
+
+       205-check-for-checkpoint.
+           move zero to checkpoint-count
+           open input checkpoint-file
+           if checkpoint-status equal to "00"
+              read checkpoint-file into checkpoint-count
+                 at end move zero to checkpoint-count
+              end-read
+              close checkpoint-file
+           end-if
+
+           if checkpoint-count > zero
+              display spaces
+              display "A previous run stopped after " checkpoint-count
+                      " records. Resume from there? (Y/N): "
+                      with no advancing
+              accept checkpoint-yn
+              move function upper-case(checkpoint-yn) to checkpoint-yn
+
+              if resume-from-checkpoint
+                 perform 206-skip-checkpointed-record
+                         checkpoint-count times
+                 move checkpoint-count to batch-item-count
+              end-if
+           end-if.
+
+       206-skip-checkpointed-record.
+           perform 210-read-schedule-record.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function lower-case(sked-pv-in)    to sked-pv-in
+           move function lower-case(sked-fv-in)    to sked-fv-in
+           move function lower-case(sked-known-in) to sked-known-in
+
+           compute mode-flag = function numval(sked-mode-in)
+           compute pv = function numval(sked-pv-in)
+           compute fv = function numval(sked-fv-in)
+           move pv to pv-out
+           move fv to fv-out
+
+           evaluate true
+              when solve-for-n
+                   compute annual-interest =
+                           function numval(sked-known-in)
+                   move annual-interest to interest-rate
+                   divide annual-interest by 100
+                           giving annual-interest
+              when solve-for-i
+                   compute annual-term =
+                           function numval(sked-known-in)
+                   move annual-term to term-out
+           end-evaluate
+
+           perform 160-calculate-it
+
+           display sked-tag "  " pv-out "  " fv-out "  "
+                   interest-rate "%  " term-out
+
+           add 1 to batch-item-count
+           perform 225-write-checkpoint-progress
+           perform 210-read-schedule-record.
+
+       225-write-checkpoint-progress.
+           move batch-item-count to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       226-clear-checkpoint.
+           move zero to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
