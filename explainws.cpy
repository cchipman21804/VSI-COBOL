@@ -0,0 +1,10 @@
+      *****************************************************************
+      * EXPLAINWS -- working-storage field for the on-screen formula- *
+      * explanation option, copied into a calculator's working-       *
+      * storage section.  The program's own title-screen paragraph    *
+      * prompts EXPLAIN-YN, then (when SHOW-EXPLANATION) performs its  *
+      * own formula-display paragraph before falling through to data  *
+      * entry.                                                        *
+      *****************************************************************
+       01 explain-yn             pic x.
+           88 show-explanation         value "Y".
