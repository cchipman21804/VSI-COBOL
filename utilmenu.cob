@@ -0,0 +1,92 @@
+      *****************************************************************
+      * MAIN UTILITY SUITE MENU                                        *
+      *                                                               *
+      * A single entry point for the whole shop calculator suite, so  *
+      * staff only have to remember what job they need done instead   *
+      * of which PROGRAM-ID does it. The Engineering Economy family   *
+      * (FAGP, FFGP, FPGA, FPGF, FNIGPF) has its own front-end menu,   *
+      * EEMENU, which this menu calls as one selection.                *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   utilmenu.
+
+       environment division.
+       input-output section.
+       file-control.
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
+       data division.
+       file section.
+       COPY letterfd.
+
+       working-storage section.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Menu-fields.
+       01 menu-in            pic x(4).
+       01 done-flag          pic x value "N".
+           88 menu-done             value "Y".
+
+       procedure division.
+       100-main-para.
+           perform 110-display-title-screen
+           perform 120-menu-select-and-dispatch until menu-done
+           go to 999-end-program.
+
+       999-end-program.
+           display spaces
+           display "***** UTILITY SUITE MENU ENDS *****"
+           display spaces
+           stop run.
+
+       110-display-title-screen.
+           display spaces
+           display "***** UTILITY SUITE MENU BEGINS *****"
+           perform 115-display-letterhead
+           display spaces
+           display "in VSI COBOL for OpenVMS".
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==115-display-letterhead==.
+
+      * Each selection CALLs the matching utility as a subprogram and
+      * returns here when that utility's own run ends, so one session
+      * can run several jobs back to back.
+       120-menu-select-and-dispatch.
+           display spaces
+           display "What do you need to run?"
+           display " 1 --- Engineering Economy calculators (EEMENU)"
+           display " 2 --- Fan/Pump Affinity Law Calculations"
+           display " 3 --- Fuel Savings From an Efficiency Upgrade"
+           display " 4 --- Capital Alternatives Comparison"
+           display " 5 --- Half-Wave Dipole Antenna Calculations"
+           display " 6 --- BigNum Game"
+           display " 7 --- Perfect Digital Invariant Search"
+           display " 8 --- Two-Number Calculator"
+           display " 0 --- Exit"
+           display "Select: " with no advancing
+           accept menu-in
+           move function lower-case(menu-in) to menu-in
+
+           evaluate menu-in
+              when "1" call "eemenu"
+              when "2" call "affinity"
+              when "3" call "fuelsave"
+              when "4" call "fpgcomp"
+              when "5" call "hafwvant"
+              when "6" call "bignum"
+              when "7" call "diginvar"
+              when "8" call "add2nums"
+              when "0" move "Y" to done-flag
+              when "zero" move "Y" to done-flag
+              when other
+                   display "Please select 0 through 8."
+           end-evaluate.
