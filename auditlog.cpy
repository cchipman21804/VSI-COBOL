@@ -0,0 +1,30 @@
+      *****************************************************************
+      * AUDITLOG -- shared suite-wide audit-trail write, copied into  *
+      * a program's PROCEDURE DIVISION.  Caller supplies its own      *
+      * paragraph name via REPLACING AL-PARA, the same convention     *
+      * NUMENTRY and the TVM family's RATE-PARA/TERM-PARA use, and    *
+      * loads AUDIT-TRAIL-PGM/AUDIT-TRAIL-DETAIL (see AUDITWS) by     *
+      * MOVE immediately before the COPY. Appends one timestamped     *
+      * line to UTILAUDIT so every calculator's runs show up in a     *
+      * single suite-wide log, the same OPEN EXTEND/fall-back-to-     *
+      * OUTPUT/STRING/WRITE/CLOSE pattern AFFINITY's own              *
+      * 180-write-audit-log established for its richer, program-      *
+      * specific audit trail.                                         *
+      *****************************************************************
+       AL-PARA.
+           move function current-date to audit-trail-timestamp
+           move audit-trail-date to audit-trail-date-out
+           move audit-trail-time to audit-trail-time-out
+
+           open extend audit-trail-file
+           if audit-trail-status EQUAL TO "05" OR
+              audit-trail-status EQUAL TO "35"
+              open output audit-trail-file
+           end-if
+
+           string audit-trail-date-out "-" audit-trail-time-out
+                  "  PGM=" audit-trail-pgm "  " audit-trail-detail
+                  delimited by size into audit-trail-record
+           write audit-trail-record
+
+           close audit-trail-file.
