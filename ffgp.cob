@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.   FFGP.
        AUTHOR.       CHIPMAN.
-       
+
       *****************************************************************
       * FIND F GIVEN P                                                *
       *                                                               *
@@ -11,9 +11,110 @@
       *                                                               *
       *****************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEDULE-FILE ASSIGN TO "FFGPSKED"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS SCHEDULE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "FFGPRINT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS REPORT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "FFGPCSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CSV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "FFGPCKPT"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT TVM-PARM-FILE ASSIGN TO "TVMPARM"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS PARM-STATUS.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCHEDULE-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01 SCHEDULE-RECORD.
+           05 SKED-TAG           PIC X(10).
+           05 SKED-PV-IN         PIC X(8).
+           05 SKED-INT-IN        PIC X(5).
+           05 SKED-TERM-IN       PIC XX.
+           05 FILLER             PIC X(15).
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-RECORD         PIC X(80).
+
+       FD  CSV-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 CSV-RECORD             PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 4 CHARACTERS.
+       01 CHECKPOINT-RECORD      PIC 9(4).
+
+       FD  TVM-PARM-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01 PARM-RECORD.
+           05 PARM-MIN-VAL       PIC 9(7)V99.
+           05 PARM-MAX-VAL       PIC 9(7)V99.
+           05 PARM-MIN-INT       PIC 99V99.
+           05 PARM-MAX-INT       PIC 99V99.
+           05 PARM-MIN-TERM      PIC 99.
+           05 PARM-MAX-TERM      PIC 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        WORKING-STORAGE SECTION.
 
+      * Batch-mode-fields.
+       01 SCHEDULE-STATUS       PIC XX.
+       01 BATCH-YES-NO          PIC X.
+           88 BATCH-MODE               VALUE "Y".
+      *
+      * Self-test-fields -- see SELF-TEST.
+       01 SELF-TEST-YN          PIC X.
+           88 RUN-SELF-TEST            VALUE "Y".
+       01 BATCH-EOF-FLAG        PIC X VALUE "N".
+           88 BATCH-EOF                VALUE "Y".
+       01 BATCH-ITEM-COUNT      PIC 9(4) VALUE ZERO.
+       01 BATCH-ITEM-COUNT-OUT  PIC ZZZ9.
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
       *****************************************************************
       *                                                               *
       * Future Value formula:                                         *
@@ -29,13 +130,9 @@
 
        01 INP-FIELDS.
            05 PV-IN             PIC X(8).
-           05 INT-IN            PIC X(5).
-           05 TERM-IN           PIC X(4).
 
        01 CALC-FIELDS.
            05 PV                PIC 9(5)V99.
-           05 ANNUAL-INTEREST   PIC 99V9(4).
-           05 ANNUAL-TERM       PIC 99.
            05 NUMERATOR         PIC S9(9)V9(6).
            05 DENOMINATOR       PIC S9(9)V9(6).
            05 FUTURE-VALUE      PIC S9(9)V99.
@@ -43,91 +140,327 @@
        01 DISP-FIELDS.
            05 PV-OUT            PIC $ZZ,ZZ9.99.
            05 FV-OUT            PIC $ZZZ,ZZZ,ZZ9.99.
-           05 INTEREST-RATE     PIC Z9.99.
-           05 TERM-OUT          PIC Z9.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 166-EXPORT-CSV.
+       01 PV-CSV                PIC ZZZZ9.99.
+       01 FV-CSV                PIC ZZZZZZ9.99.
+
+      * Rate/term-entry and inflation-adjustment fields shared across
+      * the TVM calculator family.
+       COPY tvmrtfld.
+
+      * Compounding-period-fields.
+       01 COMPOUND-IN           PIC X.
+       01 PERIODS-PER-YEAR      PIC 99 VALUE 1.
+       01 TOTAL-PERIODS         PIC 9999.
+       01 TOTAL-PERIODS-OUT     PIC ZZZ9.
+       01 PERIOD-RATE           PIC 9V9(8).
+       01 COMPOUND-LABEL        PIC X(12) VALUE "Annually".
+
+      * Compounding-specific scratch field.
+       01 ONE-PLUS-PERIOD-RATE   PIC 9(4)V9(8).
+
+      * Shared range-check constants and messages.
+       COPY tvmconst.
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+      * Error/status line shown on the full-screen data-entry form --
+      * see 115-FULL-SCREEN-DATA-ENTRY.
+       01 SCREEN-MSG          PIC X(60) VALUE SPACES.
+
+      * Full-screen data-entry form -- lets the operator see every
+      * field at once and tab between them instead of the old
+      * one-prompt-at-a-time scroll, and (since fields keep whatever
+      * was last typed into them) lets a recalculate pass come back
+      * pre-filled with the prior run's answers instead of blank.
+       SCREEN SECTION.
+       01 FFGP-ENTRY-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1  COLUMN 1
+              VALUE "***** FUTURE VALUE CALCULATOR -- DATA ENTRY *****".
+           05 LINE 3  COLUMN 1
+              VALUE "Enter zero in any field to end the program.".
+           05 LINE 5  COLUMN 1  VALUE "Present value:".
+           05 LINE 5  COLUMN 30 PIC X(8) USING PV-IN.
+           05 LINE 7  COLUMN 1
+              VALUE "Annual interest rate (whole-number percent,".
+           05 LINE 8  COLUMN 1  VALUE "5 = 5%, not .05):".
+           05 LINE 8  COLUMN 30 PIC X(5) USING INT-IN.
+           05 LINE 10 COLUMN 1  VALUE "Compounding period (1-Annually,".
+           05 LINE 11 COLUMN 1
+              VALUE "2-Semiannually, 3-Quarterly, 4-Monthly):".
+           05 LINE 11 COLUMN 45 PIC X USING COMPOUND-IN.
+           05 LINE 13 COLUMN 1
+              VALUE "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 LINE 13 COLUMN 52 PIC X USING inflation-yes-no.
+           05 LINE 14 COLUMN 1
+              VALUE "  If yes, expected annual inflation rate %:".
+           05 LINE 14 COLUMN 47 PIC X(5) USING inflation-in.
+           05 LINE 16 COLUMN 1  VALUE "Term in years:".
+           05 LINE 16 COLUMN 30 PIC X(4) USING TERM-IN.
+           05 LINE 20 COLUMN 1  PIC X(60) FROM SCREEN-MSG.
 
        PROCEDURE DIVISION.
        100-MAIN-PARA.
-           PERFORM 110-OPENING-SCREEN THRU 160-DISP-RESULT.
-       
+           PERFORM 105-LOAD-RANGE-PARAMETERS
+
+           DISPLAY SPACES
+           DISPLAY "Run self-test against the documented example?"
+           DISPLAY "(Y/N): " WITH NO ADVANCING
+           ACCEPT SELF-TEST-YN
+           MOVE FUNCTION UPPER-CASE(SELF-TEST-YN) TO SELF-TEST-YN
+
+           IF RUN-SELF-TEST
+              PERFORM SELF-TEST
+              GOBACK
+           END-IF
+
+           DISPLAY SPACES
+           DISPLAY "Process a loan/investment schedule file? (Y/N): "
+                    WITH NO ADVANCING
+           ACCEPT BATCH-YES-NO
+           MOVE FUNCTION UPPER-CASE(BATCH-YES-NO) TO BATCH-YES-NO
+
+           IF BATCH-MODE
+              PERFORM 200-BATCH-MODE-DATA-ENTRY THRU 290-BATCH-EXIT
+           ELSE
+              PERFORM 110-OPENING-SCREEN THRU 167-RECALCULATE
+           END-IF
+
+           GO TO 999-END-PROGRAM.
+
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override TVMCONST's compiled-in range-check defaults
+      * with the site-supplied limits; if not, leave them as compiled.
+       105-LOAD-RANGE-PARAMETERS.
+           OPEN INPUT TVM-PARM-FILE
+           IF PARM-STATUS EQUAL TO "00"
+              READ TVM-PARM-FILE
+                 AT END MOVE "10" TO PARM-STATUS
+              END-READ
+              IF PARM-STATUS EQUAL TO "00"
+                 MOVE PARM-MIN-VAL  TO MIN-VAL
+                 MOVE PARM-MAX-VAL  TO MAX-VAL
+                 MOVE PARM-MIN-INT  TO MIN-INT
+                 MOVE PARM-MAX-INT  TO MAX-INT
+                 MOVE PARM-MIN-TERM TO MIN-TERM
+                 MOVE PARM-MAX-TERM TO MAX-TERM
+              END-IF
+              CLOSE TVM-PARM-FILE
+           END-IF.
+
+      * Surfaces the same Future Value formula written out in the
+      * header comment block, for training new staff at runtime.
+       106-EXPLAIN-CALCULATION.
+           DISPLAY SPACES
+           DISPLAY "Future Value formula:"
+           DISPLAY SPACES
+           DISPLAY "     F = P * (1+i)^n"
+           DISPLAY SPACES
+           DISPLAY "     P = Present Value"
+           DISPLAY "     F = Future Value"
+           DISPLAY "     i = annual-interest (rate)"
+           DISPLAY "     n = loan-term (years)"
+           DISPLAY SPACES.
+
+      * Exercises 150-CALCULATE-IT directly against the documented
+      * Future Value example in the header comment (P=1000, i=5%,
+      * n=10 years compounded annually yields a Future Value of
+      * 1,628.89), so a change to that arithmetic can't silently
+      * break the calculation without a mismatch being flagged here.
+       SELF-TEST.
+           MOVE 1000.00 TO PV
+           MOVE .0500 TO ANNUAL-INTEREST
+           MOVE 10 TO ANNUAL-TERM
+           MOVE 1 TO PERIODS-PER-YEAR
+           PERFORM 150-CALCULATE-IT
+
+           DISPLAY SPACES
+           IF FUTURE-VALUE IS EQUAL TO 1628.89
+              DISPLAY "SELF-TEST PASSED: Future Value = " FUTURE-VALUE
+           ELSE
+              DISPLAY "SELF-TEST FAILED: expected 1628.89, got "
+                      FUTURE-VALUE
+           END-IF.
+
        999-END-PROGRAM.
            DISPLAY SPACES
            DISPLAY "***************** END-PROGRAM *****************"
-           STOP RUN.
+
+           MOVE "FFGP"     TO AUDIT-TRAIL-PGM
+           MOVE "Future Value (F given P) calculation completed."
+                            TO AUDIT-TRAIL-DETAIL
+           PERFORM 995-WRITE-AUDIT-TRAIL
+
+           GOBACK.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-WRITE-AUDIT-TRAIL==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-DISPLAY-LETTERHEAD==.
        
        110-OPENING-SCREEN.
            DISPLAY SPACES
            DISPLAY "***********************************************"
            DISPLAY "            FUTURE VALUE CALCULATOR"
            DISPLAY "***********************************************"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "August 16, 2020"
+           PERFORM 104-DISPLAY-LETTERHEAD
            display spaces
-           display "in VSI COBOL for OpenVMS".
-              
-       120-PV-IN.
+           display "in VSI COBOL for OpenVMS"
            DISPLAY SPACES
-           DISPLAY "Enter zero for any parameter to end the program."
-           DISPLAY SPACES
-           DISPLAY "Enter present value: " WITH NO ADVANCING
-           ACCEPT PV-IN
-           MOVE FUNCTION LOWER-CASE(PV-IN) TO PV-IN
+           DISPLAY "Explain the formula first? (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT EXPLAIN-YN
+           MOVE FUNCTION UPPER-CASE(EXPLAIN-YN) TO EXPLAIN-YN
+           IF SHOW-EXPLANATION
+              PERFORM 106-EXPLAIN-CALCULATION
+           END-IF.
 
+      * Shows every field on one screen at once, with the cursor
+      * moving field to field, instead of the old sequence of
+      * separate DISPLAY/ACCEPT prompts -- see FFGP-ENTRY-SCREEN.
+      * Whatever was last typed into a field stays there when this
+      * paragraph is re-entered (a validation retry, or a what-if
+      * recalculate pass), so the operator only has to retype the one
+      * field that was wrong or that they want to change.
+       115-FULL-SCREEN-DATA-ENTRY.
+           MOVE SPACES TO SCREEN-MSG
+           DISPLAY FFGP-ENTRY-SCREEN
+           ACCEPT  FFGP-ENTRY-SCREEN
+
+           MOVE FUNCTION LOWER-CASE(PV-IN) TO PV-IN
            IF PV-IN IS EQUAL TO "zero"
            THEN GO TO 999-END-PROGRAM
            ELSE COMPUTE PV = FUNCTION NUMVAL(PV-IN)
            END-IF
-           
+
            IF PV IS EQUAL TO ZERO
            THEN GO TO 999-END-PROGRAM
            END-IF
-           
-           IF PV > 99999.99 THEN
-           DISPLAY "Present value must be <= $99,999.99"
-           GO TO 120-PV-IN
-           END-IF.
-           
-       130-INT-IN.
-           DISPLAY SPACES
-           DISPLAY "Enter annual interest rate as %: " WITH NO ADVANCING
-           ACCEPT INT-IN
-           MOVE FUNCTION LOWER-CASE(INT-IN) TO INT-IN
 
+           IF PV > max-val THEN
+           MOVE quantity-too-much TO SCREEN-MSG
+           GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           IF PV < min-val THEN
+           MOVE quantity-too-small TO SCREEN-MSG
+           GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           MOVE FUNCTION LOWER-CASE(INT-IN) TO INT-IN
            IF INT-IN IS EQUAL TO "zero"
-           THEN GO TO 999-END-PROGRAM
-           ELSE COMPUTE ANNUAL-INTEREST = FUNCTION NUMVAL(INT-IN)
+              GO TO 999-END-PROGRAM
+           ELSE
+              COMPUTE ANNUAL-INTEREST = FUNCTION NUMVAL(INT-IN)
            END-IF
-           
+
            IF ANNUAL-INTEREST IS EQUAL TO ZERO
+              GO TO 999-END-PROGRAM
+           END-IF
+
+           IF ANNUAL-INTEREST > MAX-INT
+              MOVE interest-too-much TO SCREEN-MSG
+              GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           IF ANNUAL-INTEREST IS LESS THAN ZERO
+              MOVE interest-too-small TO SCREEN-MSG
+              GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           IF ANNUAL-INTEREST > ZERO AND ANNUAL-INTEREST < 1
+              MOVE "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   TO SCREEN-MSG
+              GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           MOVE ANNUAL-INTEREST TO INTEREST-RATE
+           DIVIDE ANNUAL-INTEREST BY 100 GIVING ANNUAL-INTEREST
+
+           MOVE FUNCTION LOWER-CASE(COMPOUND-IN) TO COMPOUND-IN
+           IF COMPOUND-IN IS EQUAL TO "zero"
            THEN GO TO 999-END-PROGRAM
            END-IF
-                      
-           IF ANNUAL-INTEREST > 26 THEN
-            DISPLAY "Interest must be <= 26%"
-            GO TO 130-INT-IN
+
+           EVALUATE COMPOUND-IN
+              WHEN "1"
+                   MOVE 1  TO PERIODS-PER-YEAR
+                   MOVE "Annually"     TO COMPOUND-LABEL
+              WHEN "2"
+                   MOVE 2  TO PERIODS-PER-YEAR
+                   MOVE "Semiannually" TO COMPOUND-LABEL
+              WHEN "3"
+                   MOVE 4  TO PERIODS-PER-YEAR
+                   MOVE "Quarterly"    TO COMPOUND-LABEL
+              WHEN "4"
+                   MOVE 12 TO PERIODS-PER-YEAR
+                   MOVE "Monthly"      TO COMPOUND-LABEL
+              WHEN OTHER
+                   MOVE "Please select 1, 2, 3, or 4." TO SCREEN-MSG
+                   GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-EVALUATE
+
+           MOVE FUNCTION UPPER-CASE(inflation-yes-no)
+                TO inflation-yes-no
+           IF ADJUST-FOR-INFLATION
+              MOVE FUNCTION LOWER-CASE(inflation-in) TO inflation-in
+              COMPUTE inflation-rate = FUNCTION NUMVAL(inflation-in)
+              DIVIDE inflation-rate BY 100 GIVING inflation-rate
+
+              COMPUTE ANNUAL-INTEREST ROUNDED =
+                      (1 + ANNUAL-INTEREST) / (1 + inflation-rate) - 1
+
+              COMPUTE real-interest-pct = ANNUAL-INTEREST * 100
+              MOVE real-interest-pct TO real-interest-rate-out
            END-IF
-           
-           DIVIDE 100 INTO ANNUAL-INTEREST.
 
-       140-TERM-IN.
-           DISPLAY SPACES
-           DISPLAY "Enter term in years: " WITH NO ADVANCING
-           ACCEPT TERM-IN
            MOVE FUNCTION LOWER-CASE(TERM-IN) TO TERM-IN
-           
            IF TERM-IN IS EQUAL TO "zero"
-           THEN GO TO 999-END-PROGRAM
-           ELSE COMPUTE ANNUAL-TERM = FUNCTION NUMVAL(TERM-IN)
+              GO TO 999-END-PROGRAM
+           ELSE
+              COMPUTE ANNUAL-TERM = FUNCTION NUMVAL(TERM-IN)
            END-IF
-           
+
            IF ANNUAL-TERM IS EQUAL TO ZERO
-           THEN GO TO 999-END-PROGRAM
+              GO TO 999-END-PROGRAM
+           END-IF
+
+           IF ANNUAL-TERM > MAX-TERM
+              MOVE term-too-long TO SCREEN-MSG
+              GO TO 115-FULL-SCREEN-DATA-ENTRY
+           END-IF
+
+           IF ANNUAL-TERM < MIN-TERM
+              MOVE term-too-short TO SCREEN-MSG
+              GO TO 115-FULL-SCREEN-DATA-ENTRY
            END-IF
-                      
-           IF ANNUAL-TERM > 30
-            DISPLAY "Term must be <= 30 years."
-            GO TO 140-TERM-IN
-           END-IF.
+
+           MOVE ANNUAL-TERM TO TERM-OUT.
+
+      * Recap the entered values and let the operator catch a
+      * mistyped entry before it is calculated and off the screen.
+      * See TVMCONF.
+       145-CONFIRM-DATA-ENTRY.
+           MOVE PV TO PV-OUT
+
+           DISPLAY SPACES
+           DISPLAY "***** CONFIRM VALUES *****"
+           DISPLAY "Present value: " PV-OUT
+           DISPLAY "Compounding: " COMPOUND-LABEL.
+
+       COPY tvmconf REPLACING ==CONF-PARA== BY
+                    ==146-CONFIRM-RATE-TERM==
+                    ==RESTART-PARA== BY
+                    ==115-FULL-SCREEN-DATA-ENTRY==.
 
        150-CALCULATE-IT.
 
@@ -144,20 +477,285 @@
       *                                                               *
       *****************************************************************
 
-           COMPUTE DENOMINATOR = (1 + ANNUAL-INTEREST) ** ANNUAL-TERM
-           COMPUTE FUTURE-VALUE = PV * DENOMINATOR
+           COMPUTE TOTAL-PERIODS = ANNUAL-TERM * PERIODS-PER-YEAR
+               ON SIZE ERROR
+                  MOVE VALUE-OUT-OF-RANGE TO SCREEN-MSG
+                  IF BATCH-MODE
+                     GO TO 229-BATCH-RECORD-ERROR
+                  ELSE
+                     GO TO 115-FULL-SCREEN-DATA-ENTRY
+                  END-IF
+           END-COMPUTE
+           DIVIDE ANNUAL-INTEREST BY PERIODS-PER-YEAR
+                   GIVING PERIOD-RATE
 
-           MULTIPLY 100 BY ANNUAL-INTEREST
+           MOVE PERIOD-RATE TO ONE-PLUS-PERIOD-RATE
+           ADD 1 TO ONE-PLUS-PERIOD-RATE
+           COMPUTE DENOMINATOR = ONE-PLUS-PERIOD-RATE ** TOTAL-PERIODS
+               ON SIZE ERROR
+                  MOVE VALUE-OUT-OF-RANGE TO SCREEN-MSG
+                  IF BATCH-MODE
+                     GO TO 229-BATCH-RECORD-ERROR
+                  ELSE
+                     GO TO 115-FULL-SCREEN-DATA-ENTRY
+                  END-IF
+           END-COMPUTE
+           COMPUTE FUTURE-VALUE = PV * DENOMINATOR
+               ON SIZE ERROR
+                  MOVE VALUE-OUT-OF-RANGE TO SCREEN-MSG
+                  IF BATCH-MODE
+                     GO TO 229-BATCH-RECORD-ERROR
+                  ELSE
+                     GO TO 115-FULL-SCREEN-DATA-ENTRY
+                  END-IF
+           END-COMPUTE
 
-           MOVE ANNUAL-INTEREST TO INTEREST-RATE
            MOVE ANNUAL-TERM TO TERM-OUT
+           MOVE TOTAL-PERIODS TO TOTAL-PERIODS-OUT
            MOVE PV TO PV-OUT
            MOVE FUTURE-VALUE TO FV-OUT.
 
        160-DISP-RESULT.
+           MOVE FUNCTION CURRENT-DATE TO TODAYS-DATE-STAMP
+           MOVE TODAYS-DATE TO TODAYS-DATE-OUT
+
            DISPLAY SPACES
+           DISPLAY "Date: " TODAYS-DATE-OUT
            DISPLAY "Present Value: " pv-out
            DISPLAY "Term: " term-out " years"
-           DISPLAY "Interest Rate: " interest-rate "%"
+           DISPLAY "Nominal Interest Rate: " interest-rate
+                   "% compounded " COMPOUND-LABEL
+           IF ADJUST-FOR-INFLATION
+              DISPLAY "Inflation-adjusted real rate: "
+                      REAL-INTEREST-RATE-OUT "%"
+           END-IF
+           DISPLAY "Total compounding periods: " total-periods-out
            DISPLAY "Your investment will be worth: " fv-out
            DISPLAY SPACES.
+
+      * Printable-report-file option -- writes the same result lines
+      * shown above to FFGPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for loan paperwork.
+       165-PRINT-REPORT.
+           DISPLAY "Print results to a report file? (Y/N): "
+                    WITH NO ADVANCING
+           ACCEPT REPORT-YN
+           MOVE FUNCTION UPPER-CASE(REPORT-YN) TO REPORT-YN
+
+           IF PRINT-REPORT
+              OPEN OUTPUT REPORT-FILE
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "FUTURE VALUE CALCULATOR"
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "Present Value: " PV-OUT
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "Term: " TERM-OUT " years"
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "Nominal Interest Rate: " INTEREST-RATE
+                     "% compounded " COMPOUND-LABEL
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              IF ADJUST-FOR-INFLATION
+                 MOVE SPACES TO REPORT-RECORD
+                 STRING "Inflation-adjusted real rate: "
+                        REAL-INTEREST-RATE-OUT "%"
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                 WRITE REPORT-RECORD
+              END-IF
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "Total compounding periods: " TOTAL-PERIODS-OUT
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              MOVE SPACES TO REPORT-RECORD
+              STRING "Your investment will be worth: " FV-OUT
+                     DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+
+              CLOSE REPORT-FILE
+              DISPLAY SPACES
+              DISPLAY "Report written to FFGPRINT."
+           END-IF.
+
+      * CSV-export option -- writes a header row and one data row of
+      * the result figures to FFGPCSV, for loading into a spreadsheet.
+       166-EXPORT-CSV.
+           DISPLAY "Export results to a CSV file? (Y/N): "
+                    WITH NO ADVANCING
+           ACCEPT CSV-YN
+           MOVE FUNCTION UPPER-CASE(CSV-YN) TO CSV-YN
+
+           IF EXPORT-CSV
+              MOVE PV TO PV-CSV
+              MOVE FUTURE-VALUE TO FV-CSV
+
+              OPEN OUTPUT CSV-FILE
+
+              MOVE SPACES TO CSV-RECORD
+              STRING "PRESENT-VALUE,TERM,RATE,PERIODS,FUTURE-VALUE"
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              WRITE CSV-RECORD
+
+              MOVE SPACES TO CSV-RECORD
+              STRING FUNCTION TRIM(PV-CSV) "," FUNCTION TRIM(TERM-OUT)
+                     "," FUNCTION TRIM(INTEREST-RATE) ","
+                     FUNCTION TRIM(TOTAL-PERIODS-OUT) ","
+                     FUNCTION TRIM(FV-CSV)
+                     DELIMITED BY SIZE INTO CSV-RECORD
+              WRITE CSV-RECORD
+
+              CLOSE CSV-FILE
+              DISPLAY SPACES
+              DISPLAY "Results exported to FFGPCSV."
+           END-IF.
+
+      * What-if recalculation -- see TVMRECALC.
+       COPY tvmrecalc REPLACING ==RECALC-PARA== BY
+                    ==167-RECALCULATE==
+                    ==RESTART-PARA== BY
+                    ==115-FULL-SCREEN-DATA-ENTRY==.
+
+      * Batch mode: process an entire loan/investment schedule file
+      * in one pass, producing one combined report instead of one run
+      * per loan, the same schedule-file batch pattern AFFINITY and
+      * FUELSAVE use.  Batch records always compound
+      * annually -- picking a compounding period interactively for
+      * every record in a file would need a second field per record,
+      * so batch mode keeps to the simplest, most common case.
+       200-BATCH-MODE-DATA-ENTRY.
+           OPEN INPUT SCHEDULE-FILE
+           IF SCHEDULE-STATUS NOT EQUAL TO "00"
+              DISPLAY "Unable to open FFGPSKED schedule file."
+              GO TO 290-BATCH-EXIT
+           END-IF
+
+           PERFORM 205-CHECK-FOR-CHECKPOINT
+
+           DISPLAY SPACES
+           DISPLAY "***** COMBINED FUTURE VALUE SCHEDULE REPORT *****"
+           DISPLAY SPACES
+           DISPLAY "TAG          PRESENT-VALUE   RATE   TERM"
+                   "   FUTURE-VALUE"
+
+           MOVE "N" TO BATCH-EOF-FLAG
+           PERFORM 210-READ-SCHEDULE-RECORD
+           PERFORM 220-PROCESS-SCHEDULE-RECORD
+                  UNTIL BATCH-EOF.
+
+      * 290-BATCH-EXIT immediately follows 200 so that "PERFORM
+      * 200-BATCH-MODE-DATA-ENTRY THRU 290-BATCH-EXIT" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-BATCH-EXIT.
+           CLOSE SCHEDULE-FILE
+           MOVE BATCH-ITEM-COUNT TO BATCH-ITEM-COUNT-OUT
+           DISPLAY SPACES
+           DISPLAY BATCH-ITEM-COUNT-OUT " loan records processed."
+
+           IF BATCH-EOF
+              PERFORM 226-CLEAR-CHECKPOINT
+           END-IF.
+
+      * Restart/checkpoint support -- if FFGPCKPT shows an earlier run
+      * stopped partway through the schedule file, offer to pick up
+      * where it left off instead of reprocessing every loan from the
+      * top. Reached only by the explicit PERFORM in 200 above.
+       205-CHECK-FOR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS EQUAL TO "00"
+              READ CHECKPOINT-FILE INTO CHECKPOINT-COUNT
+                 AT END MOVE ZERO TO CHECKPOINT-COUNT
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CHECKPOINT-COUNT > ZERO
+              DISPLAY SPACES
+              DISPLAY "A previous run stopped after " CHECKPOINT-COUNT
+                      " records. Resume from there? (Y/N): "
+                      WITH NO ADVANCING
+              ACCEPT CHECKPOINT-YN
+              MOVE FUNCTION UPPER-CASE(CHECKPOINT-YN) TO CHECKPOINT-YN
+
+              IF RESUME-FROM-CHECKPOINT
+                 PERFORM 206-SKIP-CHECKPOINTED-RECORD
+                         CHECKPOINT-COUNT TIMES
+                 MOVE CHECKPOINT-COUNT TO BATCH-ITEM-COUNT
+              END-IF
+           END-IF.
+
+       206-SKIP-CHECKPOINTED-RECORD.
+           PERFORM 210-READ-SCHEDULE-RECORD.
+
+       210-READ-SCHEDULE-RECORD.
+           READ SCHEDULE-FILE
+              AT END MOVE "Y" TO BATCH-EOF-FLAG
+           END-READ.
+
+       220-PROCESS-SCHEDULE-RECORD.
+           MOVE FUNCTION LOWER-CASE(SKED-PV-IN)   TO SKED-PV-IN
+           MOVE FUNCTION LOWER-CASE(SKED-INT-IN)  TO SKED-INT-IN
+           MOVE FUNCTION LOWER-CASE(SKED-TERM-IN) TO SKED-TERM-IN
+
+           COMPUTE PV             = FUNCTION NUMVAL(SKED-PV-IN)
+           COMPUTE ANNUAL-INTEREST = FUNCTION NUMVAL(SKED-INT-IN)
+           COMPUTE ANNUAL-TERM    = FUNCTION NUMVAL(SKED-TERM-IN)
+           MOVE 1 TO PERIODS-PER-YEAR
+           MOVE "Annually" TO COMPOUND-LABEL
+           MOVE ANNUAL-INTEREST TO INTEREST-RATE
+           DIVIDE ANNUAL-INTEREST BY 100 GIVING ANNUAL-INTEREST
+
+           PERFORM 150-CALCULATE-IT
+
+           DISPLAY SKED-TAG "  " PV-OUT "  " INTEREST-RATE "%  "
+                   TERM-OUT "  " FV-OUT
+
+           ADD 1 TO BATCH-ITEM-COUNT
+           PERFORM 225-WRITE-CHECKPOINT-PROGRESS
+           PERFORM 210-READ-SCHEDULE-RECORD.
+
+      * Rewrites FFGPCKPT with the count of records successfully
+      * processed so far, so an interrupted run can be resumed by
+      * 205-CHECK-FOR-CHECKPOINT above instead of starting over.
+       225-WRITE-CHECKPOINT-PROGRESS.
+           MOVE BATCH-ITEM-COUNT TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * Clears FFGPCKPT once the whole schedule file has been
+      * processed, so the next run starts from the beginning instead
+      * of offering to resume a completed run.
+       226-CLEAR-CHECKPOINT.
+           MOVE ZERO TO CHECKPOINT-RECORD
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      * A batch record whose rate/term overflow 150-CALCULATE-IT's
+      * formula can't be routed to the interactive full-screen retry --
+      * there is no operator present to answer an ACCEPT in an
+      * unattended run. Log the record as skipped and pick the
+      * schedule loop back up with the next record instead of hanging
+      * the job. Reached only by the ON SIZE ERROR GO TOs above.
+       229-BATCH-RECORD-ERROR.
+           DISPLAY SKED-TAG " skipped -- " SCREEN-MSG
+           PERFORM 210-READ-SCHEDULE-RECORD
+           PERFORM 220-PROCESS-SCHEDULE-RECORD
+                  UNTIL BATCH-EOF
+           GO TO 290-BATCH-EXIT.
