@@ -0,0 +1,43 @@
+      *****************************************************************
+      * NUMENTRY -- shared bounded-numeric data entry, copied into    *
+      * a program's PROCEDURE DIVISION.  Generalizes the TVMRATE/     *
+      * TVMTERM pattern so any calculator in the suite, not only the  *
+      * TVM family, can share one prompt/validate/retry paragraph      *
+      * instead of hand-copying it field by field.  Caller supplies,  *
+      * via REPLACING, its own paragraph name, and loads the NUMFLDS  *
+      * parameter fields (NE-PROMPT, NE-MIN, NE-MAX, NE-MSG-SMALL,     *
+      * NE-MSG-BIG) by MOVE immediately before this COPY, the same     *
+      * way a parameter block is loaded before a CALL -- the answer   *
+      * comes back in NE-VAL for the caller to MOVE to its own field. *
+      *                                                               *
+      * Entering "zero" (text) or a numeric 0 both end the program,   *
+      * the same sentinel convention the TVM family's RATE-PARA and   *
+      * TERM-PARA use -- a caller's 999-end-program must already be   *
+      * present.                                                       *
+      *****************************************************************
+       NE-PARA.
+           display ne-prompt with no advancing
+           accept ne-in
+           move function lower-case(ne-in) to ne-in
+
+           if ne-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute ne-val = function numval(ne-in)
+           end-if
+
+           if ne-val is equal to zero
+              go to 999-end-program
+           end-if
+
+           if ne-val < ne-min
+              display ne-msg-small
+              display spaces
+              go to NE-PARA
+           end-if
+
+           if ne-val > ne-max
+              display ne-msg-big
+              display spaces
+              go to NE-PARA
+           end-if.
