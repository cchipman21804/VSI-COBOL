@@ -2,6 +2,11 @@
        program-id.    hafwvant.
        author.        Chipman.
       *
+      * Modification-history.
+      * 2026-08-09  CAC  Added a saved-design-record file so each
+      *                  computed antenna design is kept for the shop
+      *                  instead of only being displayed once.
+      *
       * Calculate the dimensions of and the resonant frequency of
       * a half-wave dipole antenna's elements
       *
@@ -12,18 +17,196 @@
       *         468
       * L = ------------
       *          F
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select design-log-file assign to "HAFDESIGN"
+                  organization is line sequential
+                  file status is design-log-status.
+
+           select schedule-file assign to "HAFWVANTSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "HAFWVANTPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "HAFWVANTCSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select checkpoint-file assign to "HAFWVANTCKPT"
+                  organization is line sequential
+                  file status is checkpoint-status.
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
       *
        data division.
+       file section.
+       fd  design-log-file
+           record contains 80 characters.
+       01 design-log-record      pic x(80).
+
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-mode-in       pic x.
+           05 sked-value-in      pic x(8).
+           05 filler             pic x(21).
+
+       fd  report-file
+           record contains 80 characters.
+       01 report-record          pic x(80).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record              pic x(80).
+
+       fd  checkpoint-file
+           record contains 4 characters.
+       01 checkpoint-record       pic 9(4).
+
+       COPY auditfd.
+
+       COPY letterfd.
+      *
        working-storage section.
+      *
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+      *
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+      *
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+      *
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+      *
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+      *
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+      *
+      * Formula-explanation option field -- see EXPLAINWS.
+       COPY explainws.
+      *
+      * Design-log-fields.
+       01 design-log-status  pic xx.
+       01 design-timestamp.
+           05 design-date        pic 9(8).
+           05 design-time        pic 9(6).
+           05 filler             pic x(7).
+       01 design-date-out    pic x(10).
       *
        01 user-input         pic x(10).
        01 menu-selection     pic 9.
+           88 freq-from-length      value 1.
+           88 length-from-freq      value 2.
+      *
+      * Antenna-type-fields.
+       01 antenna-type-in    pic x(10).
+       01 antenna-type       pic 9 value 1.
+           88 dipole-antenna        value 1.
+           88 vertical-antenna      value 2.
+           88 jpole-antenna         value 3.
+       01 min-antenna        pic 9 value 1.
+       01 max-antenna        pic 9 value 3.
       *
       * Calculation variables.
-       01 dividend           pic 999       value 468.
+       01 dividend           pic 999v999.
        01 divisor            pic 999v9(6).
        01 quotient           pic 999v9(6).
       *
+      * Per-antenna-type constants (feet, MHz) -- simplified
+      * rule-of-thumb constants in the tradition of the classic 468
+      * half-wave formula; 234 is a quarter wave (468 / 2), and the
+      * J-pole's long radiating element is taken here as three quarter
+      * waves (3 x 234 = 702) above its quarter-wave matching stub.
+       01 dipole-k           pic 999 value 468.
+       01 vertical-k         pic 999 value 234.
+       01 jpole-stub-k       pic 999 value 234.
+       01 jpole-radiator-k   pic 999 value 702.
+       01 jpole-radiator-k-adj pic 999v999.
+       01 jpole-other-length pic 999v9(6).
+       01 jpole-other-length-out pic zz9.9(6).
+      *
+      * Wire-type / velocity-factor-fields -- the published 468/234/702
+      * constants already bake in a typical bare-wire velocity factor,
+      * so a different wire (e.g. insulated) needs its own correction
+      * instead of always cutting to the idealized constant.
+       01 wire-type-in       pic x(10).
+       01 wire-type          pic 9 value 1.
+           88 bare-wire              value 1.
+           88 insulated-wire         value 2.
+           88 custom-velocity        value 3.
+       01 min-wire-type      pic 9 value 1.
+       01 max-wire-type      pic 9 value 3.
+       01 velocity-factor-in pic x(6).
+       01 velocity-factor    pic 9v999 value 1.000.
+       01 bare-wire-vf       pic 9v999 value 1.000.
+       01 insulated-wire-vf  pic 9v999 value 0.950.
+       01 min-velocity       pic 9v999 value 0.800.
+       01 max-velocity       pic 9v999 value 1.000.
+       01 velocity-factor-out pic 9.999.
+       01 min-velocity-out    pic 9.999.
+       01 max-velocity-out    pic 9.999.
+      *
+      * Shared bounded-numeric entry fields -- see NUMFLDS/NUMENTRY.
+       COPY numflds.
+      *
+      * Feedline-fields -- a follow-on coax length calculation so an
+      * electrical half-wave multiple (where the feedpoint impedance
+      * repeats) can be picked for choke placement, instead of having
+      * to look one up in a separate reference.
+       01 feedline-yn           pic x value "N".
+           88 calc-feedline            value "Y".
+       01 known-frequency       pic 999v9(6).
+       01 coax-type-in          pic x(10).
+       01 coax-type             pic 9 value 1.
+           88 rg8-coax                 value 1.
+           88 rg8x-coax                value 2.
+           88 custom-coax              value 3.
+       01 min-coax-type         pic 9 value 1.
+       01 max-coax-type         pic 9 value 3.
+       01 coax-velocity-in      pic x(6).
+       01 coax-velocity-factor  pic 9v999 value 0.660.
+       01 rg8-coax-vf           pic 9v999 value 0.660.
+       01 rg8x-coax-vf          pic 9v999 value 0.800.
+       01 min-coax-velocity     pic 9v999 value 0.600.
+       01 max-coax-velocity     pic 9v999 value 0.900.
+       01 coax-velocity-out     pic 9.999.
+       01 min-coax-velocity-out pic 9.999.
+       01 max-coax-velocity-out pic 9.999.
+       01 feedline-numerator    pic 999v9(6).
+       01 feedline-quarter-wave pic 999v9(6).
+       01 feedline-half-wave    pic 999v9(6).
+       01 feedline-half-wave-2  pic 999v9(6).
+       01 feedline-half-wave-3  pic 999v9(6).
+       01 feedline-quarter-out  pic zz9.9(6).
+       01 feedline-half-out     pic zz9.9(6).
+       01 feedline-half-out-2   pic zz9.9(6).
+       01 feedline-half-out-3   pic zz9.9(6).
+      *
       * Constant-values.
        01 min-menu           pic 9         value zero.
        01 max-menu           pic 9         value 2.
@@ -61,6 +244,7 @@
       *
       * Display variables.
        01 quotient-out       pic zz9.9(6).
+       01 divisor-out        pic zz9.9(6).
        01 min-val-out        pic zz9.9(6).
        01 max-val-out        pic zz9.9(6).
       * 
@@ -79,19 +263,175 @@
       *
        100-main.
            perform 110-opening-screen
+      *
+           display spaces
+           display "Process a schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+      *
+           if batch-mode
+              perform 200-batch-mode-data-entry thru 290-batch-exit
+              go to 999-end-program
+           end-if
+      *
+           perform 115-antenna-type-menu
+           perform 117-wire-type-menu
            perform 120-main-menu
-           perform 130-data-entry.
+           perform 130-data-entry
+           perform 137-save-design-record
+           perform 138-print-report
+           perform 139-export-csv
+           perform 140-feedline-menu.
       *
        999-end-program.
-           stop run.
+           move "HAFWVANT" to audit-trail-pgm
+           move "Half-wave dipole antenna calculation completed."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+      *
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
       *
        110-opening-screen.
            display spaces
            display "Half-Wave Dipole Calculations"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "February 23, 2021"
+           perform 104-display-letterhead
+           display spaces
+           display "in VS COBOL for OpenVMS"
+           display spaces
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if.
+
+      * Surfaces the same resonant-frequency/element-length formulas
+      * written out in the header comment block, for training new
+      * staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Half-wave dipole formulas:"
+           display spaces
+           display "     F = 468 / L"
+           display "     L = 468 / F"
+           display spaces
+           display "     F = resonant frequency (MHz)"
+           display "     L = total element length (feet)"
+           display spaces.
+      *
+       115-antenna-type-menu.
+           display spaces
+           display "Antenna type:"
+           display " 1 --- Half-wave dipole"
+           display " 2 --- Quarter-wave vertical (ground-plane)"
+           display " 3 --- J-pole"
+           display "Select: " with no advancing
+           accept antenna-type-in
+           move function lower-case(antenna-type-in) to antenna-type-in
+      *
+           if antenna-type-in is equal to "zero" then
+              go to 999-end-program
+           else
+              compute antenna-type = function numval(antenna-type-in)
+           end-if
+      *
+           evaluate true
+              when antenna-type is less than min-antenna
+                   display "Please select 1, 2, or 3."
+                   go to 115-antenna-type-menu
+      *
+              when antenna-type is greater than max-antenna
+                   display "Please select 1, 2, or 3."
+                   go to 115-antenna-type-menu
+      *
+              when dipole-antenna
+                   move dipole-k to dividend
+      *
+              when vertical-antenna
+                   move vertical-k to dividend
+      *
+              when jpole-antenna
+                   move jpole-stub-k to dividend
+           end-evaluate.
+      *
+      * The published constants above are bare-wire, free-space
+      * figures; insulated wire's dielectric shortens the resonant
+      * length, so its velocity factor is applied to the dividend (and
+      * to the J-pole radiator constant) before any length is cut.
+       117-wire-type-menu.
            display spaces
-           display "in VS COBOL for OpenVMS".
+           display "Wire type:"
+           display " 1 --- Bare wire"
+           display " 2 --- Insulated wire"
+           display " 3 --- Enter a custom velocity factor"
+           display "Select: " with no advancing
+           accept wire-type-in
+           move function lower-case(wire-type-in) to wire-type-in
+      *
+           if wire-type-in is equal to "zero" then
+              go to 999-end-program
+           else
+              compute wire-type = function numval(wire-type-in)
+           end-if
+      *
+           evaluate true
+              when wire-type is less than min-wire-type
+                   display "Please select 1, 2, or 3."
+                   go to 117-wire-type-menu
+      *
+              when wire-type is greater than max-wire-type
+                   display "Please select 1, 2, or 3."
+                   go to 117-wire-type-menu
+      *
+              when bare-wire
+                   move bare-wire-vf to velocity-factor
+      *
+              when insulated-wire
+                   move insulated-wire-vf to velocity-factor
+      *
+              when custom-velocity
+                   perform 118-velocity-factor-load-params
+                          thru 119-velocity-factor-store-result
+           end-evaluate
+      *
+           compute dividend rounded = dividend * velocity-factor
+           if jpole-antenna
+              compute jpole-radiator-k-adj rounded =
+                      jpole-radiator-k * velocity-factor
+           end-if
+           move velocity-factor to velocity-factor-out.
+      *
+      * Loads the NUMFLDS parameter fields, then shares NUMENTRY's
+      * prompt/validate/retry logic with every other bounded-numeric
+      * entry in the suite.
+       118-velocity-factor-load-params.
+           move min-velocity to min-velocity-out
+           move max-velocity to max-velocity-out
+           string "Enter velocity factor (" min-velocity-out
+                  " - " max-velocity-out "): "
+                  delimited by size into ne-prompt
+           move min-velocity           to ne-min
+           move max-velocity           to ne-max
+           move "Velocity factor is too small." to ne-msg-small
+           move "Velocity factor is too much."  to ne-msg-big.
+
+           COPY numentry REPLACING ==NE-PARA== BY
+                ==118-velocity-factor-data-entry==.
+
+       119-velocity-factor-store-result.
+           move ne-val to velocity-factor.
       *
        120-main-menu.
            display spaces
@@ -134,7 +474,11 @@
            move min-val to min-val-out
            move max-val to max-val-out
            display spaces
+           display "Velocity factor: " velocity-factor-out
            display min-val-out " - " max-val-out
+           if jpole-antenna and length-from-freq
+              display "(Enter the shorted quarter-wave stub length)"
+           end-if
            display "Enter " input-prompt " in " input-unit ": "
                    with no advancing
            accept user-input
@@ -159,5 +503,371 @@
               when other
                    divide dividend by divisor giving quotient rounded
                    move quotient to quotient-out
-                   display quotient-out " " other-unit
+                   move divisor to divisor-out
+                   move function current-date to todays-date-stamp
+                   move todays-date to todays-date-out
+                   display "Date: " todays-date-out
+                   if jpole-antenna and length-from-freq
+                      display "Stub (shorted quarter-wave): "
+                              quotient-out " " other-unit
+                   else
+                      display quotient-out " " other-unit
+                   end-if
+                   if jpole-antenna
+                      perform 135-jpole-radiator-detail
+                   end-if
+                   evaluate true
+                      when freq-from-length
+                           move quotient to known-frequency
+                      when length-from-freq
+                           move divisor to known-frequency
+                   end-evaluate
            end-evaluate.
+      *
+      * J-pole's long radiating element, shown alongside the stub
+      * above so the whole antenna can be cut in one pass -- reached
+      * only by the explicit PERFORM in 130-data-entry, never by
+      * fall-through.
+       135-jpole-radiator-detail.
+           evaluate true
+              when freq-from-length
+                   divide jpole-radiator-k-adj by quotient
+                           giving jpole-other-length rounded
+              when length-from-freq
+                   divide jpole-radiator-k-adj by divisor
+                           giving jpole-other-length rounded
+           end-evaluate
+           move jpole-other-length to jpole-other-length-out
+           display "Radiator (long element): "
+                   jpole-other-length-out " " length-unit.
+      *
+      * Saved-design-record - each computed antenna design (frequency,
+      * length, and date) is appended to a file so the shop keeps a
+      * record of which antennas were cut to which length for which
+      * band instead of relying on someone's notebook.
+       137-save-design-record.
+           move function current-date to design-timestamp
+           move design-date to design-date-out
+      *
+           open extend design-log-file
+           if design-log-status EQUAL TO "05" OR
+              design-log-status EQUAL TO "35"
+              open output design-log-file
+           end-if
+      *
+           string design-date-out  "  TYPE="  antenna-type-in
+                  "  FREQ="  known-frequency  " MHz"
+                  "  LENGTH="  quotient-out  " " length-unit
+                  delimited by size into design-log-record
+           write design-log-record
+      *
+           close design-log-file.
+      *
+      * Printable-report-file option -- writes the same design figures
+      * saved above to HAFWVANTPRINT instead of (or in addition to)
+      * the screen, for anyone who needs a paper copy to take out to
+      * the workbench.
+       138-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+      *
+           if print-report
+              open output report-file
+      *
+              move spaces to report-record
+              string "HALF-WAVE DIPOLE CALCULATIONS"
+                     delimited by size into report-record
+              write report-record
+      *
+              move spaces to report-record
+              string "Antenna type: " antenna-type-in
+                     delimited by size into report-record
+              write report-record
+      *
+              move spaces to report-record
+              string input-prompt ": " divisor-out " " input-unit
+                     delimited by size into report-record
+              write report-record
+      *
+              move spaces to report-record
+              string "Result: " quotient-out " " other-unit
+                     delimited by size into report-record
+              write report-record
+      *
+              close report-file
+              display spaces
+              display "Report written to HAFWVANTPRINT."
+           end-if.
+      *
+      * CSV-export option -- writes a header row and one data row of
+      * the design figures to HAFWVANTCSV, for loading into a
+      * spreadsheet.
+       139-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+      *
+           if export-csv
+              open output csv-file
+      *
+              move spaces to csv-record
+              string "ANTENNA-TYPE,INPUT-LABEL,INPUT-VALUE,"
+                     "INPUT-UNIT,RESULT,RESULT-UNIT"
+                     delimited by size into csv-record
+              write csv-record
+      *
+              move spaces to csv-record
+              string function trim(antenna-type-in) ","
+                     function trim(input-prompt) ","
+                     function trim(divisor-out) ","
+                     function trim(input-unit) ","
+                     function trim(quotient-out) ","
+                     function trim(other-unit)
+                     delimited by size into csv-record
+              write csv-record
+      *
+              close csv-file
+              display spaces
+              display "Results exported to HAFWVANTCSV."
+           end-if.
+      *
+      * Feedline/SWR helper - recommends coax feedline lengths that
+      * are electrical half-wave multiples in the coax, so the
+      * feedpoint impedance repeats at the transmitter end and a
+      * common-mode choke can be placed with confidence.
+       140-feedline-menu.
+           display spaces
+           display "Calculate recommended coax feedline length? (Y/N): "
+                   with no advancing
+           accept feedline-yn
+           move function upper-case(feedline-yn) to feedline-yn
+      *
+           if calc-feedline
+              perform 145-coax-type-menu
+              perform 150-feedline-calculate
+           end-if.
+      *
+       145-coax-type-menu.
+           display spaces
+           display "Coax type:"
+           display " 1 --- RG-8/RG-213 (solid PE, VF 0.660)"
+           display " 2 --- RG-8X/RG-58 (foam PE, VF 0.800)"
+           display " 3 --- Enter a custom velocity factor"
+           display "Select: " with no advancing
+           accept coax-type-in
+           move function lower-case(coax-type-in) to coax-type-in
+      *
+           if coax-type-in is equal to "zero" then
+              go to 999-end-program
+           else
+              compute coax-type = function numval(coax-type-in)
+           end-if
+      *
+           evaluate true
+              when coax-type is less than min-coax-type
+                   display "Please select 1, 2, or 3."
+                   go to 145-coax-type-menu
+      *
+              when coax-type is greater than max-coax-type
+                   display "Please select 1, 2, or 3."
+                   go to 145-coax-type-menu
+      *
+              when rg8-coax
+                   move rg8-coax-vf to coax-velocity-factor
+      *
+              when rg8x-coax
+                   move rg8x-coax-vf to coax-velocity-factor
+      *
+              when custom-coax
+                   perform 146-coax-velocity-data-entry
+           end-evaluate.
+      *
+       146-coax-velocity-data-entry.
+           move min-coax-velocity to min-coax-velocity-out
+           move max-coax-velocity to max-coax-velocity-out
+           display "Enter coax velocity factor (" min-coax-velocity-out
+                   " - " max-coax-velocity-out "): " with no advancing
+           accept coax-velocity-in
+           move function lower-case(coax-velocity-in)
+                to coax-velocity-in
+      *
+           if coax-velocity-in is equal to "zero" then
+              go to 999-end-program
+           else
+              compute coax-velocity-factor =
+                      function numval(coax-velocity-in)
+           end-if
+      *
+           if coax-velocity-factor is less than min-coax-velocity
+              display "Velocity factor is too small."
+              go to 146-coax-velocity-data-entry
+           end-if
+      *
+           if coax-velocity-factor is greater than max-coax-velocity
+              display "Velocity factor is too much."
+              go to 146-coax-velocity-data-entry
+           end-if.
+      *
+      *         246 * coax-VF
+      * Lq = ------------------  (electrical quarter wave in the coax)
+      *         frequency
+      *
+       150-feedline-calculate.
+           compute feedline-numerator rounded =
+                   246 * coax-velocity-factor
+           compute feedline-quarter-wave rounded =
+                   feedline-numerator / known-frequency
+           compute feedline-half-wave rounded =
+                   2 * feedline-quarter-wave
+           compute feedline-half-wave-2 rounded =
+                   2 * feedline-half-wave
+           compute feedline-half-wave-3 rounded =
+                   3 * feedline-half-wave
+      *
+           move feedline-quarter-wave to feedline-quarter-out
+           move feedline-half-wave    to feedline-half-out
+           move feedline-half-wave-2  to feedline-half-out-2
+           move feedline-half-wave-3  to feedline-half-out-3
+      *
+           display spaces
+           display "Electrical quarter-wave feedline length: "
+                   feedline-quarter-out " ft"
+           display "Recommended feedline lengths (electrical half-wave"
+           display "multiples, for repeating feedpoint impedance):"
+           display "  " feedline-half-out   " ft"
+           display "  " feedline-half-out-2 " ft"
+           display "  " feedline-half-out-3 " ft".
+      *
+      * Batch mode: process an entire schedule file of dipole
+      * length/frequency requests in one pass, producing one combined
+      * report instead of one run per antenna -- the same schedule-file
+      * batch pattern AFFINITY and FUELSAVE use.
+      * Scoped down to the half-wave dipole, bare-wire case; antenna
+      * type, wire type, the J-pole radiator detail, and the coax
+      * feedline helper are interactive-only -- a batch run that needs
+      * those is better served by running this program interactively.
+       200-batch-mode-data-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open HAFWVANTSKED schedule file."
+              go to 290-batch-exit
+           end-if
+      *
+           perform 205-check-for-checkpoint
+      *
+           move dipole-k to dividend
+           move bare-wire-vf to velocity-factor
+           compute dividend rounded = dividend * velocity-factor
+      *
+           display spaces
+           display "***** COMBINED DIPOLE SCHEDULE REPORT *****"
+           display spaces
+           display "TAG          MODE              VALUE     RESULT"
+      *
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+      *
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " schedule records processed."
+           if batch-eof
+              perform 226-clear-checkpoint
+           end-if.
+      *
+      * Restart/checkpoint support -- if HAFWVANTCKPT shows an earlier
+      * run stopped partway through the schedule file, offer to pick
+      * up where it left off instead of reprocessing every record from
+      * the top. Reached only by the explicit PERFORM in 200 above.
+       205-check-for-checkpoint.
+           move zero to checkpoint-count
+           open input checkpoint-file
+           if checkpoint-status equal to "00"
+              read checkpoint-file into checkpoint-count
+                 at end move zero to checkpoint-count
+              end-read
+              close checkpoint-file
+           end-if
+      *
+           if checkpoint-count > zero
+              display spaces
+              display "A previous run stopped after " checkpoint-count
+                      " records. Resume from there? (Y/N): "
+                      with no advancing
+              accept checkpoint-yn
+              move function upper-case(checkpoint-yn) to checkpoint-yn
+      *
+              if resume-from-checkpoint
+                 perform 206-skip-checkpointed-record
+                         checkpoint-count times
+                 move checkpoint-count to batch-item-count
+              end-if
+           end-if.
+      *
+       206-skip-checkpointed-record.
+           perform 210-read-schedule-record.
+      *
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+      *
+       220-process-schedule-record.
+           move function lower-case(sked-mode-in)  to sked-mode-in
+           move function lower-case(sked-value-in) to sked-value-in
+      *
+           compute menu-selection = function numval(sked-mode-in)
+           compute divisor = function numval(sked-value-in)
+      *
+           evaluate true
+              when freq-from-length
+                   move length-prompt  to input-prompt
+                   move length-unit    to input-unit
+                   move frequency-unit to other-unit
+              when length-from-freq
+                   move frequency-prompt to input-prompt
+                   move frequency-unit   to input-unit
+                   move length-unit      to other-unit
+           end-evaluate
+      *
+           divide dividend by divisor giving quotient rounded
+           move quotient to quotient-out
+      *
+           display sked-tag "  " input-prompt "  " sked-value-in
+                   " " input-unit "  " quotient-out " " other-unit
+      *
+           add 1 to batch-item-count
+           perform 225-write-checkpoint-progress
+           perform 210-read-schedule-record.
+      *
+      * Rewrites HAFWVANTCKPT with the count of records successfully
+      * processed so far, so an interrupted run can be resumed by
+      * 205-check-for-checkpoint above instead of starting over.
+       225-write-checkpoint-progress.
+           move batch-item-count to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+      *
+      * Clears HAFWVANTCKPT once the whole schedule file has been
+      * processed, so the next run starts from the beginning instead
+      * of offering to resume a completed run.
+       226-clear-checkpoint.
+           move zero to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
