@@ -0,0 +1,31 @@
+      *****************************************************************
+      * LETTERHD -- shared shop-letterhead display, copied into a     *
+      * program's PROCEDURE DIVISION.  Caller supplies its own        *
+      * paragraph name via REPLACING LH-PARA, the same convention     *
+      * AUDITLOG uses for AL-PARA.  Reads SHOPLTTR (see LETTERSEL/     *
+      * LETTERFD) once, if present, to overlay the compiled-in        *
+      * LH-LINE1/2/3 defaults (see LETTERWS) with a site's own shop   *
+      * name, then displays whichever lines are not blank in place    *
+      * of the original personal screen banner.                       *
+      *****************************************************************
+       LH-PARA.
+           open input letterhead-file
+           if letterhead-status EQUAL TO "00"
+              read letterhead-file
+                 at end
+                    continue
+                 not at end
+                    move letterhead-line1 to lh-line1
+                    move letterhead-line2 to lh-line2
+                    move letterhead-line3 to lh-line3
+              end-read
+              close letterhead-file
+           end-if
+
+           display lh-line1
+           if lh-line2 NOT EQUAL TO spaces
+              display lh-line2
+           end-if
+           if lh-line3 NOT EQUAL TO spaces
+              display lh-line3
+           end-if.
