@@ -10,9 +10,98 @@
        program-id.   affinity.
        author.         Chipman.
 
+      * Modification-history.
+      * 2026-08-08  CAC  Added batch mode: reads a schedule file of
+      *                  tag/rpm1/rpm2/quantity1 records and produces
+      *                  one combined report instead of one run per
+      *                  piece of equipment.
+
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "AFFSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select equip-master-file assign to "AFFEQUIP"
+                  organization is indexed
+                  access mode is dynamic
+                  record key is equip-tag
+                  file status is master-status.
+
+           select audit-log-file assign to "AFFAUDIT"
+                  organization is line sequential
+                  file status is audit-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
        data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag          pic x(10).
+           05 sked-rpm1-in      pic x(8).
+           05 sked-rpm2-in      pic x(8).
+           05 sked-qty1-in      pic x(8).
+           05 filler            pic x(6).
+
+       fd  equip-master-file.
+       01 equip-master-record.
+           05 equip-tag         pic x(10).
+           05 equip-rpm1        pic 9(4)v9.
+           05 equip-quantity1   pic 9(4)v9.
+           05 equip-motor-eff   pic 999v999.
+
+       fd  audit-log-file
+           record contains 80 characters.
+       01 audit-log-record      pic x(80).
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        working-storage section.
 
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
+      * Audit-log-fields.
+       01 audit-status          pic xx.
+       01 audit-timestamp.
+           05 audit-date        pic 9(8).
+           05 audit-time        pic 9(6).
+           05 filler            pic x(7).
+       01 audit-date-out        pic x(10).
+       01 audit-time-out        pic x(8).
+
+      * Equipment-master-fields.
+       01 master-status         pic xx.
+       01 equip-tag-in          pic x(10) value spaces.
+       01 master-found-flag     pic x     value "N".
+           88 master-found            value "Y".
+
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode              value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+
       *****************************************************************
       *                                                               *
       * Affinity Laws:                                                *
@@ -44,14 +133,25 @@
        01 rpm1-in               pic x(8).
        01 rpm2-in               pic x(8).
        01 quantity1-in          pic x(8).
+       01 pressure1-in          pic x(8).
+       01 hp1-in                pic x(8).
        01 motor-eff-in          pic x(8).
        01 power-factor-in       pic x(8).
+       01 rate-in               pic x(8).
+       01 hours-in              pic x(8).
        01 law                   pic 9.
        01 law-in                pic x(4).
+       01 selected-law          pic 9.
+       01 combined-flag         pic x value "N".
+           88 combined-report         value "Y".
        01 yes-no                pic x.
            88 affirm                  value "Y".
            88 neg                     value "N".
 
+       01 recalc-yes-no         pic x.
+       01 recalc-done-flag      pic x value "N".
+           88 recalc-finished         value "Y".
+
        01 three-phase-flag      pic x.
            88 three-phase             value "Y".
            88 single-phase            value "N".
@@ -61,6 +161,10 @@
        01 rpm2                  pic 9(4)v9.
        01 quantity1             pic 9(4)v9.
        01 quantity2             pic 9(4)v9.
+       01 pressure1             pic 9(4)v9.
+       01 pressure2             pic 9(4)v9.
+       01 hp1                   pic 9(4)v9.
+       01 hp2                   pic 9(4)v9.
        01 motor-eff             pic 999v999.
        01 power-factor          pic 99v99 value 1.
        01 square-root3          pic 99v99 value 1.
@@ -69,6 +173,14 @@
        01 old-kilowatts         pic 999v9.
        01 new-watts             pic 9(6)v99.
        01 new-kilowatts         pic 999v9.
+       01 energy-rate           pic 99v999.
+       01 annual-hours          pic 9(5).
+       01 annual-savings        pic 9(7)v99.
+
+      * Metric-unit-fields.
+       01 metric-yes-no         pic x value "N".
+           88 metric-units            value "Y".
+       01 quantity-unit         pic x(7) value "CFM/GPM".
 
       * Displayed-fields.
        01 description           pic x(10).
@@ -76,9 +188,14 @@
        01 rpm2-out              pic zzz9.9 usage display.
        01 quantity1-out         pic zzz9.99 usage display.
        01 quantity2-out         pic zzz9.99 usage display.
+       01 pressure1-out         pic zzz9.99 usage display.
+       01 pressure2-out         pic zzz9.99 usage display.
        01 old-kw-out            pic zz,zz9.9 usage display.
        01 new-kw-out            pic zz,zz9.9 usage display.
        01 motor-eff-out         pic zz9.9 usage display.
+       01 energy-rate-out       pic 9.999 usage display.
+       01 annual-hours-out      pic zz,zz9 usage display.
+       01 annual-savings-out    pic $zz,zz9.99 usage display.
 
       * Optional-display-fields can be commented out after debugging
        01 power-factor-out      pic 9.99 usage display.
@@ -93,28 +210,160 @@
                                 value "Quantity must be <= 9999.9".
        01 not-numeric           pic x(16)
                                 value " is NOT numeric.".
+       01 value-out-of-range    pic x(64)
+           value "Value out of range -- reduce the RPM change and
+      -    "try again.".
+
+      * Error/status line and dynamic field labels shown on the
+      * full-screen quantity/RPM data-entry forms -- see
+      * 123-FULL-SCREEN-QUANTITY-RPM-ENTRY.
+       01 screen-msg            pic x(60) value spaces.
+       01 old-qty-label-line    pic x(40) value spaces.
+       01 baseline-qty-label-line pic x(40) value spaces.
+
+      * Full-screen quantity/old-RPM/new-RPM data-entry forms -- let
+      * the operator see and correct every field for this run at once
+      * instead of the old one-prompt-at-a-time scroll, and (since
+      * fields keep whatever was last typed into them) let a
+      * recalculate pass come back pre-filled with the prior run's
+      * answers instead of blank.  A separate form is kept for the
+      * saved-equipment-baseline case, since the quantity and old-RPM
+      * become read-only recap fields there instead of entry fields.
+       screen section.
+       01 affinity-entry-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** AFFINITY LAWS CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  pic x(40) from old-qty-label-line.
+           05 line 5  column 42 pic x(8) using quantity1-in.
+           05 line 7  column 1  value "Enter old RPM value:".
+           05 line 7  column 30 pic x(8) using rpm1-in.
+           05 line 9  column 1  value "Enter new RPM value:".
+           05 line 9  column 30 pic x(8) using rpm2-in.
+           05 line 20 column 1  pic x(60) from screen-msg.
+
+       01 affinity-baseline-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** AFFINITY LAWS CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero to end the program.".
+           05 line 5  column 1  pic x(40) from baseline-qty-label-line.
+           05 line 6  column 1  value "Old RPM (saved baseline):".
+           05 line 6  column 30 pic zzz9.9 from rpm1-out.
+           05 line 8  column 1  value "Enter new RPM value:".
+           05 line 8  column 30 pic x(8) using rpm2-in.
+           05 line 20 column 1  pic x(60) from screen-msg.
 
        procedure division.
        100-main-para.
-           perform 110-opening-screen-data-entry THRU 
-                    160-disp-result.
+           display spaces
+           display "Process an equipment schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry THRU 290-batch-exit
+           else
+              move "N" to recalc-done-flag
+              perform 167-calculate-and-recalculate until
+                    recalc-finished
+           end-if.
+
+      * Recalculates with a changed value on request instead of
+      * ending the program, so a couple of what-if options can be
+      * compared without retyping every field from scratch.
+       167-calculate-and-recalculate.
+           perform 105-equipment-lookup
+           perform 110-opening-screen-data-entry THRU
+                 160-disp-result
+           perform 170-save-baseline
+           perform 180-write-audit-log
+
+           display spaces
+           display "Recalculate with different values? (Y/N): "
+                    with no advancing
+           accept recalc-yes-no
+           move function upper-case(recalc-yes-no) to recalc-yes-no
+
+           if recalc-yes-no equal to "Y"
+              move "N" to recalc-done-flag
+           else
+              move "Y" to recalc-done-flag
+           end-if.
 
        999-end-program.
            display spaces
            display "***** AFFINITY LAWS CALCULATOR UTILITY ENDS *****"
            display spaces
-           stop run.
+
+           move "AFFINITY" to audit-trail-pgm
+           string "TAG=" equip-tag-in " Affinity calc completed."
+                  delimited by size into audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
+
+      * Surfaces the same Affinity Laws written out in the header
+      * comment block, for training new staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Law #1 - Flow rate (CFM/GPM) changes"
+           display "         proportionally with fan/pump speed:"
+           display "              CFM2/CFM1 = (RPM2/RPM1)"
+           display spaces
+           display "Law #2 - Pressure changes with the SQUARE of"
+           display "         fan/pump speed:"
+           display "              P2/P1 = (RPM2/RPM1)^2"
+           display spaces
+           display "Law #3 - Horsepower changes with the CUBE of"
+           display "         fan/pump speed:"
+           display "              HP2/HP1 = (RPM2/RPM1)^3"
+           display spaces.
 
       * Display opening screen & commence data entry
        110-opening-screen-data-entry.
            display spaces
            display "***** AFFINITY LAWS CALCULATOR UTILITY BEGINS *****"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "August 16, 2020"
+           perform 104-display-letterhead
            display spaces
            display "in VSI COBOL for OpenVMS"
+           display spaces
+           display "Explain the Affinity Laws first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if
+
            display spaces
            display "Enter zero for any parameter to end the program."
+           display spaces
+           display "Use metric units (quantity in L/s, power in KW"
+           display "without the HP conversion)? (Y/N): "
+                    with no advancing
+           accept metric-yes-no
+           move function upper-case(metric-yes-no) to metric-yes-no
+
+           if metric-units
+              move "L/s"   to quantity-unit
+              move 1       to hp-conversion-factor
+           end-if
+
            display spaces
            display "Law #1 - Flow rate changes proportionally with"
            display changes-text1 changes-text2
@@ -125,7 +374,10 @@
            display "    #3 - Horsepower changes with the CUBE of"
            display changes-text1 changes-text2
            display spaces
-           display "Select a law (1, 2, 3, or 0 to exit): "
+           display "    #4 - All three laws, combined report for"
+           display "         one asset"
+           display spaces
+           display "Select a law (1, 2, 3, 4, or 0 to exit): "
                     with no advancing
            accept law-in
            move function LOWER-CASE (law-in) to law-in 
@@ -136,6 +388,8 @@
            compute law = function numval(law-in)
            end-if
 
+           move "N" to combined-flag
+
            evaluate law
            when 0 go to 999-end-program
 
@@ -157,76 +411,145 @@
                   end-if
 
                   perform 112-motor-efficiency-data-ent
+                  perform 113-vfd-savings-data-entry
+
+           when 4
+                  move "Y" to combined-flag
+                  move "quantity" to description
+                  display "Is the motor AC powered? (Y/n): "
+                          with no advancing
+                  accept yes-no
+                  move function upper-case(yes-no) to yes-no
+
+                  if affirm then
+                     perform 111-ac-powered-query
+                  end-if
+
+                  perform 112-motor-efficiency-data-ent
+                  perform 113-vfd-savings-data-entry
+                  perform 121-pressure1-data-entry
+                  perform 122-hp1-data-entry
 
            when other
                   display spaces
-                  display "Enter 0 through 3 ONLY"
+                  display "Enter 0 through 4 ONLY"
                   go to 110-opening-screen-data-entry
 
            end-evaluate.
 
-      * Continue data entry of required quantities
-       120-quantity1-data-entry.
-      *     display spaces
-           display "Enter previous " description ": " with no advancing
-           accept quantity1-in
-           move function LOWER-CASE (quantity1-in) to quantity1-in
+      * Full-screen data entry of the required quantity/old-RPM/
+      * new-RPM values -- shows every field for this run at once
+      * instead of the old scroll-by prompts.  When a saved equipment
+      * baseline was found, the quantity and old RPM become read-only
+      * recap fields on a separate form and only the new RPM is asked.
+       123-full-screen-quantity-rpm-entry.
+           move spaces to screen-msg
+           if master-found
+              string "Using saved baseline " description ": "
+                     quantity1-out
+                     delimited by size into baseline-qty-label-line
+              display affinity-baseline-screen
+              accept  affinity-baseline-screen
+
+              move function LOWER-CASE (rpm2-in) to rpm2-in
+              if rpm2-in IS EQUAL TO "zero"
+               then go to 999-end-program
+              else
+                 compute rpm2 = function numval(rpm2-in)
+              end-if
 
-           if quantity1-in IS EQUAL TO "zero"
-            then go to 120-quantity1-data-entry
+              if rpm2 IS EQUAL ZERO then
+               go to 999-end-program
+              END-IF
+
+              if rpm2 > 9999.9
+                 move quantity-too-much to screen-msg
+                 go to 123-full-screen-quantity-rpm-entry
+              end-if
            else
-              compute quantity1 = function numval(quantity1-in)
-           end-if
+              string "Enter previous " description ": "
+                     delimited by size into old-qty-label-line
+              display affinity-entry-screen
+              accept  affinity-entry-screen
 
-           if quantity1 IS EQUAL TO ZERO
-            then go to 999-end-program
-           END-IF 
+              move function LOWER-CASE (quantity1-in) to quantity1-in
+              if quantity1-in IS EQUAL TO "zero"
+               then go to 999-end-program
+              else
+                 compute quantity1 = function numval(quantity1-in)
+              end-if
 
-           if quantity1 > 9999.9 THEN 
-              display quantity-too-much
-              go to 120-quantity1-data-entry
-           end-if.
+              if quantity1 IS EQUAL TO ZERO
+               then go to 999-end-program
+              END-IF
 
-       130-oldrpm-data-entry.
-      *     display spaces
-           display "Enter old RPM value: " with no advancing
-           accept rpm1-in
-           move function LOWER-CASE (rpm1-in) to rpm1-in
+              if quantity1 > 9999.9 THEN
+                 move quantity-too-much to screen-msg
+                 go to 123-full-screen-quantity-rpm-entry
+              end-if
 
-           if rpm1-in IS EQUAL TO "zero"
-            then go to 130-oldrpm-data-entry
-           else
-              compute rpm1 = function numval(rpm1-in)
-           end-if
+              move function LOWER-CASE (rpm1-in) to rpm1-in
+              if rpm1-in IS EQUAL TO "zero"
+               then go to 999-end-program
+              else
+                 compute rpm1 = function numval(rpm1-in)
+              end-if
 
-           if rpm1 IS EQUAL TO ZERO then
-            go to 999-end-program
-           END-IF 
+              if rpm1 IS EQUAL TO ZERO then
+               go to 999-end-program
+              END-IF
 
-           if rpm1 > 9999.9 THEN 
-              display quantity-too-much
-              go to 130-oldrpm-data-entry
+              if rpm1 > 9999.9 THEN
+                 move quantity-too-much to screen-msg
+                 go to 123-full-screen-quantity-rpm-entry
+              end-if
+
+              move function LOWER-CASE (rpm2-in) to rpm2-in
+              if rpm2-in IS EQUAL TO "zero"
+               then go to 999-end-program
+              else
+                 compute rpm2 = function numval(rpm2-in)
+              end-if
+
+              if rpm2 IS EQUAL ZERO then
+               go to 999-end-program
+              END-IF
+
+              if rpm2 > 9999.9
+                 move quantity-too-much to screen-msg
+                 go to 123-full-screen-quantity-rpm-entry
+              end-if
            end-if.
 
-       140-newrpm-data-entry.
-      *     display spaces
-           display "Enter new RPM value: " with no advancing
-           accept rpm2-in
-           move function LOWER-CASE (rpm2-in) to rpm2-in
+      * Recap the entered values and let the operator catch a mistyped
+      * entry before it is calculated and off the screen.
+       145-confirm-data-entry.
+           move rpm1      to rpm1-out
+           move rpm2      to rpm2-out
+           move quantity1 to quantity1-out
 
-           if rpm2-in IS EQUAL TO "zero"
-            then go to 999-end-program
-           else
-              compute rpm2 = function numval(rpm2-in)
+           display spaces
+           display "***** CONFIRM VALUES *****"
+           display "Old " description ": " quantity1-out
+           display "Old RPM: " rpm1-out "     New RPM: " rpm2-out
+           if combined-report
+              move pressure1 to pressure1-out
+              display "Old pressure: " pressure1-out
+              display "Old horsepower: " hp1
            end-if
+           if law = 3 or combined-report
+              display "Motor efficiency: " motor-eff-out "%"
+              display "Electric rate: $" rate-in "/KWH"
+              display "Annual run hours: " hours-in
+           end-if
+           display spaces
+           display "Confirm these values before calculating? (Y/N): "
+                    with no advancing
+           accept yes-no
+           move function upper-case(yes-no) to yes-no
 
-           if rpm2 IS EQUAL ZERO then
-            go to 999-end-program
-           END-IF 
-
-           if rpm2 > 9999.9
-              display quantity-too-much
-              go to 140-newrpm-data-entry
+           if neg
+              go to 123-full-screen-quantity-rpm-entry
            end-if.
 
        150-calculate-it.
@@ -258,10 +581,36 @@
       *****************************************************************
 
       * Affinity Law computation:
-           compute quantity2 = quantity1 * (rpm2 / rpm1) ** law
+           move law to selected-law
+           if combined-report
+              move 1 to law
+              compute quantity2 = quantity1 * (rpm2 / rpm1) ** law
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 123-full-screen-quantity-rpm-entry
+              end-compute
+              move 2 to law
+              compute pressure2 = pressure1 * (rpm2 / rpm1) ** law
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 123-full-screen-quantity-rpm-entry
+              end-compute
+              move 3 to law
+              compute hp2       = hp1       * (rpm2 / rpm1) ** law
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 123-full-screen-quantity-rpm-entry
+              end-compute
+           else
+              compute quantity2 = quantity1 * (rpm2 / rpm1) ** law
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 123-full-screen-quantity-rpm-entry
+              end-compute
+           end-if
 
       * Calculating changes in horsepower?
-           if law = 3
+           if law = 3 or combined-report
 
       * The commands between the asterisk lines can be commented out
       * after debugging:
@@ -271,18 +620,29 @@
       ******************************************************
 
       * Calculate electrical power
-              compute old-watts = (quantity1 * hp-conversion-factor *
-                      square-root3 * power-factor) / motor-eff
+              if combined-report
+                 compute old-watts = (hp1 * hp-conversion-factor *
+                         square-root3 * power-factor) / motor-eff
+                 compute new-watts = (hp2 * hp-conversion-factor *
+                         square-root3 * power-factor) / motor-eff
+              else
+                 compute old-watts = (quantity1 * hp-conversion-factor *
+                         square-root3 * power-factor) / motor-eff
+                 compute new-watts = (quantity2 * hp-conversion-factor *
+                         square-root3 * power-factor) / motor-eff
+              end-if
 
               divide old-watts by 1000 giving old-kilowatts rounded
               move old-kilowatts to old-kw-out
 
-              compute new-watts = (quantity2 * hp-conversion-factor *
-                      square-root3 * power-factor) / motor-eff
-
               divide new-watts by 1000 giving new-kilowatts rounded
               move new-kilowatts to new-kw-out
 
+              compute annual-savings rounded =
+                  (old-kilowatts - new-kilowatts) * annual-hours *
+                  energy-rate
+              move annual-savings to annual-savings-out
+
            end-if.
 
        160-disp-result.
@@ -292,6 +652,8 @@
            move rpm2 to rpm2-out
            move quantity1 to quantity1-out
            move quantity2 to quantity2-out
+           move pressure1 to pressure1-out
+           move pressure2 to pressure2-out
            move power-factor to power-factor-out
 
       * Motor efficiency numeric value already moved to displayed value
@@ -300,20 +662,25 @@
       * using the numeric data in the calculation formula.
       *     move motor-eff to motor-eff-out
 
-           display spaces
-           display "***** RESULTS *****"
-           display spaces
-           display "Old RPM: " rpm1-out
-           display "Old " description " : " quantity1-out
-           if law = 3
-              display "Old motor electrical power: " old-kw-out " KW"
-           end-if
+           if combined-report
+              perform 161-disp-combined-result
+           else
+              display spaces
+              display "***** RESULTS *****"
+              display spaces
+              display "Old RPM: " rpm1-out
+              display "Old " description " : " quantity1-out " "
+                       quantity-unit
+              if law = 3
+                 display "Old motor electrical power: " old-kw-out " KW"
+              end-if
 
-           display spaces
-           display "New RPM: " rpm2-out
-           display "New " description " : " quantity2-out
+              display spaces
+              display "New RPM: " rpm2-out
+              display "New " description " : " quantity2-out " "
+                       quantity-unit
 
-           if law = 3
+              if law = 3
       * The commands between the asterisk lines can be commented out
       * after debugging:
       ******************************************************
@@ -321,12 +688,43 @@
       *           display "HP conversion factor: " hp-conversion-factor
       *           display "watts: " watts
       ******************************************************
-              display "New motor electrical power: " new-kw-out " KW"
-              display spaces
-              display "Power factor: " power-factor-out
-              display "Motor efficiency: " motor-eff-out "%"
+                 display "New motor electrical power: " new-kw-out " KW"
+                 display spaces
+                 display "Power factor: " power-factor-out
+                 display "Motor efficiency: " motor-eff-out "%"
+                 display spaces
+                 display "Electric rate: $" energy-rate-out "/KWH"
+                 display "Annual run hours: " annual-hours-out
+                 display "Projected annual VFD savings: "
+                          annual-savings-out
+              end-if
            end-if.
 
+      * Combined three-law data sheet for one asset - law #1 (quantity),
+      * law #2 (pressure), and law #3 (horsepower) together, so the RPM
+      * pair only has to be keyed once.
+       161-disp-combined-result.
+           display spaces
+           display "***** COMBINED THREE-LAW RESULTS *****"
+           display spaces
+           display "Old RPM: " rpm1-out "      New RPM: " rpm2-out
+           display spaces
+           display "Law #1 - Quantity  old: " quantity1-out " "
+                    quantity-unit "   new: " quantity2-out " "
+                    quantity-unit
+           display "Law #2 - Pressure  old: " pressure1-out
+                    "   new: " pressure2-out
+           display "Law #3 - Horsepower old motor power: "
+                    old-kw-out " KW   new motor power: "
+                    new-kw-out " KW"
+           display spaces
+           display "Power factor: " power-factor-out
+           display "Motor efficiency: " motor-eff-out "%"
+           display spaces
+           display "Electric rate: $" energy-rate-out "/KWH"
+           display "Annual run hours: " annual-hours-out
+           display "Projected annual VFD savings: " annual-savings-out.
+
        111-ac-powered-query.
       *     display spaces
            display "Enter power factor: " with no advancing
@@ -335,7 +733,7 @@
                  to power-factor-in
 
            if power-factor-in IS EQUAL TO "zero"
-            then go to 111-ac-powered-query
+            then go to 999-end-program
            else
               compute power-factor = function numval(power-factor-in)
            end-if
@@ -378,13 +776,14 @@
 
        112-motor-efficiency-data-ent.
       *     display spaces
-           display "Enter motor efficiency as %: " with no advancing
+           display "Enter motor efficiency as a whole-number percent"
+           display "(90 = 90%, not .90): " with no advancing
            accept motor-eff-in
            move function LOWER-CASE (motor-eff-in)
                  to motor-eff-in
 
            if motor-eff-in IS EQUAL TO "zero"
-            then go to 112-motor-efficiency-data-ent
+            then go to 999-end-program
            else
               compute motor-eff = function numval(motor-eff-in)
            end-if
@@ -399,6 +798,16 @@
                  end-if
            end-evaluate
 
+      * A value entered as a decimal fraction (.90) rather than the
+      * expected whole-number percent (90) reads as a suspiciously
+      * small efficiency here -- catch it before it silently throws
+      * the result off by a factor of 100.
+           if motor-eff > 0 and motor-eff < 1
+              display spaces
+              display "Enter as a percent, e.g. 90 for 90% -- not 0.90."
+              go to 112-motor-efficiency-data-ent
+           end-if
+
       *     display "Motor eff: " motor-eff
       * Motor efficiency numeric value moved to displayed value here
       * in the motor-efficiency-data-entry paragraph because the
@@ -406,3 +815,258 @@
       * using the numeric data in the calculation formula.
            move motor-eff to motor-eff-out
            divide motor-eff by 100 giving motor-eff rounded.
+
+      * VFD annual dollar savings - the $/kWh rate and annual run-hours
+      * needed to turn the raw KW reduction into a projected annual
+      * dollar savings for a VFD speed-reduction project.
+       113-vfd-savings-data-entry.
+           display "Enter electric rate in $/KWH: " with no advancing
+           accept rate-in
+           move function LOWER-CASE (rate-in) to rate-in
+
+           if rate-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute energy-rate = function numval(rate-in)
+           end-if
+
+           display "Enter annual run hours: " with no advancing
+           accept hours-in
+           move function LOWER-CASE (hours-in) to hours-in
+
+           if hours-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute annual-hours = function numval(hours-in)
+           end-if
+
+           move energy-rate  to energy-rate-out
+           move annual-hours to annual-hours-out.
+
+       121-pressure1-data-entry.
+           display "Enter previous pressure: " with no advancing
+           accept pressure1-in
+           move function LOWER-CASE (pressure1-in) to pressure1-in
+
+           if pressure1-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute pressure1 = function numval(pressure1-in)
+           end-if
+
+           if pressure1 IS EQUAL TO ZERO
+            then go to 999-end-program
+           END-IF
+
+           if pressure1 > 9999.9 THEN
+              display quantity-too-much
+              go to 121-pressure1-data-entry
+           end-if.
+
+       122-hp1-data-entry.
+           display "Enter previous horsepower: " with no advancing
+           accept hp1-in
+           move function LOWER-CASE (hp1-in) to hp1-in
+
+           if hp1-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute hp1 = function numval(hp1-in)
+           end-if
+
+           if hp1 IS EQUAL TO ZERO
+            then go to 999-end-program
+           END-IF
+
+           if hp1 > 9999.9 THEN
+              display quantity-too-much
+              go to 122-hp1-data-entry
+           end-if.
+
+      * Equipment master file lookup - pre-fills the baseline RPM and
+      * quantity for equipment that has already been surveyed, so only
+      * the new RPM needs to be keyed on a re-run.
+       105-equipment-lookup.
+           move "N" to master-found-flag
+           display spaces
+           display "Equipment tag (blank to skip): " with no advancing
+           accept equip-tag-in
+
+           if equip-tag-in NOT EQUAL TO spaces
+              move equip-tag-in to equip-tag
+              open input equip-master-file
+              if master-status EQUAL TO "00"
+                 read equip-master-file
+                    invalid key
+                       move "N" to master-found-flag
+                    not invalid key
+                       move "Y" to master-found-flag
+                       move equip-rpm1 to rpm1
+                       move equip-quantity1 to quantity1
+                       move equip-motor-eff to motor-eff
+                       move rpm1 to rpm1-out
+                       move quantity1 to quantity1-out
+                       move motor-eff to motor-eff-out
+                 end-read
+                 close equip-master-file
+              end-if
+           end-if
+
+           if master-found
+              display spaces
+              display "Baseline found for " equip-tag-in ":"
+              display "  RPM1: " rpm1-out "   Quantity1: " quantity1-out
+           end-if.
+
+      * Offer to save (or update) this asset's baseline in the
+      * equipment master file once a calculation has been completed.
+       170-save-baseline.
+           if equip-tag-in NOT EQUAL TO spaces
+              display spaces
+              display "Save these values as the baseline for "
+                       equip-tag-in "? (Y/N): " with no advancing
+              accept yes-no
+              move function upper-case(yes-no) to yes-no
+
+              if affirm
+                 move equip-tag-in to equip-tag
+                 move rpm1         to equip-rpm1
+                 move quantity1    to equip-quantity1
+                 move motor-eff    to equip-motor-eff
+
+                 open i-o equip-master-file
+                 if master-status EQUAL TO "35"
+                    open output equip-master-file
+                 end-if
+
+                 if master-found
+                    rewrite equip-master-record
+                 else
+                    write equip-master-record
+                       invalid key
+                          rewrite equip-master-record
+                    end-write
+                 end-if
+                 close equip-master-file
+              end-if
+           end-if.
+
+      * Audit log - every run's RPM1, RPM2, law selected, quantity2,
+      * and new-kw-out are appended with a timestamp so there is a
+      * defensible record of what was calculated and when.
+       180-write-audit-log.
+           move function current-date to audit-timestamp
+           move audit-date to audit-date-out
+           move audit-time to audit-time-out
+
+           open extend audit-log-file
+           if audit-status EQUAL TO "05" OR audit-status EQUAL TO "35"
+              open output audit-log-file
+           end-if
+
+           string audit-date-out  "-" audit-time-out  "  TAG="
+                  equip-tag-in    "  LAW="  selected-law  "  RPM1=" rpm1-out
+                  "  RPM2=" rpm2-out  "  QTY2=" quantity2-out
+                  "  NEWKW=" new-kw-out
+                  delimited by size into audit-log-record
+           write audit-log-record
+
+           close audit-log-file.
+
+      * Batch mode - run the quantity or pressure law against an
+      * entire equipment schedule file in one pass, producing one
+      * combined report instead of one run per piece of equipment.
+       200-batch-mode-data-entry.
+           display spaces
+           display "***** AFFINITY BATCH SCHEDULE PROCESSING *****"
+           display spaces
+           display "Batch mode applies Law 1 (quantity) or Law 2"
+           display "(pressure) to every record in the schedule file."
+           display spaces
+           display "Select a law (1 or 2): " with no advancing
+           accept law-in
+           move function LOWER-CASE (law-in) to law-in
+
+           if law-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute law = function numval(law-in)
+           end-if
+
+           if law NOT EQUAL TO 1 AND law NOT EQUAL TO 2
+              display "Batch mode only supports law 1 or 2."
+              go to 200-batch-mode-data-entry
+           end-if
+
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open AFFSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           display spaces
+           display "***** COMBINED SCHEDULE REPORT *****"
+           display spaces
+           display "TAG         OLD-RPM   NEW-RPM   OLD-QTY   NEW-QTY"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-BATCH-MODE-DATA-ENTRY THRU 290-BATCH-EXIT" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " equipment records processed.".
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function LOWER-CASE(sked-rpm1-in)  to sked-rpm1-in
+           move function LOWER-CASE(sked-rpm2-in)  to sked-rpm2-in
+           move function LOWER-CASE(sked-qty1-in)  to sked-qty1-in
+
+           compute rpm1      = function numval(sked-rpm1-in)
+           compute rpm2      = function numval(sked-rpm2-in)
+           compute quantity1 = function numval(sked-qty1-in)
+
+           compute quantity2 = quantity1 * (rpm2 / rpm1) ** law
+               on size error
+                  move value-out-of-range to screen-msg
+                  go to 229-batch-record-error
+           end-compute
+
+           move rpm1      to rpm1-out
+           move rpm2      to rpm2-out
+           move quantity1 to quantity1-out
+           move quantity2 to quantity2-out
+
+           display sked-tag " " rpm1-out "  " rpm2-out "  "
+                   quantity1-out "  " quantity2-out
+
+           add 1 to batch-item-count
+           perform 210-read-schedule-record.
+
+      * A batch record with a zero RPM1 or an RPM change that
+      * overflows the affinity-law formula can't be routed to the
+      * interactive full-screen retry -- there is no operator present
+      * to answer an ACCEPT in an unattended run. Log the record as
+      * skipped and pick the schedule loop back up with the next
+      * record instead of hanging the job. Reached only by the ON
+      * SIZE ERROR GO TO above.
+       229-batch-record-error.
+           display sked-tag " skipped -- " screen-msg
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof
+           go to 290-batch-exit.
