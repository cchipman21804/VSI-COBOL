@@ -0,0 +1,33 @@
+      *****************************************************************
+      * TVMCONST -- shared range-check constants and messages for the *
+      * time-value-of-money calculator family (FAGP, FFGP, FPGA,      *
+      * FPGF, FPGCOMP).  Pulled into WORKING-STORAGE via COPY so a     *
+      * change to, say, the 30-year term cap only has to be made once *
+      * instead of separately in every program.                       *
+      *****************************************************************
+       01 min-val            pic 9(7)v99 value 0.01.
+       01 max-val            pic 9(7)v99 value 9999999.99.
+       01 min-int            pic 99v99 value 0.01.
+       01 max-int            pic 99v99 value 26.
+       01 min-term           pic 99 value 1.
+       01 max-term           pic 99 value 30.
+
+       01 quantity-too-small pic x(22)
+                             value "Value must be >= $0.01".
+       01 quantity-too-much  pic x(27)
+                             value "Value must be <= $9,999,999".
+       01 interest-too-much  pic x(23)
+                             value "Interest must be <= 26%".
+       01 interest-too-small pic x(21)
+                             value "Interest must be > 0%".
+       01 term-too-short     pic x(29)
+                             value "Term must be at least 1 year.".
+       01 term-too-long      pic x(25)
+                             value "Term must be <= 30 years.".
+
+      * Shown when a COMPUTE in the calculation itself overflows its
+      * result field (a near-max rate at a near-max term, for
+      * instance) -- see each program's ON SIZE ERROR clauses.
+       01 value-out-of-range pic x(64)
+           value "Value out of range -- reduce the rate or term and
+      -    "try again.".
