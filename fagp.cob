@@ -10,9 +10,110 @@
        identification division.
        program-id.   fagp.
 
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FAGPSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "FAGPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "FAGPCSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select checkpoint-file assign to "FAGPCKPT"
+                  organization is line sequential
+                  file status is checkpoint-status.
+
+           select tvm-parm-file assign to "TVMPARM"
+                  organization is line sequential
+                  file status is parm-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
        data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-pv-in         pic x(8).
+           05 sked-int-in        pic x(5).
+           05 sked-term-in       pic xx.
+           05 filler             pic x(15).
+
+       fd  report-file
+           record contains 80 characters.
+       01 report-record         pic x(80).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record             pic x(80).
+
+       fd  checkpoint-file
+           record contains 4 characters.
+       01 checkpoint-record      pic 9(4).
+
+       fd  tvm-parm-file
+           record contains 30 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9(7)v99.
+           05 parm-max-val       pic 9(7)v99.
+           05 parm-min-int       pic 99v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 99.
+           05 parm-max-term      pic 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        working-storage section.
 
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+      *
+      * Self-test-fields -- see SELF-TEST.
+       01 self-test-yn          pic x.
+           88 run-self-test            value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
       *****************************************************************
       *                                                               *
       * Annual Worth formula:                                         *
@@ -28,13 +129,9 @@
 
       * Data-entry-fields.
        01 PV-IN              pic x(8).
-       01 INT-IN             pic x(5).
-       01 TERM-IN            pic x(4).
 
       * Calculated-fields.
        01 PV                 pic 9(5)v99.
-       01 ANNUAL-INTEREST    pic 99V9(4).
-       01 ANNUAL-TERM        pic 99.
        01 NUMERATOR          pic 9(9)V9(6).
        01 DENOMINATOR        pic 9(9)V9(6).
        01 ANNUAL-WORTH       pic 9(9)V99.
@@ -42,60 +139,203 @@
       * Displayed-fields.
        01 PV-OUT             pic $ZZ,ZZ9.99 USAGE DISPLAY.
        01 AW-OUT             pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
-       01 INTEREST-RATE      pic Z9.99 USAGE DISPLAY.
-       01 TERM-OUT           pic Z9 USAGE DISPLAY.
-
-      * Constant-values.
-       01 min-val            pic 9(7)v99 value 0.01.
-       01 max-val            pic 9(7)v99 value 9999999.99.
-       01 min-int            pic 99v99 value 0.01.
-       01 max-int            pic 99v99 value 26.
-       01 min-term           pic 99 value 1.
-       01 max-term           pic 99 value 30.
-
-      * Constant-text.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 166-export-csv.
+       01 PV-CSV              pic ZZZZ9.99 USAGE DISPLAY.
+       01 AW-CSV              pic ZZZZZZ9.99 USAGE DISPLAY.
+
+      * Rate/term-entry and inflation-adjustment fields shared across
+      * the TVM calculator family.
+       COPY tvmrtfld.
+
+      * Amortization-schedule-fields.
+       01 AMORT-YEAR         pic 99.
+       01 BEGIN-BALANCE      pic 9(9)v99.
+       01 INTEREST-PORTION   pic 9(9)v99.
+       01 PRINCIPAL-PORTION  pic 9(9)v99.
+       01 END-BALANCE        pic 9(9)v99.
+       01 AMORT-YEAR-OUT     pic Z9 USAGE DISPLAY.
+       01 BEGIN-BALANCE-OUT  pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+       01 INTEREST-PORTION-OUT pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+       01 PRINCIPAL-PORTION-OUT pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+       01 END-BALANCE-OUT    pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
+
+      * Constant-text not covered by the shared copybook.
        01 not-numeric        pic x(16) value " is NOT numeric.".
-       01 quantity-too-small pic x(22)
-                             value "Value must be >= $0.01".
-       01 quantity-too-much  pic x(27)
-                             value "Value must be <= $9,999,999".
-       01 interest-too-much  pic x(23)
-                             value "Interest must be <= 26%".
-       01 interest-too-small pic x(21)
-                             value "Interest must be > 0%".
-       01 term-too-short     pic x(29)
-                             value "Term must be at least 1 year.".
-       01 term-too-long      pic x(25)
-                             value "Term must be <= 30 years.".
+
+      * Shared range-check constants and messages.
+       COPY tvmconst.
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+      * Error/status line shown on the full-screen data-entry form --
+      * see 115-FULL-SCREEN-DATA-ENTRY.
+       01 screen-msg          pic x(60) value spaces.
+
+      * Full-screen data-entry form -- lets the operator see every
+      * field at once and tab between them instead of the old
+      * one-prompt-at-a-time scroll, and (since fields keep whatever
+      * was last typed into them) lets a recalculate pass come back
+      * pre-filled with the prior run's answers instead of blank.
+       screen section.
+       01 fagp-entry-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** ANNUAL WORTH CALCULATOR -- DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  value "Present value:".
+           05 line 5  column 30 pic x(8) using PV-IN.
+           05 line 7  column 1
+              value "Annual interest rate (whole-number percent,".
+           05 line 8  column 1  value "5 = 5%, not .05):".
+           05 line 8  column 30 pic x(5) using INT-IN.
+           05 line 10 column 1
+              value "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 line 10 column 52 pic x using inflation-yes-no.
+           05 line 11 column 1
+              value "  If yes, expected annual inflation rate %:".
+           05 line 11 column 47 pic x(5) using inflation-in.
+           05 line 13 column 1  value "Term in years:".
+           05 line 13 column 30 pic x(4) using TERM-IN.
+           05 line 20 column 1  pic x(60) from screen-msg.
 
        procedure division.
        100-MAIN-PARA.
-           PERFORM 110-DISPLAY-TITLE-SCREEN THRU 160-DISP-RESULT.
+           perform 105-load-range-parameters
+
+           display spaces
+           display "Run self-test against the documented example?"
+           display "(Y/N): " with no advancing
+           accept self-test-yn
+           move function upper-case(self-test-yn) to self-test-yn
+
+           if run-self-test
+              perform self-test
+              goback
+           end-if
+
+           display spaces
+           display "Process a loan/investment schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry thru 290-batch-exit
+           else
+              PERFORM 110-DISPLAY-TITLE-SCREEN THRU 167-RECALCULATE
+           end-if
+
+           go to 999-end-program.
+
+      * Exercises 150-CALCULATE-IT directly against the documented
+      * Annual Worth example in the header comment (P=1000, i=5%,
+      * n=10 years yields an Annual Worth of 129.50), so a change to
+      * that arithmetic can't silently break the calculation without
+      * a mismatch being flagged here.
+       self-test.
+           move 1000.00 to PV
+           move .0500 to ANNUAL-INTEREST
+           move 10 to ANNUAL-TERM
+           perform 150-calculate-it
+
+           display spaces
+           if ANNUAL-WORTH is equal to 129.50
+              display "SELF-TEST PASSED: Annual Worth = " ANNUAL-WORTH
+           else
+              display "SELF-TEST FAILED: expected 129.50, got "
+                       ANNUAL-WORTH
+           end-if.
+      *
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override TVMCONST's compiled-in range-check defaults
+      * with the site-supplied limits; if not, leave them as compiled.
+       105-load-range-parameters.
+           open input tvm-parm-file
+           if parm-status equal to "00"
+              read tvm-parm-file
+                 at end move "10" to parm-status
+              end-read
+              if parm-status equal to "00"
+                 move parm-min-val  to min-val
+                 move parm-max-val  to max-val
+                 move parm-min-int  to min-int
+                 move parm-max-int  to max-int
+                 move parm-min-term to min-term
+                 move parm-max-term to max-term
+              end-if
+              close tvm-parm-file
+           end-if.
+
+      * Surfaces the same Annual Worth formula written out in the
+      * header comment block, for training new staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Annual Worth formula:"
+           display spaces
+           display "     A = P * (i * (1+i)^n) / ((1+i)^n - 1)"
+           display spaces
+           display "     P = Present Value"
+           display "     A = Annual Worth"
+           display "     i = annual-interest (rate)"
+           display "     n = loan-term (years)"
+           display spaces.
 
        999-end-program.
            display spaces
            display "***** ANNUAL WORTH CALCULATOR UTILITY ENDS *****"
            display spaces
-           stop run.
+
+           move "FAGP"     to audit-trail-pgm
+           move "Annual Worth (A given P) calculation completed."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
 
        110-display-title-screen.
            display spaces
            display "***** ANNUAL WORTH CALCULATOR UTILITY BEGINS *****"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "August 16, 2020"
-           display spaces
-           display "in VSI COBOL for OpenVMS".
-
-       120-present-value-data-entry.
+           perform 104-display-letterhead
            display spaces
-           display "Enter zero for any parameter to end the program."
+           display "in VSI COBOL for OpenVMS"
            display spaces
-           display "Enter present value: " with no advancing
-           accept pv-in
-           move function LOWER-CASE (pv-in) to PV-IN 
-
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if.
+
+      * Shows every field on one screen at once, with the cursor
+      * moving field to field, instead of the old sequence of
+      * separate DISPLAY/ACCEPT prompts -- see FAGP-ENTRY-SCREEN.
+      * Whatever was last typed into a field stays there when this
+      * paragraph is re-entered (a validation retry, or a what-if
+      * recalculate pass), so the operator only has to retype the one
+      * field that was wrong or that they want to change.
+       115-full-screen-data-entry.
+           move spaces to screen-msg
+           display fagp-entry-screen
+           accept  fagp-entry-screen
+
+           move function lower-case(pv-in) to pv-in
            if pv-in IS EQUAL TO "zero"
-            then go to 999-end-program 
+            then go to 999-end-program
            else
               compute PV = function numval(pv-in)
            end-if
@@ -105,78 +345,97 @@
            end-if
 
            if PV > max-val
-              display quantity-too-much
-              display spaces
-              go to 120-present-value-data-entry
+              move quantity-too-much to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            if PV < min-val
-              display quantity-too-small
-              display spaces
-              go to 120-present-value-data-entry
+              move quantity-too-small to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           move pv to pv-out.
-
-       130-interest-rate-data-entry.
-           display "Enter annual interest rate %: " with no advancing
-           accept int-in
-           MOVE FUNCTION LOWER-CASE (INT-IN) TO INT-IN 
+           move pv to pv-out
 
-           if int-in IS EQUAL TO "zero"
-            then GO TO 999-end-program 
+           move function lower-case(int-in) to int-in
+           if int-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-interest = function numval(int-in)
            end-if
 
-           if annual-interest IS EQUAL ZERO then
+           if annual-interest is equal to zero
               go to 999-end-program
            end-if
 
            if annual-interest > max-int
-              display interest-too-much
-              display spaces
-              go to 130-interest-rate-data-entry
+              move interest-too-much to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           if annual-interest IS LESS THAN ZERO then
-              display interest-too-small
-              display spaces
-              go to 130-interest-rate-data-entry
+           if annual-interest is less than zero
+              move interest-too-small to screen-msg
+              go to 115-full-screen-data-entry
+           end-if
+
+           if annual-interest > zero and annual-interest < 1
+              move "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            move annual-interest to interest-rate
-           divide 100 INTO annual-interest.
+           divide annual-interest by 100 giving annual-interest
 
-       140-term-data-entry.
-           display "Enter term in years: " with no advancing
-           accept term-in
-           move function LOWER-CASE (term-in) to TERM-IN 
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+           if adjust-for-inflation
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
 
-           if term-in IS EQUAL to "zero"
-            then go to 999-end-program
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if
+
+           move function lower-case(term-in) to term-in
+           if term-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-term = function numval(term-in)
            end-if
 
-           if annual-term IS EQUAL ZERO then
+           if annual-term is equal to zero
               go to 999-end-program
            end-if
 
-           if annual-term > max-term then
-              display term-too-long
-              display spaces
-              go to 140-term-data-entry
+           if annual-term > max-term
+              move term-too-long to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
-           if annual-term < min-term then
-              display term-too-short
-              display spaces
-              go to 140-term-data-entry
+           if annual-term < min-term
+              move term-too-short to screen-msg
+              go to 115-full-screen-data-entry
            end-if
 
            move annual-term to term-out.
 
+      * Recap the entered values and let the operator catch a
+      * mistyped entry before it is calculated and off the screen.
+      * See TVMCONF.
+       145-confirm-data-entry.
+           display spaces
+           display "***** CONFIRM VALUES *****"
+           display "Present value: " pv-out.
+
+       COPY tvmconf REPLACING ==CONF-PARA== BY
+                    ==146-confirm-rate-term==
+                    ==RESTART-PARA== BY
+                    ==115-full-screen-data-entry==.
+
        150-calculate-it.
 
       *****************************************************************
@@ -194,26 +453,313 @@
 
       *     compute denominator = (1 + annual-interest) **
       *                             annual-term - 1
-           add 1 to ANNUAL-INTEREST 
-           compute denominator = ANNUAL-INTEREST ** ANNUAL-TERM 
-           subtract 1 from DENOMINATOR 
+           add 1 to ANNUAL-INTEREST
+           compute denominator = ANNUAL-INTEREST ** ANNUAL-TERM
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-compute
+           subtract 1 from DENOMINATOR
 
       *     compute numerator = annual-interest *
       *                           (1 + annual-interest) ** annual-term
 
-           compute NUMERATOR  = ANNUAL-INTEREST ** ANNUAL-TERM 
-           subtract 1 from ANNUAL-INTEREST 
-           MULTIPLY ANNUAL-INTEREST BY NUMERATOR 
+           compute NUMERATOR  = ANNUAL-INTEREST ** ANNUAL-TERM
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-compute
+           subtract 1 from ANNUAL-INTEREST
+           MULTIPLY ANNUAL-INTEREST BY NUMERATOR
 
            compute ANNUAL-WORTH  = PV * (numerator / denominator)
+               on size error
+                  move value-out-of-range to screen-msg
+                  if batch-mode
+                     go to 229-batch-record-error
+                  else
+                     go to 115-full-screen-data-entry
+                  end-if
+           end-compute
 
            move annual-worth to aw-out.
 
+      * Year-by-year amortization schedule: how the initial investment
+      * (PV) is drawn down by the level annual withdrawal (ANNUAL-WORTH)
+      * computed above, for anyone who needs the table for loan
+      * paperwork instead of just the single summary figure.
+       155-amortization-schedule.
+           move PV to begin-balance
+           move 1 to amort-year
+           display spaces
+           display "Year  Beginning Balance     Interest    "
+                   "Principal     Ending Balance"
+           perform 156-amortization-year-detail
+                   until amort-year > annual-term.
+
        160-DISP-RESULT.
+           move function current-date to todays-date-stamp
+           move todays-date to todays-date-out
 
            display spaces
+           display "Date: " todays-date-out
            display "Your initial investment of: " pv-out
            display "Term: " term-out " years"
-           display "Interest Rate: " interest-rate "%"
+           display "Nominal Interest Rate: " interest-rate "%"
+           if adjust-for-inflation
+              display "Inflation-adjusted real rate: "
+                      real-interest-rate-out "%"
+           end-if
            display "You can annually withdraw: " aw-out.
 
+      * Printable-report-file option -- writes the same result lines
+      * shown above to FAGPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for loan paperwork.
+       165-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+
+           if print-report
+              open output report-file
+
+              move spaces to report-record
+              string "ANNUAL WORTH CALCULATOR UTILITY"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Your initial investment of: " pv-out
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Term: " term-out " years"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Nominal Interest Rate: " interest-rate "%"
+                     delimited by size into report-record
+              write report-record
+
+              if adjust-for-inflation
+                 move spaces to report-record
+                 string "Inflation-adjusted real rate: "
+                        real-interest-rate-out "%"
+                        delimited by size into report-record
+                 write report-record
+              end-if
+
+              move spaces to report-record
+              string "You can annually withdraw: " aw-out
+                     delimited by size into report-record
+              write report-record
+
+              close report-file
+              display spaces
+              display "Report written to FAGPRINT."
+           end-if.
+
+      * CSV-export option -- writes a header row and one data row of
+      * the result figures to FAGPCSV, for loading into a spreadsheet.
+       166-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+
+           if export-csv
+              move pv to pv-csv
+              move annual-worth to aw-csv
+
+              open output csv-file
+
+              move spaces to csv-record
+              string "PRESENT-VALUE,TERM,RATE,ANNUAL-WORTH"
+                     delimited by size into csv-record
+              write csv-record
+
+              move spaces to csv-record
+              string function trim(pv-csv) "," function trim(term-out)
+                     "," function trim(interest-rate) ","
+                     function trim(aw-csv)
+                     delimited by size into csv-record
+              write csv-record
+
+              close csv-file
+              display spaces
+              display "Results exported to FAGPCSV."
+           end-if.
+
+      * What-if recalculation -- see TVMRECALC.
+       COPY tvmrecalc REPLACING ==RECALC-PARA== BY
+                    ==167-recalculate==
+                    ==RESTART-PARA== BY
+                    ==115-full-screen-data-entry==.
+
+      * Reached only by the explicit PERFORM in 155-amortization-
+      * schedule above, so it stays outside the 110-THRU-160 flow.
+       156-amortization-year-detail.
+           compute interest-portion rounded =
+                   begin-balance * annual-interest
+           compute principal-portion rounded =
+                   annual-worth - interest-portion
+           compute end-balance rounded =
+                   begin-balance - principal-portion
+
+           move amort-year        to amort-year-out
+           move begin-balance     to begin-balance-out
+           move interest-portion  to interest-portion-out
+           move principal-portion to principal-portion-out
+           move end-balance       to end-balance-out
+
+           display amort-year-out "   " begin-balance-out "   "
+                   interest-portion-out "   " principal-portion-out
+                   "   " end-balance-out
+
+           move end-balance to begin-balance
+           add 1 to amort-year.
+
+      * Batch mode: process an entire loan/investment schedule file
+      * in one pass, producing one combined report instead of one run
+      * per loan, the same schedule-file batch pattern AFFINITY and
+      * FUELSAVE use.
+       200-batch-mode-data-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FAGPSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           perform 205-check-for-checkpoint
+
+           display spaces
+           display "***** COMBINED ANNUAL WORTH SCHEDULE REPORT *****"
+           display spaces
+           display "TAG          PRESENT-VALUE   RATE   TERM"
+                   "   ANNUAL-WORTH"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " loan records processed."
+
+           if batch-eof
+              perform 226-clear-checkpoint
+           end-if.
+
+      * Restart/checkpoint support -- if FAGPCKPT shows an earlier run
+      * stopped partway through the schedule file, offer to pick up
+      * where it left off instead of reprocessing every loan from the
+      * top. Reached only by the explicit PERFORM in 200 above.
+       205-check-for-checkpoint.
+           move zero to checkpoint-count
+           open input checkpoint-file
+           if checkpoint-status equal to "00"
+              read checkpoint-file into checkpoint-count
+                 at end move zero to checkpoint-count
+              end-read
+              close checkpoint-file
+           end-if
+
+           if checkpoint-count > zero
+              display spaces
+              display "A previous run stopped after " checkpoint-count
+                      " records. Resume from there? (Y/N): "
+                      with no advancing
+              accept checkpoint-yn
+              move function upper-case(checkpoint-yn) to checkpoint-yn
+
+              if resume-from-checkpoint
+                 perform 206-skip-checkpointed-record
+                         checkpoint-count times
+                 move checkpoint-count to batch-item-count
+              end-if
+           end-if.
+
+       206-skip-checkpointed-record.
+           perform 210-read-schedule-record.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function lower-case(sked-pv-in)   to sked-pv-in
+           move function lower-case(sked-int-in)  to sked-int-in
+           move function lower-case(sked-term-in) to sked-term-in
+
+           compute pv             = function numval(sked-pv-in)
+           compute annual-interest = function numval(sked-int-in)
+           compute annual-term    = function numval(sked-term-in)
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest
+
+           perform 150-calculate-it
+
+           move pv            to pv-out
+           move annual-term   to term-out
+
+           display sked-tag "  " pv-out "  " interest-rate "%  "
+                   term-out "  " aw-out
+
+           add 1 to batch-item-count
+           perform 225-write-checkpoint-progress
+           perform 210-read-schedule-record.
+
+      * Rewrites FAGPCKPT with the count of records successfully
+      * processed so far, so an interrupted run can be resumed by
+      * 205-check-for-checkpoint above instead of starting over.
+       225-write-checkpoint-progress.
+           move batch-item-count to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * Clears FAGPCKPT once the whole schedule file has been
+      * processed, so the next run starts from the beginning instead
+      * of offering to resume a completed run.
+       226-clear-checkpoint.
+           move zero to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * A batch record whose rate/term overflow 150-CALCULATE-IT's
+      * formula can't be routed to the interactive full-screen retry --
+      * there is no operator present to answer an ACCEPT in an
+      * unattended run. Log the record as skipped and pick the
+      * schedule loop back up with the next record instead of hanging
+      * the job. Reached only by the ON SIZE ERROR GO TOs above.
+       229-batch-record-error.
+           display sked-tag " skipped -- " screen-msg
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof
+           go to 290-batch-exit.
+
