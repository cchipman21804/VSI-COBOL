@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CSVWS -- working-storage fields for the CSV-export option,   *
+      * copied into a calculator's working-storage section.  The     *
+      * program's own result-display paragraph prompts CSV-YN, then  *
+      * (when EXPORT-CSV) opens its own CSV file, builds the header  *
+      * row and one data row into CSV-RECORD with STRING, and WRITEs *
+      * them.  See the program's own CSV-FILE SELECT/FD for the file *
+      * name.                                                        *
+      *****************************************************************
+       01 csv-status             pic xx.
+       01 csv-yn                 pic x.
+           88 export-csv                value "Y".
