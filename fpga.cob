@@ -11,9 +11,110 @@
        identification division.
        program-id.   fpga.
 
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FPGASKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select report-file assign to "FPGAPRINT"
+                  organization is line sequential
+                  file status is report-status.
+
+           select csv-file assign to "FPGACSV"
+                  organization is line sequential
+                  file status is csv-status.
+
+           select checkpoint-file assign to "FPGACKPT"
+                  organization is line sequential
+                  file status is checkpoint-status.
+
+           select tvm-parm-file assign to "TVMPARM"
+                  organization is line sequential
+                  file status is parm-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
        data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-aw-in         pic x(8).
+           05 sked-int-in        pic x(5).
+           05 sked-term-in       pic xx.
+           05 filler             pic x(15).
+
+       fd  report-file
+           record contains 80 characters.
+       01 report-record         pic x(80).
+
+       fd  csv-file
+           record contains 80 characters.
+       01 csv-record             pic x(80).
+
+       fd  checkpoint-file
+           record contains 4 characters.
+       01 checkpoint-record      pic 9(4).
+
+       fd  tvm-parm-file
+           record contains 30 characters.
+       01 parm-record.
+           05 parm-min-val       pic 9(7)v99.
+           05 parm-max-val       pic 9(7)v99.
+           05 parm-min-int       pic 99v99.
+           05 parm-max-int       pic 99v99.
+           05 parm-min-term      pic 99.
+           05 parm-max-term      pic 99.
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        working-storage section.
 
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+      *
+      * Self-test-fields -- see SELF-TEST.
+       01 self-test-yn          pic x.
+           88 run-self-test            value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+
+      * Printable-report-file fields -- see REPTWS.
+       COPY reptws.
+
+      * CSV-export fields -- see CSVWS.
+       COPY csvws.
+
+      * Current-date-stamp fields -- see DATEWS.
+       COPY datews.
+
+      * Batch restart/checkpoint fields -- see CHKPTWS.
+       COPY chkptws.
+
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
       *****************************************************************
       *                                                               *
       * Present Value formula:                                        *
@@ -29,13 +130,9 @@
 
       * Data-entry-fields.
        01 AW-IN              pic x(7).
-       01 INT-IN             pic x(5).
-       01 TERM-IN            pic xx.
 
       * Calculated-fields.
        01 PV                 pic 9(5)v99.
-       01 ANNUAL-INTEREST    pic 99V9(4).
-       01 ANNUAL-TERM        pic 99.
        01 NUMERATOR          pic 9(9)V9(6).
        01 DENOMINATOR        pic 9(9)V9(6).
        01 ANNUAL-WORTH       pic 9(9)V99.
@@ -43,142 +140,658 @@
       * Displayed-fields.
        01 PV-OUT             pic $ZZ,ZZ9.99 USAGE DISPLAY.
        01 AW-OUT             pic $ZZZ,ZZZ,ZZ9.99 USAGE DISPLAY.
-       01 INTEREST-RATE      pic Z9.99 USAGE DISPLAY.
-       01 TERM-OUT           pic Z9 USAGE DISPLAY.
-
-      * Constant-values.
-       01 min-val            pic 9(7)v99 value 0.01.
-       01 max-val            pic 9(7)v99 value 9999999.
-       01 min-int            pic 99v99 value 0.01.
-       01 max-int            pic 99v99 value 26.
-       01 min-term           pic 99 value 1.
-       01 max-term           pic 99 value 30.
-
-      * Constant-text.
+
+      * Plain (no currency symbol or thousands comma) forms of the
+      * same figures, for the CSV-export option -- see 166-export-csv.
+       01 PV-CSV              pic ZZZZ9.99 USAGE DISPLAY.
+       01 AW-CSV              pic ZZZZZZ9.99 USAGE DISPLAY.
+
+      * Rate/term-entry and inflation-adjustment fields shared across
+      * the TVM calculator family.
+       COPY tvmrtfld.
+
+      * Gradient-cash-flow-fields.
+       01 cashflow-type-in   pic x.
+       01 cashflow-type      pic 9 value 1.
+           88 level-series          value 1.
+           88 arithmetic-gradient   value 2.
+           88 geometric-gradient    value 3.
+       01 gradient-in        pic x(8).
+       01 gradient-amount    pic s9(7)v99.
+       01 gradient-rate-in   pic x(6).
+       01 gradient-rate      pic s9v9(4).
+       01 gradient-year      pic 99.
+       01 gradient-exp-year  pic 99.
+       01 one-plus-interest  pic 9(4)v9(6).
+       01 one-plus-gradient-rate pic s9(4)v9(6).
+       01 gradient-growth-power pic s9(9)v9(6).
+       01 year-cashflow      pic s9(9)v99.
+       01 discount-power     pic 9(9)v9(6).
+       01 discount-factor    pic 9(9)v9(6).
+       01 gradient-pv-total  pic s9(9)v99.
+       01 gradient-amount-out pic $$$,$$$,$$9.99- USAGE DISPLAY.
+       01 gradient-rate-pct  pic s99v9(4).
+       01 gradient-rate-out  pic Z9.99- USAGE DISPLAY.
+
+      * Constant-text not covered by the shared copybook.
        01 not-numeric        pic x(16) value " is NOT numeric.".
-       01 quantity-too-small pic x(22)
-                             value "Value must be >= $0.01".
-       01 quantity-too-much  pic x(27)
-                             value "Value must be <= $9,999,999".
-       01 interest-too-much  pic x(23)
-                             value "Interest must be <= 26%".
-       01 interest-too-small pic x(21)
-                             value "Interest must be > 0%".
-       01 term-too-short     pic x(29)
-                             value "Term must be at least 1 year.".
-       01 term-too-long      pic x(25)
-                             value "Term must be <= 30 years.".
+
+      * Shared range-check constants and messages.
+       COPY tvmconst.
+
+      * Configurable-range-limits fields -- see TVMPARMWS.
+       COPY tvmparmws.
+
+      * Error/status line and cash-flow-value prompt shown on the
+      * full-screen data-entry forms -- see 120-full-screen-data-
+      * entry, 121-arith-full-screen-data-entry, and
+      * 122-geom-full-screen-data-entry.
+       01 screen-msg          pic x(60) value spaces.
+       01 aw-prompt-line      pic x(50) value spaces.
+
+      * Full-screen data-entry forms -- let the operator see every
+      * field for the selected cash-flow pattern at once and tab
+      * between them instead of the old one-prompt-at-a-time scroll,
+      * and (since fields keep whatever was last typed into them)
+      * let a recalculate pass come back pre-filled with the prior
+      * run's answers instead of blank.  A separate form is kept for
+      * each cash-flow pattern since the gradient field differs (or
+      * is absent) between them, mirroring 114-DATA-ENTRY-AND-
+      * CONFIRM's own branching.
+       screen section.
+       01 fpga-level-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** PRESENT VALUE CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  pic x(50) from aw-prompt-line.
+           05 line 6  column 1  pic x(8) using AW-IN.
+           05 line 8  column 1
+              value "Annual interest rate (whole-number percent,".
+           05 line 9  column 1  value "5 = 5%, not .05):".
+           05 line 9  column 30 pic x(5) using INT-IN.
+           05 line 11 column 1
+              value "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 line 11 column 52 pic x using inflation-yes-no.
+           05 line 12 column 1
+              value "  If yes, expected annual inflation rate %:".
+           05 line 12 column 47 pic x(5) using inflation-in.
+           05 line 14 column 1  value "Term in years:".
+           05 line 14 column 30 pic x(4) using TERM-IN.
+           05 line 20 column 1  pic x(60) from screen-msg.
+
+       01 fpga-arith-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** PRESENT VALUE CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  pic x(50) from aw-prompt-line.
+           05 line 6  column 1  pic x(8) using AW-IN.
+           05 line 8  column 1
+              value "Annual gradient amount in dollars (negative for".
+           05 line 9  column 1  value "a declining cash flow):".
+           05 line 9  column 30 pic x(8) using gradient-in.
+           05 line 11 column 1
+              value "Annual interest rate (whole-number percent,".
+           05 line 12 column 1  value "5 = 5%, not .05):".
+           05 line 12 column 30 pic x(5) using INT-IN.
+           05 line 14 column 1
+              value "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 line 14 column 52 pic x using inflation-yes-no.
+           05 line 15 column 1
+              value "  If yes, expected annual inflation rate %:".
+           05 line 15 column 47 pic x(5) using inflation-in.
+           05 line 17 column 1  value "Term in years:".
+           05 line 17 column 30 pic x(4) using TERM-IN.
+           05 line 20 column 1  pic x(60) from screen-msg.
+
+       01 fpga-geom-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** PRESENT VALUE CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  pic x(50) from aw-prompt-line.
+           05 line 6  column 1  pic x(8) using AW-IN.
+           05 line 8  column 1
+              value "Annual growth rate % (negative for a declining".
+           05 line 9  column 1  value "cash flow):".
+           05 line 9  column 30 pic x(6) using gradient-rate-in.
+           05 line 11 column 1
+              value "Annual interest rate (whole-number percent,".
+           05 line 12 column 1  value "5 = 5%, not .05):".
+           05 line 12 column 30 pic x(5) using INT-IN.
+           05 line 14 column 1
+              value "Adjust for inflation (Fisher's equation)? (Y/N):".
+           05 line 14 column 52 pic x using inflation-yes-no.
+           05 line 15 column 1
+              value "  If yes, expected annual inflation rate %:".
+           05 line 15 column 47 pic x(5) using inflation-in.
+           05 line 17 column 1  value "Term in years:".
+           05 line 17 column 30 pic x(4) using TERM-IN.
+           05 line 20 column 1  pic x(60) from screen-msg.
 
        procedure division.
        100-MAIN-PARA.
-           PERFORM 110-DISPLAY-TITLE-SCREEN THRU 160-DISP-RESULT.
+           perform 105-load-range-parameters
+
+           display spaces
+           display "Run self-test against the documented example?"
+           display "(Y/N): " with no advancing
+           accept self-test-yn
+           move function upper-case(self-test-yn) to self-test-yn
+
+           if run-self-test
+              perform self-test
+              goback
+           end-if
+
+           display spaces
+           display "Process a loan/investment schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry thru 290-batch-exit
+              go to 999-end-program
+           end-if
+
+           perform 110-display-title-screen
+           perform 114-data-entry-and-confirm thru 167-recalculate
+           go to 999-end-program.
+
+      * Configurable range limits -- see TVMPARMWS. If TVMPARM is
+      * present, override TVMCONST's compiled-in range-check defaults
+      * with the site-supplied limits; if not, leave them as compiled.
+       105-load-range-parameters.
+           open input tvm-parm-file
+           if parm-status equal to "00"
+              read tvm-parm-file
+                 at end move "10" to parm-status
+              end-read
+              if parm-status equal to "00"
+                 move parm-min-val  to min-val
+                 move parm-max-val  to max-val
+                 move parm-min-int  to min-int
+                 move parm-max-int  to max-int
+                 move parm-min-term to min-term
+                 move parm-max-term to max-term
+              end-if
+              close tvm-parm-file
+           end-if.
+
+      * Exercises 150-calculate-it directly against the documented
+      * Present Value example in the header comment (A=1000, i=5%,
+      * n=10 years, level cash flow yields a Present Value of
+      * 7,721.79), so a change to that arithmetic can't silently
+      * break the calculation without a mismatch being flagged here.
+       self-test.
+           move 1 to cashflow-type
+           move 1000.00 to annual-worth
+           move .0500 to annual-interest
+           move 10 to annual-term
+           perform 150-calculate-it
+
+           display spaces
+           if PV is equal to 7721.79
+              display "SELF-TEST PASSED: Present Value = " PV
+           else
+              display "SELF-TEST FAILED: expected 7721.79, got " PV
+           end-if.
 
        999-end-program.
            display spaces
            display "***** PRESENT VALUE CALCULATOR UTILITY ENDS *****"
            display spaces
-           stop run.
+
+           move "FPGA"     to audit-trail-pgm
+           move "Present Value (P given A) calculation completed."
+                           to audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
 
        110-display-title-screen.
            display spaces
            display "***** PRESENT VALUE CALCULATOR UTILITY BEGINS *****"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "August 16, 2020"
+           perform 104-display-letterhead
            display spaces
-           display "in VSI COBOL for OpenVMS".
+           display "in VSI COBOL for OpenVMS"
+           display spaces
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if.
 
-       120-annual-worth-data-entry.
+      * Surfaces the same Present Value formula written out in the
+      * header comment block, for training new staff at runtime.
+       106-explain-calculation.
            display spaces
-           display "Enter zero for any parameter to end the program."
+           display "Present Value formula:"
            display spaces
-           display "Enter annual uniform series cash flow value: "
-                    with no advancing
-           accept aw-in
-           move function LOWER-CASE (aw-in) to aw-IN 
+           display "     P = A * ((1+i)^n - 1) / (i * (1+i)^n)"
+           display spaces
+           display "     P = Present Value"
+           display "     A = Annual Worth"
+           display "     i = annual-interest (rate)"
+           display "     n = loan-term (years)"
+           display spaces.
+
+      * Entry point of the interactive data-entry-through-recalculate
+      * chain -- see 100-MAIN-PARA's PERFORM ... THRU 167-RECALCULATE.
+      * Keeping the whole chain physically contiguous from here through
+      * 167-RECALCULATE means a bad entry deep in 150-CALCULATE-IT or
+      * 146-GRADIENT-YEAR-DETAIL can GO TO back to the offending
+      * full-screen paragraph and still resync at 167-RECALCULATE
+      * instead of running off into unrelated code.
+       114-data-entry-and-confirm.
+           perform 115-cash-flow-type-data-entry
+           evaluate true
+              when level-series
+                 perform 120-full-screen-data-entry
+              when arithmetic-gradient
+                 perform 121-arith-full-screen-data-entry
+              when geometric-gradient
+                 perform 122-geom-full-screen-data-entry
+           end-evaluate
+           perform 118-confirm-data-entry.
+
+      * A growing or declining annual series (an arithmetic or
+      * geometric gradient) prices contracts that escalate by a fixed
+      * dollar amount or a fixed percentage each year instead of
+      * staying level.
+       115-cash-flow-type-data-entry.
+           display spaces
+           display "Cash flow pattern:"
+           display " 1 --- Level (equal annual amount)"
+           display " 2 --- Arithmetic gradient (changes by a fixed"
+                    " $ amount each year)"
+           display " 3 --- Geometric gradient (changes by a fixed"
+                    " % rate each year)"
+           display "Select: " with no advancing
+           accept cashflow-type-in
+           move function LOWER-CASE (cashflow-type-in)
+                to cashflow-type-in
+
+           if cashflow-type-in IS EQUAL TO "zero"
+              go to 999-end-program
+           end-if
+
+           evaluate cashflow-type-in
+              when "1" move 1 to cashflow-type
+              when "2" move 2 to cashflow-type
+              when "3" move 3 to cashflow-type
+              when other
+                 display "Please select 1, 2, or 3."
+                 go to 115-cash-flow-type-data-entry
+           end-evaluate.
+
+      * Full-screen data-entry form for a level (uniform) cash flow --
+      * see FPGA-LEVEL-SCREEN.
+       120-full-screen-data-entry.
+           move spaces to screen-msg
+           move "Enter annual uniform series cash flow value:"
+                to aw-prompt-line
+           display fpga-level-screen
+           accept  fpga-level-screen
+           perform 125-validate-aw-int-infl-term.
+
+      * Full-screen data-entry form for an arithmetic (fixed dollar
+      * amount per year) gradient -- see FPGA-ARITH-SCREEN.
+       121-arith-full-screen-data-entry.
+           move spaces to screen-msg
+           move "Enter the first year's cash flow value:"
+                to aw-prompt-line
+           display fpga-arith-screen
+           accept  fpga-arith-screen
+           compute gradient-amount = function numval(gradient-in)
+           move gradient-amount to gradient-amount-out
+           perform 126-validate-aw-int-infl-term.
 
-           if aw-in IS EQUAL to "zero"
-            then go to 120-annual-worth-data-entry
+      * Full-screen data-entry form for a geometric (fixed percentage
+      * per year) gradient -- see FPGA-GEOM-SCREEN.
+       122-geom-full-screen-data-entry.
+           move spaces to screen-msg
+           move "Enter the first year's cash flow value:"
+                to aw-prompt-line
+           display fpga-geom-screen
+           accept  fpga-geom-screen
+           compute gradient-rate-pct = function numval(gradient-rate-in)
+           move gradient-rate-pct to gradient-rate-out
+           compute gradient-rate = gradient-rate-pct / 100
+           perform 127-validate-aw-int-infl-term.
+
+      * Shared cash-flow-value/interest/inflation/term validation for
+      * 120-FULL-SCREEN-DATA-ENTRY, re-displaying that same form on a
+      * bad entry.
+       125-validate-aw-int-infl-term.
+           move function lower-case(aw-in) to aw-in
+           if aw-in IS EQUAL TO "zero"
+              go to 999-end-program
            else
               compute annual-worth = function numval(aw-in)
            end-if
 
-           if annual-worth IS EQUAL TO  ZERO then
+           if annual-worth IS EQUAL TO ZERO
               go to 999-end-program
            end-if
 
            if annual-worth > max-val
-              display quantity-too-much
-              display spaces
-              go to 120-annual-worth-data-entry
+              move quantity-too-much to screen-msg
+              go to 120-full-screen-data-entry
            end-if
 
            if annual-worth < min-val
-              display quantity-too-small
-              display spaces
-              go to 120-annual-worth-data-entry
+              move quantity-too-small to screen-msg
+              go to 120-full-screen-data-entry
+           end-if
+
+           move annual-worth to aw-out
+
+           move function lower-case(int-in) to int-in
+           if int-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-interest = function numval(int-in)
+           end-if
+
+           if annual-interest is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-interest > max-int
+              move interest-too-much to screen-msg
+              go to 120-full-screen-data-entry
            end-if
 
-           move annual-worth to aw-out.
+           if annual-interest is less than zero
+              move interest-too-small to screen-msg
+              go to 120-full-screen-data-entry
+           end-if
+
+           if annual-interest > zero and annual-interest < 1
+              move "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   to screen-msg
+              go to 120-full-screen-data-entry
+           end-if
+
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest
+
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+           if adjust-for-inflation
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
 
-       130-interest-rate-data-entry.
-           display "Enter annual interest rate %: " with no advancing
-           accept int-in
-           MOVE FUNCTION LOWER-CASE (INT-IN) TO INT-IN 
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if
 
-           if int-in IS EQUAL TO "zero"
-            then go to 130-interest-rate-data-entry
+           move function lower-case(term-in) to term-in
+           if term-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-term = function numval(term-in)
+           end-if
+
+           if annual-term is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-term > max-term
+              move term-too-long to screen-msg
+              go to 120-full-screen-data-entry
+           end-if
+
+           if annual-term < min-term
+              move term-too-short to screen-msg
+              go to 120-full-screen-data-entry
+           end-if
+
+           move annual-term to term-out.
+
+      * Same validation as 125-VALIDATE-AW-INT-INFL-TERM, retrying
+      * against 121-ARITH-FULL-SCREEN-DATA-ENTRY instead.
+       126-validate-aw-int-infl-term.
+           move function lower-case(aw-in) to aw-in
+           if aw-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute annual-worth = function numval(aw-in)
+           end-if
+
+           if annual-worth IS EQUAL TO ZERO
+              go to 999-end-program
+           end-if
+
+           if annual-worth > max-val
+              move quantity-too-much to screen-msg
+              go to 121-arith-full-screen-data-entry
+           end-if
+
+           if annual-worth < min-val
+              move quantity-too-small to screen-msg
+              go to 121-arith-full-screen-data-entry
+           end-if
+
+           move annual-worth to aw-out
+
+           move function lower-case(int-in) to int-in
+           if int-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-interest = function numval(int-in)
            end-if
 
-           if annual-interest IS EQUAL TO ZERO then
+           if annual-interest is equal to zero
               go to 999-end-program
            end-if
 
            if annual-interest > max-int
-              display interest-too-much
-              display spaces
-              go to 130-interest-rate-data-entry
+              move interest-too-much to screen-msg
+              go to 121-arith-full-screen-data-entry
            end-if
 
-           if annual-interest IS LESS THAN ZERO then
-              display interest-too-small
-              display spaces
-              go to 130-interest-rate-data-entry
+           if annual-interest is less than zero
+              move interest-too-small to screen-msg
+              go to 121-arith-full-screen-data-entry
+           end-if
+
+           if annual-interest > zero and annual-interest < 1
+              move "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   to screen-msg
+              go to 121-arith-full-screen-data-entry
            end-if
 
            move annual-interest to interest-rate
-           divide annual-interest by 100 giving annual-interest.
+           divide annual-interest by 100 giving annual-interest
 
-       140-term-data-entry.
-           display "Enter term in years: " with no advancing
-           accept term-in
-           move function LOWER-CASE (term-in) to TERM-IN 
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+           if adjust-for-inflation
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
 
-           if term-in IS EQUAL TO "zero"
-            then go to 140-term-data-entry
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if
+
+           move function lower-case(term-in) to term-in
+           if term-in is equal to "zero"
+              go to 999-end-program
            else
               compute annual-term = function numval(term-in)
            end-if
 
-           if annual-term IS EQUAL TO ZERO then
+           if annual-term is equal to zero
               go to 999-end-program
            end-if
 
-           if annual-term > max-term then
-              display term-too-long
-              display spaces
-              go to 140-term-data-entry
+           if annual-term > max-term
+              move term-too-long to screen-msg
+              go to 121-arith-full-screen-data-entry
            end-if
 
-           if annual-term < min-term then
-              display term-too-short
-              display spaces
-              go to 140-term-data-entry
+           if annual-term < min-term
+              move term-too-short to screen-msg
+              go to 121-arith-full-screen-data-entry
+           end-if
+
+           move annual-term to term-out.
+
+      * Same validation as 125-VALIDATE-AW-INT-INFL-TERM, retrying
+      * against 122-GEOM-FULL-SCREEN-DATA-ENTRY instead.
+       127-validate-aw-int-infl-term.
+           move function lower-case(aw-in) to aw-in
+           if aw-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute annual-worth = function numval(aw-in)
+           end-if
+
+           if annual-worth IS EQUAL TO ZERO
+              go to 999-end-program
+           end-if
+
+           if annual-worth > max-val
+              move quantity-too-much to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           if annual-worth < min-val
+              move quantity-too-small to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           move annual-worth to aw-out
+
+           move function lower-case(int-in) to int-in
+           if int-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-interest = function numval(int-in)
+           end-if
+
+           if annual-interest is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-interest > max-int
+              move interest-too-much to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           if annual-interest is less than zero
+              move interest-too-small to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           if annual-interest > zero and annual-interest < 1
+              move "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+                   to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest
+
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+           if adjust-for-inflation
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
+
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if
+
+           move function lower-case(term-in) to term-in
+           if term-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-term = function numval(term-in)
+           end-if
+
+           if annual-term is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-term > max-term
+              move term-too-long to screen-msg
+              go to 122-geom-full-screen-data-entry
+           end-if
+
+           if annual-term < min-term
+              move term-too-short to screen-msg
+              go to 122-geom-full-screen-data-entry
            end-if
 
            move annual-term to term-out.
 
+      * Recap the entered values and let the operator catch a mistyped
+      * entry before it is calculated and off the screen. Rejecting the
+      * recap loops back with a GO TO to 115-cash-flow-type-data-entry,
+      * the same way the other TVM calculators restart their own data
+      * entry -- this program's cash-flow-type branching (arithmetic/
+      * geometric gradient) is dispatched by the structured PERFORM/IF
+      * chain in 114-data-entry-and-confirm, but the fall-through range
+      * from 114 through 167-RECALCULATE still governs GO TO resync the
+      * same way it does for the other TVM calculators.
+       118-confirm-data-entry.
+           display spaces
+           display "***** CONFIRM VALUES *****"
+           display "Annual Uniform Series Cash Flow: " aw-out
+           if arithmetic-gradient
+              display "Annual gradient amount: " gradient-amount-out
+           end-if
+           if geometric-gradient
+              display "Annual growth rate: " gradient-rate-out "%"
+           end-if
+           display "Interest rate: " interest-rate "%"
+           if adjust-for-inflation
+              display "Real (inflation-adjusted) rate: "
+                       real-interest-rate-out "%"
+           end-if
+           display "Term: " term-out " years"
+           display spaces
+           display "Confirm these values before calculating? (Y/N): "
+                    with no advancing
+           accept confirm-yes-no
+           move function upper-case(confirm-yes-no) to confirm-yes-no
+
+           if confirm-yes-no equal to "N"
+              go to 115-cash-flow-type-data-entry
+           end-if.
+
        150-calculate-it.
 
       *****************************************************************
@@ -194,20 +807,387 @@
       *                                                               *
       *****************************************************************
 
-           compute numerator = (1 + annual-interest) **
-                   annual-term - 1
+           move annual-interest to one-plus-interest
+           add 1 to one-plus-interest
+
+           if level-series
+              compute numerator = one-plus-interest **
+                      annual-term - 1
+                  on size error
+                     move value-out-of-range to screen-msg
+                     if batch-mode
+                        go to 229-batch-record-error
+                     else
+                        go to 120-full-screen-data-entry
+                     end-if
+              end-compute
 
-           compute denominator = annual-interest *
-                                 (1 + annual-interest) ** annual-term
+              compute denominator = annual-interest *
+                                 one-plus-interest ** annual-term
+                  on size error
+                     move value-out-of-range to screen-msg
+                     if batch-mode
+                        go to 229-batch-record-error
+                     else
+                        go to 120-full-screen-data-entry
+                     end-if
+              end-compute
 
-           compute PV = ANNUAL-WORTH *
+              compute PV = ANNUAL-WORTH *
                                    (numerator / denominator)
+                  on size error
+                     move value-out-of-range to screen-msg
+                     if batch-mode
+                        go to 229-batch-record-error
+                     else
+                        go to 120-full-screen-data-entry
+                     end-if
+              end-compute
+           else
+              perform 145-gradient-present-value
+           end-if
 
            move pv to pv-out.
 
        160-disp-result.
+           move function current-date to todays-date-stamp
+           move todays-date to todays-date-out
+
            display spaces
-           display "Annual Uniform Series Cash Flow: " aw-out
+           display "Date: " todays-date-out
+           if level-series
+              display "Annual Uniform Series Cash Flow: " aw-out
+           else
+              display "First Year Cash Flow: " aw-out
+              if arithmetic-gradient
+                 display "Arithmetic gradient per year: "
+                         gradient-amount-out
+              else
+                 display "Geometric growth rate per year: "
+                         gradient-rate-out "%"
+              end-if
+           end-if
            display "Term: " term-out " years"
-           display "Interest Rate: " interest-rate "%"
+           display "Nominal Interest Rate: " interest-rate "%"
+           if adjust-for-inflation
+              display "Inflation-adjusted real rate: "
+                      real-interest-rate-out "%"
+           end-if
            display "You need to initially invest: " pv-out.
+
+      * Printable-report-file option -- writes the same result lines
+      * shown above to FPGAPRINT instead of (or in addition to) the
+      * screen, for anyone who needs a paper copy for loan paperwork.
+      * Reached only by the explicit PERFORM in 100-main-para.
+       165-print-report.
+           display spaces
+           display "Print results to a report file? (Y/N): "
+                    with no advancing
+           accept report-yn
+           move function upper-case(report-yn) to report-yn
+
+           if print-report
+              open output report-file
+
+              move spaces to report-record
+              string "PRESENT VALUE CALCULATOR UTILITY"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              if level-series
+                 string "Annual Uniform Series Cash Flow: " aw-out
+                        delimited by size into report-record
+              else
+                 string "First Year Cash Flow: " aw-out
+                        delimited by size into report-record
+              end-if
+              write report-record
+
+              if arithmetic-gradient
+                 move spaces to report-record
+                 string "Arithmetic gradient per year: "
+                        gradient-amount-out
+                        delimited by size into report-record
+                 write report-record
+              end-if
+
+              if geometric-gradient
+                 move spaces to report-record
+                 string "Geometric growth rate per year: "
+                        gradient-rate-out "%"
+                        delimited by size into report-record
+                 write report-record
+              end-if
+
+              move spaces to report-record
+              string "Term: " term-out " years"
+                     delimited by size into report-record
+              write report-record
+
+              move spaces to report-record
+              string "Nominal Interest Rate: " interest-rate "%"
+                     delimited by size into report-record
+              write report-record
+
+              if adjust-for-inflation
+                 move spaces to report-record
+                 string "Inflation-adjusted real rate: "
+                        real-interest-rate-out "%"
+                        delimited by size into report-record
+                 write report-record
+              end-if
+
+              move spaces to report-record
+              string "You need to initially invest: " pv-out
+                     delimited by size into report-record
+              write report-record
+
+              close report-file
+              display spaces
+              display "Report written to FPGAPRINT."
+           end-if.
+
+      * CSV-export option -- writes a header row and one data row of
+      * the result figures to FPGACSV, for loading into a spreadsheet.
+      * Reached only by the explicit PERFORM in 100-main-para.
+       166-export-csv.
+           display spaces
+           display "Export results to a CSV file? (Y/N): "
+                    with no advancing
+           accept csv-yn
+           move function upper-case(csv-yn) to csv-yn
+
+           if export-csv
+              move annual-worth to aw-csv
+              move pv to pv-csv
+
+              open output csv-file
+
+              move spaces to csv-record
+              string "ANNUAL-WORTH,TERM,RATE,PRESENT-VALUE"
+                     delimited by size into csv-record
+              write csv-record
+
+              move spaces to csv-record
+              string function trim(aw-csv) "," function trim(term-out)
+                     "," function trim(interest-rate) ","
+                     function trim(pv-csv)
+                     delimited by size into csv-record
+              write csv-record
+
+              close csv-file
+              display spaces
+              display "Results exported to FPGACSV."
+           end-if.
+
+      * Year-by-year discounting of a growing or declining cash flow,
+      * reached only by the explicit PERFORM in 150-calculate-it above.
+       145-gradient-present-value.
+           move zero to gradient-pv-total
+           move 1 to gradient-year
+           perform 146-gradient-year-detail
+                   until gradient-year > annual-term
+           move gradient-pv-total to pv.
+
+       146-gradient-year-detail.
+           if arithmetic-gradient
+              compute year-cashflow =
+                      annual-worth + gradient-amount * gradient-year
+                      - gradient-amount
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 121-arith-full-screen-data-entry
+              end-compute
+           else
+              compute gradient-exp-year = gradient-year - 1
+              move gradient-rate to one-plus-gradient-rate
+              add 1 to one-plus-gradient-rate
+              compute gradient-growth-power =
+                      one-plus-gradient-rate ** gradient-exp-year
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 122-geom-full-screen-data-entry
+              end-compute
+              compute year-cashflow rounded =
+                      annual-worth * gradient-growth-power
+                  on size error
+                     move value-out-of-range to screen-msg
+                     go to 122-geom-full-screen-data-entry
+              end-compute
+           end-if
+
+           compute discount-power =
+                   one-plus-interest ** gradient-year
+               on size error
+                  move value-out-of-range to screen-msg
+                  if arithmetic-gradient
+                     go to 121-arith-full-screen-data-entry
+                  else
+                     go to 122-geom-full-screen-data-entry
+                  end-if
+           end-compute
+           compute discount-factor = 1 / discount-power
+               on size error
+                  move value-out-of-range to screen-msg
+                  if arithmetic-gradient
+                     go to 121-arith-full-screen-data-entry
+                  else
+                     go to 122-geom-full-screen-data-entry
+                  end-if
+           end-compute
+
+           compute gradient-pv-total rounded =
+                   gradient-pv-total +
+                   (year-cashflow * discount-factor)
+               on size error
+                  move value-out-of-range to screen-msg
+                  if arithmetic-gradient
+                     go to 121-arith-full-screen-data-entry
+                  else
+                     go to 122-geom-full-screen-data-entry
+                  end-if
+           end-compute
+
+           add 1 to gradient-year.
+
+      * What-if recalculation -- see TVMRECALC.
+       COPY tvmrecalc REPLACING ==RECALC-PARA== BY
+                    ==167-recalculate==
+                    ==RESTART-PARA== BY
+                    ==114-data-entry-and-confirm==.
+
+      * Batch mode: process an entire loan/investment schedule file
+      * in one pass, producing one combined report instead of one run
+      * per loan, the same schedule-file batch pattern AFFINITY and
+      * FUELSAVE use.  Batch records are always a level
+      * annual series -- a gradient needs a second amount/rate field
+      * per record, so batch mode keeps to the simplest, most common
+      * case and arithmetic/geometric gradients stay interactive-only.
+       200-batch-mode-data-entry.
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FPGASKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           perform 205-check-for-checkpoint
+
+           display spaces
+           display "***** COMBINED PRESENT VALUE SCHEDULE REPORT *****"
+           display spaces
+           display "TAG          ANNUAL-WORTH    RATE   TERM"
+                   "   PRESENT-VALUE"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+           move batch-item-count to batch-item-count-out
+           display spaces
+           display batch-item-count-out " loan records processed."
+
+           if batch-eof
+              perform 226-clear-checkpoint
+           end-if.
+
+      * Restart/checkpoint support -- if FPGACKPT shows an earlier run
+      * stopped partway through the schedule file, offer to pick up
+      * where it left off instead of reprocessing every loan from the
+      * top. Reached only by the explicit PERFORM in 200 above.
+       205-check-for-checkpoint.
+           move zero to checkpoint-count
+           open input checkpoint-file
+           if checkpoint-status equal to "00"
+              read checkpoint-file into checkpoint-count
+                 at end move zero to checkpoint-count
+              end-read
+              close checkpoint-file
+           end-if
+
+           if checkpoint-count > zero
+              display spaces
+              display "A previous run stopped after " checkpoint-count
+                      " records. Resume from there? (Y/N): "
+                      with no advancing
+              accept checkpoint-yn
+              move function upper-case(checkpoint-yn) to checkpoint-yn
+
+              if resume-from-checkpoint
+                 perform 206-skip-checkpointed-record
+                         checkpoint-count times
+                 move checkpoint-count to batch-item-count
+              end-if
+           end-if.
+
+       206-skip-checkpointed-record.
+           perform 210-read-schedule-record.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function lower-case(sked-aw-in)   to sked-aw-in
+           move function lower-case(sked-int-in)  to sked-int-in
+           move function lower-case(sked-term-in) to sked-term-in
+
+           move 1 to cashflow-type
+           compute annual-worth    = function numval(sked-aw-in)
+           compute annual-interest = function numval(sked-int-in)
+           compute annual-term     = function numval(sked-term-in)
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest
+
+           perform 150-calculate-it
+
+           move annual-worth to aw-out
+           move annual-term  to term-out
+
+           display sked-tag "  " aw-out "  " interest-rate "%  "
+                   term-out "  " pv-out
+
+           add 1 to batch-item-count
+           perform 225-write-checkpoint-progress
+           perform 210-read-schedule-record.
+
+      * Rewrites FPGACKPT with the count of records successfully
+      * processed so far, so an interrupted run can be resumed by
+      * 205-check-for-checkpoint above instead of starting over.
+       225-write-checkpoint-progress.
+           move batch-item-count to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * Clears FPGACKPT once the whole schedule file has been
+      * processed, so the next run starts from the beginning instead
+      * of offering to resume a completed run.
+       226-clear-checkpoint.
+           move zero to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+      * A batch record whose rate/term overflow 150-calculate-it's
+      * formula can't be routed to the interactive full-screen retry --
+      * there is no operator present to answer an ACCEPT in an
+      * unattended run. Log the record as skipped and pick the
+      * schedule loop back up with the next record instead of hanging
+      * the job. Reached only by the ON SIZE ERROR GO TOs above.
+       229-batch-record-error.
+           display sked-tag " skipped -- " screen-msg
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof
+           go to 290-batch-exit.
