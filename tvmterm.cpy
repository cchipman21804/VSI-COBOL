@@ -0,0 +1,38 @@
+      *****************************************************************
+      * TVMTERM -- shared loan/investment-term data entry, copied     *
+      * into each TVM calculator's PROCEDURE DIVISION.  Caller        *
+      * supplies its own paragraph name via REPLACING TERM-PARA   *
+      * so each program can keep its own paragraph numbering.         *
+      *                                                               *
+      * Expects ANNUAL-TERM, TERM-IN, and TERM-OUT declared the same  *
+      * way in every caller, and a 999-end-program exit paragraph     *
+      * already present.                                              *
+      *****************************************************************
+       TERM-PARA.
+           display "Enter term in years: " with no advancing
+           accept term-in
+           move function lower-case (term-in) to term-in
+
+           if term-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-term = function numval(term-in)
+           end-if
+
+           if annual-term is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-term > max-term
+              display term-too-long
+              display spaces
+              go to TERM-PARA
+           end-if
+
+           if annual-term < min-term
+              display term-too-short
+              display spaces
+              go to TERM-PARA
+           end-if
+
+           move annual-term to term-out.
