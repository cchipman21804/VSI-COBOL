@@ -25,10 +25,52 @@
        identification division.
        program-id.    bignum.
        author.        Chipman.
+      *
+      * Modification-history.
+      * 2026-08-09  CAC  Added a persistent wallet file so winnings and
+      *                  losses carry over between sessions instead of
+      *                  always starting back at 1000.
+      *
+       environment division.
+       input-output section.
+       file-control.
+           select wallet-file assign to "BIGWALLET"
+                  organization is line sequential
+                  file status is wallet-status.
+      *
+           select score-file assign to "BIGSCORE"
+                  organization is line sequential
+                  file status is leaderboard-status.
       *
        data division.
+       file section.
+       fd  wallet-file
+           record contains 4 characters.
+       01 wallet-record         pic 9(4).
+      *
+       fd  score-file
+           record contains 9 characters.
+       01 score-record.
+          02 score-rec-name     pic x(4).
+          02 score-rec-num      pic 9(5).
+      *
        working-storage section.
       *
+      * Wallet-file-fields.
+       01 wallet-status                   pic xx.
+      *
+      * Leaderboard-fields -- the best five-digit number ever
+      * constructed, and by whom, kept across sessions so the shop
+      * can settle arguments over who's actually won the most.
+       01 leaderboard-status              pic xx.
+       01 leaderboard.
+          02 lb-name occurs 5 times       pic x(4)  value spaces.
+          02 lb-num  occurs 5 times       pic 9(5)  value zero.
+       01 lb-swap-name                    pic x(4).
+       01 lb-swap-num                     pic 9(5).
+       01 lb-name-out                     pic x(4).
+       01 lb-num-out                      pic zzzz9.
+      *
       * Input variables.
        01 bet-in                          pic x(4).
        01 player-in                       pic x(4).
@@ -89,7 +131,7 @@
       * random-int stores the individual random integers
        01 random-int                      pic 9.
       *
-       01 numbers.
+       01 final-numbers.
           02 playernum                    pic 9(5) value zero.
           02 biggestnum                   pic 9(5) value zero.
       *
@@ -114,8 +156,361 @@
       *
       * Constant message strings
        01 occupied-msg                    pic x(32)
-                                 value "There is already a number there.".
+                    value "There is already a number there.".
       *
        01 fortystars                      pic x(40)
-                         value "****************************************".
- 
+           value "****************************************".
+      *
+      * Game-play working fields.
+       01 letter-in                       pic x     value space.
+       01 swap-temp                       pic 9.
+       01 player-num-str                  pic x(5).
+       01 first-placed-digit              pic 9.
+      *
+      * Display-edited fields.
+       01 minimum-bet-out                 pic zz9.
+       01 wallet-out                      pic zzz9.
+       01 reward-out                      pic zzz9.
+       01 playernum-out                   pic zzzz9.
+       01 biggestnum-out                  pic zzzz9.
+      *
+       procedure division.
+      *
+       main-para.
+           perform load-wallet
+           perform load-leaderboard
+           perform seed-random-number
+           perform opening-screen
+           perform get-player-name
+           perform play-round until exitpgm
+           go to exit-game.
+      *
+       get-player-name.
+           display "Enter your initials (up to 4 characters): "
+                   with no advancing
+           accept player-in
+           if player-in is equal to spaces
+              move "ANON" to player-in
+           end-if.
+      *
+      * Leaderboard-persistence - the top five biggest numbers ever
+      * built, and who built them, carried over between sessions.
+       load-leaderboard.
+           perform clear-leaderboard-entry varying table-idx from 1
+                   by 1 until table-idx is greater than 5
+           move 1 to table-idx
+           open input score-file
+           if leaderboard-status is equal to "00"
+              perform read-one-score
+                      until leaderboard-status is not equal to "00"
+              close score-file
+           end-if.
+      *
+       clear-leaderboard-entry.
+           move spaces to lb-name(table-idx)
+           move zero   to lb-num(table-idx).
+      *
+       read-one-score.
+           read score-file
+           if leaderboard-status is equal to "00" and
+              table-idx is less than 6
+              move score-rec-name to lb-name(table-idx)
+              move score-rec-num  to lb-num(table-idx)
+              add 1 to table-idx
+           end-if.
+      *
+       save-leaderboard.
+           open output score-file
+           perform write-one-score varying table-idx from 1 by 1
+                   until table-idx is greater than 5
+           close score-file.
+      *
+       write-one-score.
+           move lb-name(table-idx) to score-rec-name
+           move lb-num(table-idx)  to score-rec-num
+           write score-record.
+      *
+      * A new number only displaces the lowest leaderboard entry if
+      * it actually beats it, then the board is re-sorted descending.
+       maybe-update-leaderboard.
+           if playernum is greater than lb-num(5)
+              move player-in to lb-name(5)
+              move playernum to lb-num(5)
+              perform sort-leaderboard
+              perform save-leaderboard
+           end-if.
+      *
+       sort-leaderboard.
+           perform lb-bubble-pass varying board-idx from 1 by 1
+                   until board-idx is greater than 4.
+      *
+       lb-bubble-pass.
+           perform lb-compare-swap varying table-idx from 1 by 1
+                   until table-idx is greater than 4.
+      *
+       lb-compare-swap.
+           if lb-num(table-idx) is less than lb-num(table-idx + 1)
+              move lb-num(table-idx)      to lb-swap-num
+              move lb-num(table-idx + 1)  to lb-num(table-idx)
+              move lb-swap-num            to lb-num(table-idx + 1)
+              move lb-name(table-idx)     to lb-swap-name
+              move lb-name(table-idx + 1) to lb-name(table-idx)
+              move lb-swap-name           to lb-name(table-idx + 1)
+           end-if.
+      *
+       display-leaderboard.
+           display spaces
+           display "Leaderboard -- biggest numbers ever built:"
+           perform display-leaderboard-entry varying table-idx from 1
+                   by 1 until table-idx is greater than 5.
+      *
+       display-leaderboard-entry.
+           move lb-name(table-idx) to lb-name-out
+           move lb-num(table-idx)  to lb-num-out
+           display "  " table-idx ". " lb-name-out "  " lb-num-out.
+      *
+      * Seed the random-number generator off the clock (minutes,
+      * seconds, hundredths) so the digit draws aren't the same
+      * sequence run to run.
+       seed-random-number.
+           move function current-date to datetime
+           move mi to f-m
+           move ss to f-s
+           move hs to f-h
+           compute factor = function random(dt-factor).
+      *
+      * Wallet-persistence - the balance is carried over from the
+      * last session instead of always starting back at 1000.
+       load-wallet.
+           open input wallet-file
+           if wallet-status is equal to "00"
+              read wallet-file
+              if wallet-status is equal to "00"
+                 move wallet-record to wallet
+              end-if
+              close wallet-file
+           end-if.
+      *
+       save-wallet.
+           open output wallet-file
+           move wallet to wallet-record
+           write wallet-record
+           close wallet-file.
+      *
+       opening-screen.
+           display spaces
+           display fortystars
+           display "                    B I G N U M"
+           display fortystars
+           display "Build the largest five-digit number you can!"
+           display "Digits are drawn one at a time -- place each one"
+           display "in slot a, b, c, d, or e.  Once placed, it can't"
+           display "be moved."
+           display spaces.
+      *
+       play-round.
+           perform get-bet
+           perform init-board
+           perform play-digits
+           perform score-round
+           perform ask-play-again.
+      *
+       get-bet.
+           move minimum-bet to minimum-bet-out
+           move wallet       to wallet-out
+           display spaces
+           display "Wallet balance: " wallet-out
+           display "Minimum bet:    " minimum-bet-out
+           display "Enter your bet (or 'zero' to quit): "
+                   with no advancing
+           accept bet-in
+           move function lower-case(bet-in) to bet-in
+      *
+           if bet-in is equal to "zero" then
+              go to exit-game
+           else
+              compute bet = function numval(bet-in)
+           end-if
+      *
+           if bet is less than minimum-bet
+              display "Minimum bet is " minimum-bet-out "."
+              go to get-bet
+           end-if
+      *
+           if bet is greater than wallet
+              display "You don't have that much in your wallet."
+              go to get-bet
+           end-if
+      *
+           subtract bet from wallet.
+      *
+       init-board.
+           perform clear-slot varying table-idx from 1 by 1
+                   until table-idx is greater than 5.
+      *
+       clear-slot.
+           move space to player-num(table-idx)
+           move zero  to board-num(table-idx)
+           move zero  to biggest-num(table-idx).
+      *
+       play-digits.
+           perform draw-and-place varying table-idx from 1 by 1
+                   until table-idx is greater than 5.
+      *
+       draw-and-place.
+           perform draw-random-digit
+           move random-int to board-num(table-idx)
+           perform display-board
+           display "Digit drawn: " random-int
+           perform get-slot-choice
+           move random-int to player-num(board-idx).
+      *
+       draw-random-digit.
+           compute random-num = function random
+           compute random-int = function integer(random-num * 10).
+      *
+       display-board.
+           display spaces
+           display "      a   b   c   d   e"
+           display "    ---------------------"
+           display "    | " player-num(1) " | " player-num(2) " | "
+                   player-num(3) " | " player-num(4) " | "
+                   player-num(5) " |"
+           display "    ---------------------".
+      *
+       get-slot-choice.
+           display "Place it in which slot (a-e)? " with no advancing
+           accept letter-in
+           move function lower-case(letter-in) to letter-in
+      *
+           evaluate letter-in
+              when "a" move 1 to board-idx
+              when "b" move 2 to board-idx
+              when "c" move 3 to board-idx
+              when "d" move 4 to board-idx
+              when "e" move 5 to board-idx
+              when other
+                   display "Please enter a, b, c, d, or e."
+                   go to get-slot-choice
+           end-evaluate
+      *
+           if player-num(board-idx) not equal to space
+              move "y" to occupied-flag
+           else
+              move "n" to occupied-flag
+           end-if
+      *
+           if occupied
+              display occupied-msg
+              go to get-slot-choice
+           end-if.
+      *
+       score-round.
+           perform copy-to-biggest varying table-idx from 1 by 1
+                   until table-idx is greater than 5
+           perform sort-biggest-num
+           perform build-player-number
+           compute biggestnum = biggest-num(1) * 10000
+                               + biggest-num(2) * 1000
+                               + biggest-num(3) * 100
+                               + biggest-num(4) * 10
+                               + biggest-num(5)
+           compute first-placed-digit = function numval(player-num(1))
+           perform settle-bet.
+      *
+       copy-to-biggest.
+           move board-num(table-idx) to biggest-num(table-idx).
+      *
+      * Sort the drawn digits into descending order so biggest-num
+      * holds the largest number the digits could have built, no
+      * matter which slots they ended up in.
+       sort-biggest-num.
+           perform bubble-pass varying board-idx from 1 by 1
+                   until board-idx is greater than 4.
+      *
+       bubble-pass.
+           perform compare-swap varying table-idx from 1 by 1
+                   until table-idx is greater than 4.
+      *
+       compare-swap.
+           if biggest-num(table-idx) is less than
+              biggest-num(table-idx + 1)
+              move biggest-num(table-idx)     to swap-temp
+              move biggest-num(table-idx + 1)
+                   to biggest-num(table-idx)
+              move swap-temp
+                   to biggest-num(table-idx + 1)
+           end-if.
+      *
+       build-player-number.
+           string player-num(1) player-num(2) player-num(3)
+                  player-num(4) player-num(5)
+                  delimited by size into player-num-str
+           compute playernum = function numval(player-num-str).
+      *
+      * Settle the bet -- double it back if the player's number
+      * matches the best possible number from these digits, a 25%
+      * rebate if only the first digit placed was the biggest digit
+      * drawn, nothing otherwise.
+       settle-bet.
+           move zero to reward
+      *
+           evaluate true
+              when playernum is equal to biggestnum
+                   compute reward = bet * 2
+                       on size error
+                          move 9999 to reward
+                   end-compute
+                   display spaces
+                   display "You built the largest possible number!"
+      *
+              when first-placed-digit is equal to biggest-num(1)
+                   compute reward = bet * 25 / 100
+                       on size error
+                          move 9999 to reward
+                   end-compute
+                   display spaces
+                   display "First digit was the largest -- "
+                           "partial reward."
+      *
+              when other
+                   display spaces
+                   display "No reward this time."
+           end-evaluate
+      *
+           add reward to wallet
+               on size error
+                  move 9999 to wallet
+                  display "Wallet capped at maximum balance."
+           end-add
+           move playernum  to playernum-out
+           move biggestnum to biggestnum-out
+           move reward     to reward-out
+           move wallet     to wallet-out
+      *
+           display "Your number:    " playernum-out
+           display "Best possible:  " biggestnum-out
+           display "Reward:         " reward-out
+           display "Wallet balance: " wallet-out
+      *
+           perform save-wallet
+           perform maybe-update-leaderboard.
+      *
+       ask-play-again.
+           if wallet is less than minimum-bet
+              display spaces
+              display "You don't have enough left to place another bet."
+              move "n" to play-again-flag
+           else
+              display "Play again? (Y/N): " with no advancing
+              accept play-again-flag
+              move function lower-case(play-again-flag)
+                   to play-again-flag
+           end-if.
+      *
+       exit-game.
+           perform display-leaderboard
+           display spaces
+           display "Thanks for playing BigNum!"
+           goback.
+
