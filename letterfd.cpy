@@ -0,0 +1,11 @@
+      *****************************************************************
+      * LETTERFD -- FD and record layout for the shop-letterhead      *
+      * config file, copied into every calculator's file section.     *
+      * See LETTERSEL, LETTERWS, and LETTERHD.                        *
+      *****************************************************************
+       fd  letterhead-file
+           record contains 150 characters.
+       01 letterhead-record.
+           05 letterhead-line1  pic x(50).
+           05 letterhead-line2  pic x(50).
+           05 letterhead-line3  pic x(50).
