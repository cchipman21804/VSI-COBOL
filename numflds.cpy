@@ -0,0 +1,16 @@
+      *****************************************************************
+      * NUMFLDS -- working-storage fields for the shared bounded-     *
+      * numeric data-entry paragraph (NUMENTRY).  Copied into a       *
+      * program's WORKING-STORAGE SECTION.  The caller loads          *
+      * NE-PROMPT, NE-MIN, NE-MAX, NE-MSG-SMALL, and NE-MSG-BIG with   *
+      * MOVE statements immediately before each COPY of NUMENTRY,     *
+      * then moves NE-VAL out to its own field right after -- the     *
+      * same way a parameter block is loaded before a CALL.            *
+      *****************************************************************
+       01 ne-prompt            pic x(40).
+       01 ne-in                pic x(10).
+       01 ne-val               pic s9(9)v9(4) usage comp.
+       01 ne-min               pic s9(9)v9(4) usage comp.
+       01 ne-max               pic s9(9)v9(4) usage comp.
+       01 ne-msg-small         pic x(40).
+       01 ne-msg-big           pic x(40).
