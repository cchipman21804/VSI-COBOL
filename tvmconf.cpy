@@ -0,0 +1,30 @@
+      *****************************************************************
+      * TVMCONF -- shared rate/term confirmation recap, copied into a *
+      * TVM calculator's PROCEDURE DIVISION between its term entry    *
+      * and its own calculate paragraph.  Caller supplies its own     *
+      * paragraph name via REPLACING CONF-PARA and the paragraph its  *
+      * own data entry starts at via REPLACING RESTART-PARA, the same *
+      * convention TVMRATE/TVMTERM/TVMINFL use for their own PARA     *
+      * names, so answering "N" restarts that program's own data      *
+      * entry from the top instead of falling through to calculate.   *
+      * Caller displays its own primary value (PV/FV/AW) immediately  *
+      * before this COPY runs; TVMCONF recaps only the fields it owns *
+      * (see TVMRTFLD): rate, the inflation-adjusted real rate when   *
+      * used, and term.                                               *
+      *****************************************************************
+       CONF-PARA.
+           display "Interest rate: " interest-rate "%"
+           if adjust-for-inflation
+              display "Real (inflation-adjusted) rate: "
+                       real-interest-rate-out "%"
+           end-if
+           display "Term: " term-out " years"
+           display spaces
+           display "Confirm these values before calculating? (Y/N): "
+                    with no advancing
+           accept confirm-yes-no
+           move function upper-case(confirm-yes-no) to confirm-yes-no
+
+           if confirm-yes-no equal to "N"
+              go to RESTART-PARA
+           end-if.
