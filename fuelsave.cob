@@ -8,10 +8,65 @@
 
        identification division.
        program-id.   fuelsave.
+       author.         Chipman.
+
+      * Modification-history.
+      * 2026-08-08  CAC  Added batch mode: reads a schedule file of
+      *                  boiler-id/old-eff/new-eff/usage/price records
+      *                  and produces one weighted-average, plant-wide
+      *                  fuel-savings report instead of one run per
+      *                  boiler.
+
+       environment division.
+       input-output section.
+       file-control.
+           select schedule-file assign to "FUELSKED"
+                  organization is line sequential
+                  file status is schedule-status.
+
+           select history-log-file assign to "FUELHIST"
+                  organization is line sequential
+                  file status is history-status.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+           COPY auditsel.
+
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
 
        data division.
+       file section.
+       fd  schedule-file
+           record contains 40 characters.
+       01 schedule-record.
+           05 sked-tag           pic x(10).
+           05 sked-old-eff-in    pic x(5).
+           05 sked-new-eff-in    pic x(5).
+           05 sked-usage-in      pic x(8).
+           05 sked-price-in      pic x(6).
+           05 filler             pic x(6).
+
+       fd  history-log-file
+           record contains 140 characters.
+       01 history-log-record    pic x(140).
+
+       COPY auditfd.
+
+       COPY letterfd.
+
        working-storage section.
 
+      * Suite-wide audit-trail fields.
+       COPY auditws.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Formula-explanation field.
+       COPY explainws.
+
       *****************************************************************
       *                                                               *
       * Percent Fuel Savings formula:                                 *
@@ -23,21 +78,84 @@
       * Data-entry-fields.
        01 old-eff-in         pic x(5).
        01 new-eff-in         pic x(5).
+       01 usage-in           pic x(8).
+       01 price-in           pic x(6).
+       01 entry-mode-in      pic x.
+       01 entry-mode-flag    pic x value "D".
+           88 direct-entry          value "D".
+           88 stack-loss-entry      value "S".
+       01 confirm-yes-no     pic x.
+       01 recalc-yes-no      pic x.
+       01 stacktemp-in       pic x(6).
+       01 o2-in              pic x(5).
+       01 equip-tag-in       pic x(10) value spaces.
+
+      * Old/new-measurement fields for the stack-loss-test full-screen
+      * form -- see 124-FULL-SCREEN-STACK-TEST-ENTRY.  STACKTEMP-IN
+      * and O2-IN still hold whichever measurement (old or new) is
+      * currently being derived, the same way 121/131 always did.
+       01 old-stacktemp-in   pic x(6).
+       01 old-o2-in          pic x(5).
+       01 new-stacktemp-in   pic x(6).
+       01 new-o2-in          pic x(5).
+
+      * Trend-history-fields -- a per-equipment log of old/new
+      * efficiency and fuel savings so drift across tune-ups can be
+      * charted instead of being lost when the screen clears.
+       01 history-status        pic xx.
+       01 history-tag            pic x(10).
+       01 history-timestamp.
+           05 history-date       pic 9(8).
+           05 history-time       pic 9(6).
+       01 history-date-out       pic x(10).
+       01 history-time-out       pic x(8).
 
       * Calculated-fields.
        01 OLDEFF             pic 999V99 USAGE COMP.
        01 NEWEFF             pic 999V99 USAGE COMP.
        01 PCTEFF             pic S999V9999 USAGE COMP.
        01 NUMERATOR          pic S99V99 USAGE COMP.
+       01 annual-usage       pic 9(7)v99 USAGE COMP.
+       01 fuel-price         pic 9(3)v999 USAGE COMP.
+       01 usage-reduction    pic 9(7)v99 USAGE COMP.
+       01 annual-dollar-savings pic 9(9)v99 USAGE COMP.
+       01 stack-temp         pic 999v9 USAGE COMP.
+       01 o2-pct             pic 99v9 USAGE COMP.
+       01 co2-pct            pic 99v99 USAGE COMP.
+       01 net-stack-temp     pic S999v9 USAGE COMP.
+       01 stack-loss-pct     pic S999v99 USAGE COMP.
+       01 derived-eff        pic 999V99 USAGE COMP.
 
       * Displayed-fields.
        01 OLD-EFF-OUT        pic Z9.99 USAGE DISPLAY.
        01 NEW-EFF-OUT        pic Z9.99 USAGE DISPLAY.
        01 PCT-EFF-OUT        pic Z9.99 USAGE DISPLAY.
+       01 annual-usage-out   pic ZZZ,ZZ9.99 USAGE DISPLAY.
+       01 fuel-price-out     pic $$,$$9.999 USAGE DISPLAY.
+       01 annual-savings-out pic $$$,$$$,$$9.99 USAGE DISPLAY.
+       01 stack-temp-out     pic ZZZ9.9 USAGE DISPLAY.
+       01 o2-pct-out         pic Z9.9 USAGE DISPLAY.
+       01 stack-loss-out     pic Z9.99 USAGE DISPLAY.
 
       * Constant-values.
        01 min-val            pic 9 value 1.
        01 max-val            pic 99v99 value 99.99.
+       01 min-usage          pic 9 value 1.
+       01 max-usage          pic 9(7)v99 value 9999999.99.
+       01 min-price          pic 9v999 value 0.001.
+       01 max-price          pic 9(3)v999 value 999.999.
+
+      * Stack-loss-test-constants -- a simplified Siegert-formula
+      * approximation for natural gas, good enough for tune-up trending
+      * even though it is not a substitute for a full ASME PTC 4.1
+      * combustion-efficiency test.
+       01 co2max-natural-gas pic 99v9 value 11.7.
+       01 ambient-air-temp   pic 999 value 70.
+       01 siegert-k          pic 9v99 value 0.38.
+       01 min-stacktemp      pic 999 value 200.
+       01 max-stacktemp      pic 999 value 999.
+       01 min-o2             pic 9v9 value 1.0.
+       01 max-o2             pic 99v9 value 20.9.
 
       * Constant-text.
        01 not-numeric        pic x(16) value " is NOT numeric.".
@@ -54,82 +172,364 @@
            value "New efficiency is lower. ".
        01 quantity-lower2    pic x(42)
            value "This will result in negative fuel savings.".
+       01 value-out-of-range pic x(64)
+           value "Value out of range -- reduce the rate or term and
+      -    "try again.".
+
+       01 usage-too-small    pic x(18)
+           value "Value must be >= 1".
+       01 usage-too-much     pic x(27)
+           value "Value must be <= 9,999,999".
+       01 price-too-small    pic x(23)
+           value "Value must be >= $0.001".
+       01 price-too-much     pic x(25)
+           value "Value must be <= $999.999".
+       01 stacktemp-too-small pic x(26)
+           value "Stack temp must be >= 200.".
+       01 stacktemp-too-much pic x(26)
+           value "Stack temp must be <= 999.".
+       01 o2-too-small       pic x(23)
+           value "O2 % must be >= 1.0%.".
+       01 o2-too-much        pic x(25)
+           value "O2 % must be <= 20.9%.".
+
+      * Batch-mode-fields.
+       01 schedule-status       pic xx.
+       01 batch-yes-no          pic x.
+           88 batch-mode               value "Y".
+       01 batch-eof-flag        pic x value "N".
+           88 batch-eof                value "Y".
+       01 batch-item-count      pic 9(4) value zero.
+       01 batch-item-count-out  pic zzz9.
+       01 batch-total-usage     pic 9(9)v99 USAGE COMP value zero.
+       01 batch-total-reduction pic 9(9)v99 USAGE COMP value zero.
+       01 batch-total-savings   pic 9(9)v99 USAGE COMP value zero.
+       01 batch-pcteff          pic S999V9999 USAGE COMP.
+       01 batch-weighted-pct    pic S999V9999 USAGE COMP.
+       01 batch-weighted-pct-out pic Z9.99 USAGE DISPLAY.
+       01 batch-total-usage-out pic $$$,$$$,$$9.99 USAGE DISPLAY.
+       01 batch-total-savings-out pic $$$,$$$,$$9.99 USAGE DISPLAY.
+
+      * Error/status line shown on the full-screen data-entry forms --
+      * see 122-FULL-SCREEN-DIRECT-ENTRY and
+      * 124-FULL-SCREEN-STACK-TEST-ENTRY.
+       01 screen-msg            pic x(60) value spaces.
+
+      * Full-screen data-entry forms -- let the operator see every
+      * field for the selected entry mode at once and tab between
+      * them instead of the old one-prompt-at-a-time scroll, and
+      * (since fields keep whatever was last typed into them) let a
+      * recalculate pass come back pre-filled with the prior run's
+      * answers instead of blank.
+       screen section.
+       01 fuelsave-direct-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** FUEL SAVINGS CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1  value "Old efficiency %:".
+           05 line 5  column 30 pic x(5) using old-eff-in.
+           05 line 7  column 1  value "New efficiency %:".
+           05 line 7  column 30 pic x(5) using new-eff-in.
+           05 line 20 column 1  pic x(60) from screen-msg.
+
+       01 fuelsave-stack-test-screen.
+           05 blank screen.
+           05 line 1  column 1
+              value "***** FUEL SAVINGS CALCULATOR - DATA ENTRY *****".
+           05 line 3  column 1
+              value "Enter zero in any field to end the program.".
+           05 line 5  column 1
+              value "Old (before) stack temperature (deg F):".
+           05 line 5  column 45 pic x(6) using old-stacktemp-in.
+           05 line 7  column 1  value "Old (before) flue-gas O2 %:".
+           05 line 7  column 45 pic x(5) using old-o2-in.
+           05 line 9  column 1
+              value "New (after) stack temperature (deg F):".
+           05 line 9  column 45 pic x(6) using new-stacktemp-in.
+           05 line 11 column 1  value "New (after) flue-gas O2 %:".
+           05 line 11 column 45 pic x(5) using new-o2-in.
+           05 line 20 column 1  pic x(60) from screen-msg.
 
        procedure division.
        100-main-para.
-           perform 110-display-title-screen thru 150-disp-result.
+           display spaces
+           display "Process a boiler schedule file? (Y/N): "
+                    with no advancing
+           accept batch-yes-no
+           move function upper-case(batch-yes-no) to batch-yes-no
+
+           if batch-mode
+              perform 200-batch-mode-data-entry THRU 290-batch-exit
+           else
+              perform 110-display-title-screen
+              perform 112-equipment-tag-data-entry
+              perform 113-data-entry-and-confirm thru 167-recalculate
+           end-if
+
+           go to 999-end-program.
 
        999-end-program.
            display spaces
            display "***** % FUEL SAVINGS CALCULATOR UTILITY ENDS *****"
            display spaces
-           stop run.
+
+           move "FUELSAVE" to audit-trail-pgm
+           string "TAG=" equip-tag-in " Fuel savings calc completed."
+                  delimited by size into audit-trail-detail
+           perform 995-write-audit-trail
+
+           goback.
+
+      * Suite-wide audit-trail log -- see AUDITSEL/AUDITFD/AUDITWS/
+      * AUDITLOG.
+       COPY auditlog REPLACING ==AL-PARA== BY
+            ==995-write-audit-trail==.
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==104-display-letterhead==.
 
        110-display-title-screen.
            display spaces
            display "**** % FUEL SAVINGS CALCULATOR UTILITY BEGINS ****"
-           display "Written by, Clifford A. Chipman, EMIT"
-           display "June 17, 2020"
+           perform 104-display-letterhead
            display spaces
            display "in VSI COBOL for OpenVMS"
+           display spaces
+           display "Explain the formula first? (Y/N): "
+                   with no advancing
+           accept explain-yn
+           move function upper-case(explain-yn) to explain-yn
+           if show-explanation
+              perform 106-explain-calculation
+           end-if
+
            display spaces
            display "Enter zero for any parameter to end the program."
            display spaces.
 
-       120-old-eff-data-entry.
-           display "Enter old efficiency %: " with no advancing
-           accept old-eff-in
-           move function lower-case(old-eff-in) to old-eff-in
+      * Surfaces the same Percent Fuel Savings formula written out in
+      * the header comment block, for training new staff at runtime.
+       106-explain-calculation.
+           display spaces
+           display "Percent Fuel Savings formula:"
+           display spaces
+           display "     %FuelSavings = "
+                   "[(neweff - oldeff) / neweff] * 100"
+           display spaces.
+
+      * Tagging this run lets it be charted against prior tune-ups on
+      * the same boiler in the trend-history log; blank skips logging,
+      * the same convention AFFINITY uses for its equipment tag.
+       112-equipment-tag-data-entry.
+           display "Equipment tag (blank to skip history log): "
+                   with no advancing
+           accept equip-tag-in.
+
+      * Entry point of the interactive data-entry-through-recalculate
+      * chain -- see 100-MAIN-PARA's PERFORM ... THRU 167-RECALCULATE.
+      * Keeping the whole chain physically contiguous from here through
+      * 167-RECALCULATE means a bad entry deep in 140-CALCULATE-IT can
+      * GO TO back to the offending full-screen paragraph and still
+      * resync at 167-RECALCULATE instead of running off into
+      * unrelated code.
+       113-data-entry-and-confirm.
+           perform 115-entry-mode-data-entry
+           if direct-entry
+              perform 122-full-screen-direct-entry
+           else
+              perform 124-full-screen-stack-test-entry
+           end-if
+           perform 135-annual-usage-data-entry
+           perform 136-fuel-price-data-entry
+           perform 137-confirm-data-entry.
+
+       115-entry-mode-data-entry.
+           display "Enter efficiencies Directly, or derive them from"
+           display "a Stack-loss test (stack temp + O2%)? (D/S): "
+                    with no advancing
+           accept entry-mode-in
+           move function upper-case(entry-mode-in) to entry-mode-flag
+
+           evaluate true
+              when direct-entry
+                   continue
+              when stack-loss-entry
+                   continue
+              when other
+                   display "Please enter D or S."
+                   go to 115-entry-mode-data-entry
+           end-evaluate.
+
+      * Full-screen data entry of the old/new efficiency values for
+      * the direct-entry mode -- shows both fields at once instead of
+      * NUMENTRY's usual one-prompt-at-a-time scroll (each field is
+      * still range-checked the same way NUMENTRY would).
+       122-full-screen-direct-entry.
+           move spaces to screen-msg
+           display fuelsave-direct-screen
+           accept  fuelsave-direct-screen
 
-      * Did the user enter a valid numeric value?
+           move function lower-case(old-eff-in) to old-eff-in
            if old-eff-in IS EQUAL TO "zero"
-            then go to 120-old-eff-data-entry
+              go to 999-end-program
            else
               compute oldeff = function numval(old-eff-in)
            end-if
 
            if oldeff IS EQUAL TO ZERO
-            then go to 999-end-program
+              go to 999-end-program
            end-if
 
            if oldeff < min-val
-                  display quantity-too-small
-                  display spaces
-                  go to 120-old-eff-data-entry
+              move quantity-too-small to screen-msg
+              go to 122-full-screen-direct-entry
            end-if
 
            if oldeff > max-val
-                  display quantity-too-much
-                  display spaces
-                  go to 120-old-eff-data-entry
-           end-if.
-
-       130-new-eff-data-entry.
-           display "Enter new efficiency %: " with no advancing
-           accept new-eff-in
-           move function LOWER-CASE(new-eff-in) to new-eff-in
+              move quantity-too-much to screen-msg
+              go to 122-full-screen-direct-entry
+           end-if
 
-      * Did the user enter a valid numeric value?
+           move function lower-case(new-eff-in) to new-eff-in
            if new-eff-in IS EQUAL TO "zero"
-            then go to 130-new-eff-data-entry
+              go to 999-end-program
            else
               compute neweff = function numval(new-eff-in)
            end-if
 
-           if neweff IS EQUAL TO ZERO 
-                  go to 999-end-program
+           if neweff IS EQUAL TO ZERO
+              go to 999-end-program
            end-if
 
            if neweff < min-val
-                  display quantity-too-small
-                  go to 130-new-eff-data-entry
+              move quantity-too-small to screen-msg
+              go to 122-full-screen-direct-entry
            end-if
 
            if neweff > max-val
-                  display quantity-too-much
-                  go to 130-new-eff-data-entry
+              move quantity-too-much to screen-msg
+              go to 122-full-screen-direct-entry
+           end-if
+
+           if neweff = oldeff
+                  display quantities-equal1 quantities-equal2
+                  go to 999-end-program
+           end-if
+
+           if neweff < oldeff
+                  display quantity-lower1 quantity-lower2
+                  go to 999-end-program
+           end-if
+
+           move oldeff to old-eff-out
+           move neweff to new-eff-out.
+
+      * Full-screen data entry of the old/new stack-loss-test readings
+      * (stack temperature and flue-gas O2%) -- shows all four fields
+      * at once instead of the old before/after prompt-then-prompt
+      * scroll. STACKTEMP-IN/O2-IN and STACK-TEMP/O2-PCT still carry
+      * whichever measurement is currently being derived into
+      * 125-DERIVE-COMBUSTION-EFFICIENCY, the same way 121/131 always
+      * did.
+       124-full-screen-stack-test-entry.
+           move spaces to screen-msg
+           display fuelsave-stack-test-screen
+           accept  fuelsave-stack-test-screen
+
+           move function lower-case(old-stacktemp-in)
+                to old-stacktemp-in
+           move old-stacktemp-in to stacktemp-in
+           if stacktemp-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute stack-temp = function numval(stacktemp-in)
+           end-if
+
+           if stack-temp IS EQUAL TO ZERO
+              go to 999-end-program
+           end-if
+
+           if stack-temp < min-stacktemp
+              move stacktemp-too-small to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           if stack-temp > max-stacktemp
+              move stacktemp-too-much to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           move function lower-case(old-o2-in) to old-o2-in
+           move old-o2-in to o2-in
+           if o2-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute o2-pct = function numval(o2-in)
+           end-if
+
+           if o2-pct < min-o2
+              move o2-too-small to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           if o2-pct > max-o2
+              move o2-too-much to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           perform 125-derive-combustion-efficiency
+           move derived-eff to oldeff
+           move oldeff to old-eff-out
+
+           move function lower-case(new-stacktemp-in)
+                to new-stacktemp-in
+           move new-stacktemp-in to stacktemp-in
+           if stacktemp-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute stack-temp = function numval(stacktemp-in)
+           end-if
+
+           if stack-temp IS EQUAL TO ZERO
+              go to 999-end-program
+           end-if
+
+           if stack-temp < min-stacktemp
+              move stacktemp-too-small to screen-msg
+              go to 124-full-screen-stack-test-entry
            end-if
 
+           if stack-temp > max-stacktemp
+              move stacktemp-too-much to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           move function lower-case(new-o2-in) to new-o2-in
+           move new-o2-in to o2-in
+           if o2-in IS EQUAL TO "zero"
+              go to 999-end-program
+           else
+              compute o2-pct = function numval(o2-in)
+           end-if
+
+           if o2-pct < min-o2
+              move o2-too-small to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           if o2-pct > max-o2
+              move o2-too-much to screen-msg
+              go to 124-full-screen-stack-test-entry
+           end-if
+
+           perform 125-derive-combustion-efficiency
+           move derived-eff to neweff
+           move neweff to new-eff-out
+
            if neweff = oldeff
                   display quantities-equal1 quantities-equal2
                   go to 999-end-program
@@ -140,6 +540,106 @@
                   go to 999-end-program
            end-if.
 
+      * Simplified Siegert stack-loss formula: derives flue-gas CO2%
+      * from O2% by dilution from a natural-gas CO2-max constant, then
+      * applies the Siegert K factor to the net stack temperature
+      * (stack temperature less the assumed combustion air temperature)
+      * to get stack loss, and subtracts that from 100% to get
+      * combustion efficiency. The result is always left in
+      * DERIVED-EFF -- the caller (121 or 131) moves it into its own
+      * OLDEFF or NEWEFF right after the PERFORM returns.
+       125-derive-combustion-efficiency.
+           compute co2-pct rounded =
+                   co2max-natural-gas * (21 - o2-pct) / 21
+           compute net-stack-temp = stack-temp - ambient-air-temp
+           compute stack-loss-pct rounded =
+                   siegert-k * net-stack-temp / co2-pct
+
+           move stack-temp    to stack-temp-out
+           move o2-pct        to o2-pct-out
+           move stack-loss-pct to stack-loss-out
+           display "  Derived stack loss: " stack-loss-out "%"
+
+           compute derived-eff rounded = 100 - stack-loss-pct.
+
+       135-annual-usage-data-entry.
+           display spaces
+           display "Enter annual fuel usage (units): "
+                   with no advancing
+           accept usage-in
+           move function lower-case(usage-in) to usage-in
+
+           if usage-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute annual-usage = function numval(usage-in)
+           end-if
+
+           if annual-usage IS EQUAL TO ZERO
+            then go to 999-end-program
+           end-if
+
+           if annual-usage < min-usage
+                  display usage-too-small
+                  go to 135-annual-usage-data-entry
+           end-if
+
+           if annual-usage > max-usage
+                  display usage-too-much
+                  go to 135-annual-usage-data-entry
+           end-if
+
+           move annual-usage to annual-usage-out.
+
+       136-fuel-price-data-entry.
+           display "Enter fuel price ($ per unit): " with no advancing
+           accept price-in
+           move function lower-case(price-in) to price-in
+
+           if price-in IS EQUAL TO "zero"
+            then go to 999-end-program
+           else
+              compute fuel-price = function numval(price-in)
+           end-if
+
+           if fuel-price IS EQUAL TO ZERO
+            then go to 999-end-program
+           end-if
+
+           if fuel-price < min-price
+                  display price-too-small
+                  go to 136-fuel-price-data-entry
+           end-if
+
+           if fuel-price > max-price
+                  display price-too-much
+                  go to 136-fuel-price-data-entry
+           end-if
+
+           move fuel-price to fuel-price-out.
+
+      * Recap the entered values and let the operator catch a mistyped
+      * entry before it is calculated and off the screen.
+       137-confirm-data-entry.
+           move oldeff to old-eff-out
+           move neweff to new-eff-out
+
+           display spaces
+           display "***** CONFIRM VALUES *****"
+           display "Old Efficiency: " old-eff-out "%"
+           display "New Efficiency: " new-eff-out "%"
+           display "Annual Fuel Usage: " annual-usage-out
+           display "Fuel Price: " fuel-price-out " per unit"
+           display spaces
+           display "Confirm these values before calculating? (Y/N): "
+                    with no advancing
+           accept confirm-yes-no
+           move function upper-case(confirm-yes-no) to confirm-yes-no
+
+           if confirm-yes-no equal to "N"
+              go to 115-entry-mode-data-entry
+           end-if.
+
        140-calculate-it.
 
       *****************************************************************
@@ -154,15 +654,198 @@
 
            subtract oldeff from neweff giving numerator
            divide numerator by neweff giving pcteff rounded
+               on size error
+                  move value-out-of-range to screen-msg
+                  if direct-entry
+                     go to 122-full-screen-direct-entry
+                  else
+                     go to 124-full-screen-stack-test-entry
+                  end-if
+           end-divide
 
            multiply 100 by pcteff
 
            move oldeff to old-eff-out
            move neweff to new-eff-out
-           move pcteff to pct-eff-out.
+           move pcteff to pct-eff-out
+
+           compute usage-reduction rounded =
+                   annual-usage * (pcteff / 100)
+               on size error
+                  move value-out-of-range to screen-msg
+                  go to 135-annual-usage-data-entry
+           end-compute
+           compute annual-dollar-savings rounded =
+                   usage-reduction * fuel-price
+               on size error
+                  move value-out-of-range to screen-msg
+                  go to 136-fuel-price-data-entry
+           end-compute
+           move annual-dollar-savings to annual-savings-out.
 
        150-disp-result.
+           move equip-tag-in to history-tag
            display "Old Efficiency: " old-eff-out "%"
            display "New Efficiency: " new-eff-out "%"
-           display "Fuel Savings: " pct-eff-out "%".
+           display "Fuel Savings: " pct-eff-out "%"
+           display "Annual Fuel Usage: " annual-usage-out
+           display "Fuel Price: " fuel-price-out " per unit"
+           display "Projected Annual Dollar Savings: "
+                   annual-savings-out.
+
+      * Trend-history log - appends this run's result, keyed by
+      * equipment tag, to FUELHIST so combustion-efficiency drift
+      * across multiple tune-ups on the same boiler can be charted.
+      * Skips logging when no tag was given (single-run mode only;
+      * batch-mode schedule records always carry a tag).
+       160-write-history-record.
+           if history-tag NOT EQUAL TO spaces
+              move function current-date to history-timestamp
+              move history-date to history-date-out
+              move history-time to history-time-out
+
+              open extend history-log-file
+              if history-status EQUAL TO "05" OR
+                 history-status EQUAL TO "35"
+                 open output history-log-file
+              end-if
+
+              string history-date-out "-" history-time-out "  TAG="
+                     history-tag      "  OLDEFF=" old-eff-out
+                     "  NEWEFF=" new-eff-out
+                     "  SAVINGS%=" pct-eff-out
+                     "  USAGE=" annual-usage-out
+                     "  PRICE=" fuel-price-out
+                     "  SAVINGS$=" annual-savings-out
+                     delimited by size into history-log-record
+                  on overflow
+                     display "History record too long -- not logged."
+              end-string
+              write history-log-record
+
+              close history-log-file
+           end-if.
+
+      * What-if recalculation -- see TVMRECALC.
+       COPY tvmrecalc REPLACING ==RECALC-PARA== BY
+                    ==167-recalculate==
+                    ==RESTART-PARA== BY
+                    ==113-data-entry-and-confirm==.
+
+      * Batch mode - price a whole boiler schedule in one pass and
+      * report one weighted-average (by annual usage), plant-wide
+      * fuel-savings figure instead of one run per boiler.
+       200-batch-mode-data-entry.
+           display spaces
+           display "***** FUELSAVE BATCH SCHEDULE PROCESSING *****"
+           display spaces
+
+           open input schedule-file
+           if schedule-status NOT EQUAL TO "00"
+              display "Unable to open FUELSKED schedule file."
+              go to 290-batch-exit
+           end-if
+
+           display spaces
+           display "***** COMBINED SCHEDULE REPORT *****"
+           display spaces
+           display "TAG         OLD-EFF   NEW-EFF   SAVINGS%"
+                    "   DOLLAR SAVINGS"
+
+           move "N" to batch-eof-flag
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof.
+
+      * 290-batch-exit immediately follows 200 so that "PERFORM
+      * 200-batch-mode-data-entry THRU 290-batch-exit" falls straight
+      * through from 200 into the closing report with no other
+      * paragraph in between -- 210/220 below are reached only by the
+      * explicit PERFORMs above and inside 220 itself, never by falling
+      * through, so they do not run an extra time after the loop ends.
+       290-batch-exit.
+           close schedule-file
+
+           if batch-total-usage > zero
+              compute batch-weighted-pct rounded =
+                      (batch-total-reduction / batch-total-usage) * 100
+           else
+              move zero to batch-weighted-pct
+           end-if
+
+           move batch-item-count     to batch-item-count-out
+           move batch-weighted-pct   to batch-weighted-pct-out
+           move batch-total-usage    to batch-total-usage-out
+           move batch-total-savings  to batch-total-savings-out
+
+           display spaces
+           display batch-item-count-out " boiler records processed."
+           display "Plant-wide weighted-average fuel savings: "
+                   batch-weighted-pct-out "%"
+           display "Total annual fuel usage: " batch-total-usage-out
+           display "Total projected annual dollar savings: "
+                   with no advancing
+           display batch-total-savings-out.
+
+       210-read-schedule-record.
+           read schedule-file
+              at end move "Y" to batch-eof-flag
+           end-read.
+
+       220-process-schedule-record.
+           move function LOWER-CASE(sked-old-eff-in) to sked-old-eff-in
+           move function LOWER-CASE(sked-new-eff-in) to sked-new-eff-in
+           move function LOWER-CASE(sked-usage-in)   to sked-usage-in
+           move function LOWER-CASE(sked-price-in)   to sked-price-in
+
+           compute oldeff       = function numval(sked-old-eff-in)
+           compute neweff       = function numval(sked-new-eff-in)
+           compute annual-usage = function numval(sked-usage-in)
+           compute fuel-price   = function numval(sked-price-in)
+
+           subtract oldeff from neweff giving numerator
+           divide numerator by neweff giving batch-pcteff rounded
+               on size error
+                  move value-out-of-range to screen-msg
+                  go to 229-batch-record-error
+           end-divide
+           multiply 100 by batch-pcteff
+
+           compute usage-reduction rounded =
+                   annual-usage * (batch-pcteff / 100)
+           compute annual-dollar-savings rounded =
+                   usage-reduction * fuel-price
+
+           move oldeff to old-eff-out
+           move neweff to new-eff-out
+           move batch-pcteff to pct-eff-out
+           move annual-usage to annual-usage-out
+           move fuel-price to fuel-price-out
+           move annual-dollar-savings to annual-savings-out
+
+           display sked-tag " " old-eff-out "    " new-eff-out
+                   "    " pct-eff-out "    " annual-savings-out
+
+           move sked-tag to history-tag
+           perform 160-write-history-record
+
+           add annual-usage      to batch-total-usage
+           add usage-reduction   to batch-total-reduction
+           add annual-dollar-savings to batch-total-savings
+
+           add 1 to batch-item-count
+           perform 210-read-schedule-record.
+
+      * A batch record with a zero NEWEFF divisor can't be routed to
+      * the interactive full-screen retry -- there is no operator
+      * present to answer an ACCEPT in an unattended run.  Log the
+      * record as skipped and pick the schedule loop back up with the
+      * next record instead of hanging the job.  Reached only by the
+      * ON SIZE ERROR GO TO above.
+       229-batch-record-error.
+           display sked-tag " skipped -- " screen-msg
+           perform 210-read-schedule-record
+           perform 220-process-schedule-record
+                  until batch-eof
+           go to 290-batch-exit.
 
