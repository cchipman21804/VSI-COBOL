@@ -0,0 +1,50 @@
+      *****************************************************************
+      * TVMRATE -- shared annual-interest-rate data entry, copied     *
+      * into each TVM calculator's PROCEDURE DIVISION.  Caller        *
+      * supplies its own paragraph name via REPLACING RATE-PARA   *
+      * so each program can keep its own paragraph numbering.         *
+      *                                                               *
+      * Expects ANNUAL-INTEREST, INT-IN, and INTEREST-RATE declared   *
+      * the same way in every caller, and a 999-end-program exit      *
+      * paragraph already present.                                    *
+      *****************************************************************
+       RATE-PARA.
+           display "Enter annual interest rate as a whole-number"
+           display "percent (5 = 5%, not .05): " with no advancing
+           accept int-in
+           move function lower-case (int-in) to int-in
+
+           if int-in is equal to "zero"
+              go to 999-end-program
+           else
+              compute annual-interest = function numval(int-in)
+           end-if
+
+           if annual-interest is equal to zero
+              go to 999-end-program
+           end-if
+
+           if annual-interest > max-int
+              display interest-too-much
+              display spaces
+              go to RATE-PARA
+           end-if
+
+           if annual-interest is less than zero
+              display interest-too-small
+              display spaces
+              go to RATE-PARA
+           end-if
+
+      * A value entered as a decimal fraction (.05) rather than the
+      * expected whole-number percent (5) reads as a suspiciously
+      * small rate here -- catch it before it silently throws the
+      * result off by a factor of 100.
+           if annual-interest > zero and annual-interest < 1
+              display "Enter as a percent, e.g. 5 for 5% -- not 0.05."
+              display spaces
+              go to RATE-PARA
+           end-if
+
+           move annual-interest to interest-rate
+           divide annual-interest by 100 giving annual-interest.
