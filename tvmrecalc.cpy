@@ -0,0 +1,21 @@
+      *****************************************************************
+      * TVMRECALC -- shared what-if recalculation prompt, copied into *
+      * a TVM calculator's PROCEDURE DIVISION right after its own     *
+      * CSV-export paragraph.  Caller supplies its own paragraph name *
+      * via REPLACING RECALC-PARA and the paragraph its own data      *
+      * entry starts at via REPLACING RESTART-PARA -- the same        *
+      * RESTART-PARA target its own TVMCONF COPY already restarts to *
+      * -- so answering "Y" here loops all the way back through data  *
+      * entry to compare a changed value against the run just shown,  *
+      * instead of ending the program and starting over from scratch. *
+      *****************************************************************
+       RECALC-PARA.
+           display spaces
+           display "Recalculate with different values? (Y/N): "
+                    with no advancing
+           accept recalc-yes-no
+           move function upper-case(recalc-yes-no) to recalc-yes-no
+
+           if recalc-yes-no equal to "Y"
+              go to RESTART-PARA
+           end-if.
