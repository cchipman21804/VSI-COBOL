@@ -0,0 +1,10 @@
+      *****************************************************************
+      * LETTERSEL -- FILE-CONTROL entry for the shop-letterhead       *
+      * config file, copied into every calculator's file-control      *
+      * paragraph so a site can brand printed/on-screen output with   *
+      * its own shop name instead of the original author's personal   *
+      * screen banner.  See LETTERFD, LETTERWS, and LETTERHD.         *
+      *****************************************************************
+           select letterhead-file assign to "SHOPLTTR"
+                  organization is line sequential
+                  file status is letterhead-status.
