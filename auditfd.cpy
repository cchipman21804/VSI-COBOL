@@ -0,0 +1,8 @@
+      *****************************************************************
+      * AUDITFD -- FD and record layout for the suite-wide audit-     *
+      * trail log, copied into every calculator's file section.  See  *
+      * AUDITSEL, AUDITWS, and AUDITLOG.                               *
+      *****************************************************************
+       fd  audit-trail-file
+           record contains 80 characters.
+       01 audit-trail-record    pic x(80).
