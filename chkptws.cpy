@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CHKPTWS -- working-storage fields for the batch restart/      *
+      * checkpoint option, copied into a calculator's working-storage *
+      * section.  The program's own batch-mode paragraph checks for a *
+      * checkpoint left by an earlier, interrupted run, offers to     *
+      * resume from it, and rewrites its own checkpoint file after    *
+      * every schedule record it successfully processes, clearing it *
+      * again once the whole schedule file has been processed.  See  *
+      * the program's own CHECKPOINT-FILE SELECT/FD for the file      *
+      * name.                                                         *
+      *****************************************************************
+       01 checkpoint-status      pic xx.
+       01 checkpoint-yn          pic x.
+           88 resume-from-checkpoint   value "Y".
+       01 checkpoint-count       pic 9(4) value zero.
