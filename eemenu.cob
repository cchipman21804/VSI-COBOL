@@ -0,0 +1,86 @@
+      *****************************************************************
+      * ENGINEERING ECONOMY FRONT-END MENU                             *
+      *                                                               *
+      * A single entry point for the time-value-of-money calculator   *
+      * family (FAGP, FFGP, FPGA, FPGF, FNIGPF) so that staff only     *
+      * have to remember what unknown they are solving for instead of *
+      * which four-letter PROGRAM-ID does it.                          *
+      *                                                               *
+      *****************************************************************
+
+       identification division.
+       program-id.   eemenu.
+
+       environment division.
+       input-output section.
+       file-control.
+      * Shop-letterhead config -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+           COPY lettersel.
+
+       data division.
+       file section.
+       COPY letterfd.
+
+       working-storage section.
+
+      * Shop-letterhead fields.
+       COPY letterws.
+
+      * Menu-fields.
+       01 menu-in            pic x(4).
+       01 done-flag          pic x value "N".
+           88 menu-done             value "Y".
+
+       procedure division.
+       100-main-para.
+           perform 110-display-title-screen
+           perform 120-menu-select-and-dispatch until menu-done
+           go to 999-end-program.
+
+       999-end-program.
+           display spaces
+           display "***** ENGINEERING ECONOMY MENU ENDS *****"
+           display spaces
+           goback.
+
+       110-display-title-screen.
+           display spaces
+           display "***** ENGINEERING ECONOMY MENU BEGINS *****"
+           perform 115-display-letterhead
+           display spaces
+           display "in VSI COBOL for OpenVMS".
+
+      * Shop-letterhead display -- see LETTERSEL/LETTERFD/LETTERWS/
+      * LETTERHD.
+       COPY letterhd REPLACING ==LH-PARA== BY
+            ==115-display-letterhead==.
+
+      * Each selection CALLs the matching calculator as a subprogram
+      * and returns here when that calculator's own menu ends, so one
+      * session can run several calculations back to back.
+       120-menu-select-and-dispatch.
+           display spaces
+           display "Which value do you need to solve for?"
+           display " 1 --- Annual Worth (A), given Present Value"
+           display " 2 --- Future Value (F), given Present Value"
+           display " 3 --- Present Value (P), given Annual Worth"
+           display " 4 --- Present Value (P), given Future Value"
+           display " 5 --- Term (n) or Interest Rate (i), given"
+                    " Present and Future Value"
+           display " 0 --- Exit"
+           display "Select: " with no advancing
+           accept menu-in
+           move function lower-case(menu-in) to menu-in
+
+           evaluate menu-in
+              when "1" call "fagp"
+              when "2" call "ffgp"
+              when "3" call "fpga"
+              when "4" call "fpgf"
+              when "5" call "fnigpf"
+              when "0" move "Y" to done-flag
+              when "zero" move "Y" to done-flag
+              when other
+                   display "Please select 0 through 5."
+           end-evaluate.
