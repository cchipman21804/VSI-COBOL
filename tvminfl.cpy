@@ -0,0 +1,37 @@
+      *****************************************************************
+      * TVMINFL -- shared inflation-adjustment data entry (Fisher's   *
+      * equation), copied into each TVM calculator's PROCEDURE        *
+      * DIVISION.  Caller supplies its own paragraph name via         *
+      * REPLACING INFL-PARA so each program can keep its own      *
+      * paragraph numbering.                                          *
+      *                                                               *
+      * Expects ANNUAL-INTEREST, INFLATION-YES-NO (with 88 ADJUST-    *
+      * FOR-INFLATION), INFLATION-IN, INFLATION-RATE, REAL-INTEREST-  *
+      * PCT, and REAL-INTEREST-RATE-OUT declared the same way in      *
+      * every caller.                                                 *
+      *****************************************************************
+      * Fisher's equation: (1+i-nominal) = (1+i-real) * (1+inflation),
+      * so the operator can price the project in constant dollars
+      * instead of converting the rate by hand beforehand.
+       INFL-PARA.
+           display spaces
+           display "Adjust for inflation (Fisher's equation)? (Y/N): "
+                    with no advancing
+           accept inflation-yes-no
+           move function upper-case(inflation-yes-no)
+                to inflation-yes-no
+
+           if adjust-for-inflation
+              display "Enter expected annual inflation rate %: "
+                       with no advancing
+              accept inflation-in
+              move function lower-case(inflation-in) to inflation-in
+              compute inflation-rate = function numval(inflation-in)
+              divide inflation-rate by 100 giving inflation-rate
+
+              compute annual-interest rounded =
+                      (1 + annual-interest) / (1 + inflation-rate) - 1
+
+              compute real-interest-pct = annual-interest * 100
+              move real-interest-pct to real-interest-rate-out
+           end-if.
