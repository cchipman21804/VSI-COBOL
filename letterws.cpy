@@ -0,0 +1,14 @@
+      *****************************************************************
+      * LETTERWS -- working-storage fields for the shop-letterhead    *
+      * config file, copied into every calculator's working-storage   *
+      * section.  LH-LINE1/2/3 default to a generic shop letterhead   *
+      * and are overlaid from SHOPLTTR (see LETTERSEL/LETTERFD) when  *
+      * that file is present, so a site can print its own name on     *
+      * calculation output without recompiling.  See LETTERHD.        *
+      *****************************************************************
+       01 letterhead-status     pic xx.
+       01 lh-line1              pic x(50)
+                                 value "PLANT ENGINEERING SERVICES".
+       01 lh-line2              pic x(50)
+              value "ENERGY AUDIT & UTILITY CALC SUITE".
+       01 lh-line3              pic x(50) value spaces.
